@@ -6,37 +6,139 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANKLEDGER ASSIGN TO "C:\cobol_project\BankLedger.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+           SELECT BANKLEDGER-TEMP ASSIGN TO
+           "C:\cobol_project\BankLedgerTmp.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD BANKLEDGER.
+       01 LEDGER-REC.
+          05 LEDG-BANKNUM PIC X(5).
+          05 LEDG-BANKNAME PIC X(10).
+          05 LEDG-BALANCE PIC 9(6)V9(2).
+       FD BANKLEDGER-TEMP.
+       01 TEMP-LEDGER-REC.
+          05 TEMPLEDG-BANKNUM PIC X(5).
+          05 TEMPLEDG-BANKNAME PIC X(10).
+          05 TEMPLEDG-BALANCE PIC 9(6)V9(2).
        WORKING-STORAGE SECTION.
-       01 BANK-NUM PIC 9(5).
+       01 BANK-NUM PIC X(5).
        01 BANK-NAME PIC X(10).
        01 BALANCE PIC 9(6)V9(2).
        01 T-CODE PIC A.
       *T-CODE = TRANSACTION CODE
        01 T-AMOUNT PIC 9(6)V9(2).
+       01 LEDGER-FOUND-FLAG PIC 9 VALUE 0.
+       01 LEDGER-EOF-FLAG PIC 9 VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "ENTER BANK ACCOUNT NUMBER: " ACCEPT BANK-NUM.
-            DISPLAY "ENTER BANK ACCOUNT NAME: " ACCEPT BANK-NAME.
-            DISPLAY "ENTER BALANCE: " ACCEPT BALANCE.
+
+            PERFORM LOOKUP-LEDGER
+
+            IF LEDGER-FOUND-FLAG = 1
+             DISPLAY "EXISTING ACCOUNT - NAME: " BANK-NAME
+             DISPLAY "CURRENT BALANCE ON FILE: " BALANCE
+            ELSE
+             DISPLAY "ENTER BANK ACCOUNT NAME: " ACCEPT BANK-NAME
+             DISPLAY "ENTER BALANCE: " ACCEPT BALANCE
+            END-IF
+
             DISPLAY "ENTER TRANSACTION CODE "
             "(W FOR WITHDRAW AND D FOR DEPOSIT): " ACCEPT T-CODE.
-      *      DISPLAY "ENTER TRANSACTION AMOUNT: " ACCEPT T-AMOUNT.
 
             IF T-CODE IS EQUAL TO 'D' OR 'd'
              DISPLAY "ENTER DEPOSIT AMOUNT: " ACCEPT T-AMOUNT
              COMPUTE BALANCE = BALANCE + T-AMOUNT
              DISPLAY "YOUR NEW BALANCE IS: " BALANCE
+             PERFORM SAVE-LEDGER
 
             ELSE IF T-CODE IS EQUAL TO 'W' OR 'w'
              DISPLAY "ENTER WITHDRAWAL AMOUNT: " ACCEPT T-AMOUNT
-             COMPUTE BALANCE = BALANCE - T-AMOUNT
-             DISPLAY "YOUR NEW BALANCE IS: " BALANCE
+             IF T-AMOUNT > BALANCE
+                DISPLAY "INSUFFICIENT FUNDS"
+             ELSE
+                COMPUTE BALANCE = BALANCE - T-AMOUNT
+                DISPLAY "YOUR NEW BALANCE IS: " BALANCE
+                PERFORM SAVE-LEDGER
+             END-IF
 
             ELSE
              DISPLAY "INVALID ENTRY."
             END-IF.
 
             STOP RUN.
+
+      ********** LOOK UP AN EXISTING ACCOUNT ON THE BANK LEDGER FILE
+       LOOKUP-LEDGER.
+            MOVE 0 TO LEDGER-FOUND-FLAG
+            MOVE 0 TO LEDGER-EOF-FLAG
+            OPEN EXTEND BANKLEDGER
+            CLOSE BANKLEDGER
+            OPEN INPUT BANKLEDGER
+            READ BANKLEDGER
+               AT END MOVE 1 TO LEDGER-EOF-FLAG
+            END-READ
+            PERFORM UNTIL LEDGER-EOF-FLAG = 1
+               IF LEDG-BANKNUM = BANK-NUM
+                  MOVE 1 TO LEDGER-FOUND-FLAG
+                  MOVE LEDG-BANKNAME TO BANK-NAME
+                  MOVE LEDG-BALANCE TO BALANCE
+                  MOVE 1 TO LEDGER-EOF-FLAG
+               ELSE
+                  READ BANKLEDGER
+                     AT END MOVE 1 TO LEDGER-EOF-FLAG
+                  END-READ
+               END-IF
+            END-PERFORM
+            CLOSE BANKLEDGER.
+            EXIT.
+
+      ********** REPLACE THE BANK LEDGER FILE WITH THE UPDATED BALANCE
+       SAVE-LEDGER.
+            OPEN EXTEND BANKLEDGER
+            CLOSE BANKLEDGER
+            OPEN INPUT BANKLEDGER
+            OPEN OUTPUT BANKLEDGER-TEMP
+            MOVE 0 TO LEDGER-EOF-FLAG
+            READ BANKLEDGER
+               AT END MOVE 1 TO LEDGER-EOF-FLAG
+            END-READ
+            PERFORM UNTIL LEDGER-EOF-FLAG = 1
+               IF LEDG-BANKNUM NOT = BANK-NUM
+                  WRITE TEMP-LEDGER-REC FROM LEDGER-REC
+               END-IF
+               READ BANKLEDGER
+                  AT END MOVE 1 TO LEDGER-EOF-FLAG
+               END-READ
+            END-PERFORM
+            MOVE BANK-NUM TO TEMPLEDG-BANKNUM
+            MOVE BANK-NAME TO TEMPLEDG-BANKNAME
+            MOVE BALANCE TO TEMPLEDG-BALANCE
+            WRITE TEMP-LEDGER-REC
+            CLOSE BANKLEDGER
+            CLOSE BANKLEDGER-TEMP
+
+            OPEN OUTPUT BANKLEDGER
+            OPEN INPUT BANKLEDGER-TEMP
+            MOVE 0 TO LEDGER-EOF-FLAG
+            READ BANKLEDGER-TEMP
+               AT END MOVE 1 TO LEDGER-EOF-FLAG
+            END-READ
+            PERFORM UNTIL LEDGER-EOF-FLAG = 1
+               WRITE LEDGER-REC FROM TEMP-LEDGER-REC
+               READ BANKLEDGER-TEMP
+                  AT END MOVE 1 TO LEDGER-EOF-FLAG
+               END-READ
+            END-PERFORM
+            CLOSE BANKLEDGER
+            CLOSE BANKLEDGER-TEMP.
+            EXIT.
        END PROGRAM YOUR-PROGRAM-NAME.
