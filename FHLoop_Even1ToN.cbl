@@ -23,8 +23,28 @@
        01 WS-EVEN1TON.
           05 WS-LASNUM PIC 9(3).
           05 WS-CTR PIC 9(3) VALUE 1.
+       01 MENU-CHOICE PIC X.
+       01 EVEN1TON-EOF-FLAG PIC 9 VALUE 0.
+       01 EVEN1TON-RUNNING-SUM PIC 9(6) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "[1] PRINT EVEN NUMBERS FROM 1 TO N TO THE FILE".
+            DISPLAY "[2] RUNNING-SUM REPORT ON THE FILE".
+            DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+            ACCEPT MENU-CHOICE.
+
+            EVALUATE MENU-CHOICE
+               WHEN '1'
+                  PERFORM WRITE-EVEN1TON
+               WHEN '2'
+                  PERFORM EVEN1TON-REPORT
+               WHEN OTHER
+                  DISPLAY "INVALID CHOICE"
+            END-EVALUATE.
+
+            STOP RUN.
+
+       WRITE-EVEN1TON.
             DISPLAY "PRINTING EVEN NUMBERS FROM 1 TO N. ENTER N: ".
             ACCEPT WS-LASNUM.
 
@@ -36,6 +56,27 @@
                END-IF
              END-PERFORM.
            CLOSE EVEN-ONETON.
+           EXIT.
 
-            STOP RUN.
+      ***** LIST EACH EVEN NUMBER WITH A RUNNING SUM AS IT IS READ BACK
+       EVEN1TON-REPORT.
+           MOVE 0 TO EVEN1TON-EOF-FLAG
+           MOVE 0 TO EVEN1TON-RUNNING-SUM
+           OPEN EXTEND EVEN-ONETON
+           CLOSE EVEN-ONETON
+           OPEN INPUT EVEN-ONETON
+           DISPLAY "===== EVEN NUMBER RUNNING-SUM REPORT ====="
+           DISPLAY "VALUE   RUNNING SUM"
+           READ EVEN-ONETON
+              AT END MOVE 1 TO EVEN1TON-EOF-FLAG
+           END-READ
+           PERFORM UNTIL EVEN1TON-EOF-FLAG = 1
+              ADD CTR TO EVEN1TON-RUNNING-SUM
+              DISPLAY CTR "   " EVEN1TON-RUNNING-SUM
+              READ EVEN-ONETON
+                 AT END MOVE 1 TO EVEN1TON-EOF-FLAG
+              END-READ
+           END-PERFORM
+           CLOSE EVEN-ONETON.
+           EXIT.
        END PROGRAM YOUR-PROGRAM-NAME.
