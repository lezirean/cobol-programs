@@ -13,17 +13,68 @@
            01 CIRCUMFERENCE PIC 99V99.
            01 PI-VALUE PIC 9V99999 VALUE 3.14159.
            01 AREA-CIRCLE PIC 99V99.
+           01 MENU-CHOICE PIC X.
+           01 DIAMETER PIC 99V99.
+           01 SECTOR-ANGLE PIC 999V99.
+           01 SECTOR-AREA PIC 999V99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "[1] AREA/CIRCUMFERENCE FROM RADIUS".
+            DISPLAY "[2] AREA/CIRCUMFERENCE FROM DIAMETER".
+            DISPLAY "[3] SECTOR AREA".
+            DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+            ACCEPT MENU-CHOICE.
+
+            EVALUATE MENU-CHOICE
+               WHEN '1'
+                  PERFORM RADIUS-MODE
+               WHEN '2'
+                  PERFORM DIAMETER-MODE
+               WHEN '3'
+                  PERFORM SECTOR-MODE
+               WHEN OTHER
+                  DISPLAY "INVALID CHOICE"
+            END-EVALUATE.
+
+            STOP RUN.
+
+       RADIUS-MODE.
             DISPLAY "Enter the radius of the circle: ".
             ACCEPT RADIUS.
-      *     DISPLAY "Enter the of the circle: ".
 
+            PERFORM COMPUTE-CIRCLE.
+            EXIT.
+
+      ***** DERIVE THE RADIUS FROM A USER-SUPPLIED DIAMETER
+       DIAMETER-MODE.
+            DISPLAY "Enter the diameter of the circle: ".
+            ACCEPT DIAMETER.
+
+            COMPUTE RADIUS = DIAMETER / 2.
+            PERFORM COMPUTE-CIRCLE.
+            EXIT.
+
+       COMPUTE-CIRCLE.
             COMPUTE AREA-CIRCLE = PI-VALUE * (RADIUS * RADIUS).
             COMPUTE CIRCUMFERENCE = 2 * PI-VALUE * RADIUS.
 
             DISPLAY "The area of the circle is: " AREA-CIRCLE.
-            DISPLAY "The circumference of the circle is: " CIRCUMFERENCE.
-            STOP RUN.
+            DISPLAY "The circumference of the circle is: "
+                CIRCUMFERENCE.
+            EXIT.
+
+      ***** AREA OF A PIE-SLICE SECTOR GIVEN ITS CENTRAL ANGLE
+       SECTOR-MODE.
+            DISPLAY "Enter the radius of the circle: ".
+            ACCEPT RADIUS.
+            DISPLAY "Enter the sector angle in degrees: ".
+            ACCEPT SECTOR-ANGLE.
+
+            COMPUTE SECTOR-AREA =
+                (SECTOR-ANGLE / 360) * PI-VALUE * (RADIUS * RADIUS).
+
+            DISPLAY "The area of the sector is: " SECTOR-AREA.
+            EXIT.
+
        END PROGRAM CIRCLE-AREA-CIRCUMFERENCE.
