@@ -6,8 +6,19 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOL-QUIZ-3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SERIES-LOG ASSIGN TO
+           "C:\cobol_project\SeriesLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD SERIES-LOG.
+       01 SERIES-LOG-REC.
+          05 LOG-UPTONUM PIC 9(3).
+          05 LOG-SERIES-TOTAL PIC 9(4).
        WORKING-STORAGE SECTION.
        01 ENTER PIC Z.
        01 MMCHOICE PIC X.
@@ -19,6 +30,10 @@
            05 TOTAL-DIS PIC ZZZ.
            05 NUM PIC 9(3).
            05 DIVISOR PIC 9(3).
+           05 RANGE-START-INPUT PIC X(3).
+           05 RANGE-START PIC 9(3).
+           05 RANGE-END-INPUT PIC X(3).
+           05 RANGE-END PIC 9(3).
 
        01 ITEM-B.
            05 NUM-A PIC 9(3).
@@ -27,6 +42,8 @@
            05 NUM-B-INPUT PIC X(3).
            05 GCD PIC 9(3).
            05 GCD-DIS PIC ZZZ.
+           05 LCM PIC 9(6).
+           05 LCM-DIS PIC Z(5)9.
            05 TEMP PIC 9(3).
 
        01 ITEM-C.
@@ -88,16 +105,32 @@
             STOP RUN.
 
        A.
+           MOVE 0 TO RANGE-START.
+           MOVE 0 TO RANGE-END.
+           PERFORM UNTIL RANGE-START >= 1 AND RANGE-START <= RANGE-END
+               DISPLAY CLRSCR
+               DISPLAY "ENTER THE STARTING NUMBER: " AT 0645
+               ACCEPT RANGE-START-INPUT AT 0673
+               MOVE RANGE-START-INPUT TO RANGE-START
+               DISPLAY "ENTER THE ENDING NUMBER: " AT 0745
+               ACCEPT RANGE-END-INPUT AT 0771
+               MOVE RANGE-END-INPUT TO RANGE-END
+               IF RANGE-START < 1 OR RANGE-START > RANGE-END
+                   DISPLAY "INVALID RANGE" AT 0845
+                   PERFORM GETCH
+               END-IF
+           END-PERFORM.
+
            DISPLAY CLRSCR
-               DISPLAY "PERFECT NUMBERS BETWEEN 1 AND 500: " AT 0645
+               DISPLAY "PERFECT NUMBERS IN THE GIVEN RANGE: " AT 0645
 
-            PERFORM VARYING NUM FROM 1 BY 1 UNTIL NUM > 500
+            PERFORM VARYING NUM FROM RANGE-START BY 1
+               UNTIL NUM > RANGE-END
                MOVE 0 TO TOTAL
                PERFORM VARYING DIVISOR FROM 1 BY 1 UNTIL DIVISOR > NUM/2
                    IF FUNCTION MOD(NUM, DIVISOR) IS EQUAL TO 0 THEN
                        COMPUTE TOTAL = TOTAL + DIVISOR
-                        IF TOTAL IS EQUAL TO NUM AND TOTAL IS NOT EQUAL
-                        TO 24 THEN
+                        IF TOTAL IS EQUAL TO NUM THEN
                         MOVE TOTAL TO TOTAL-DIS
                         DISPLAY TOTAL-DIS AT LINE ROW COL COLL
                         ADD 4 TO COLL
@@ -134,6 +167,11 @@
             DISPLAY "THE GCD OF THE 2 NUMBERS IS " AT 0845
             GCD-DIS AT 0873
 
+            COMPUTE LCM = (NUM-A * NUM-B) / GCD
+            MOVE LCM TO LCM-DIS
+            DISPLAY "THE LCM OF THE 2 NUMBERS IS " AT 0945
+            LCM-DIS AT 0973
+
                PERFORM GETCH
                PERFORM MAIN
             EXIT.
@@ -157,10 +195,21 @@
             DISPLAY "THE SUM OF THE SERIES IS " AT 0745 SERIES-TOTAL-DIS
             AT 0770
 
+            PERFORM LOG-SERIES
+
                PERFORM GETCH
                PERFORM MAIN
             EXIT.
 
+      ********** APPEND THIS RUN'S SUM-OF-SERIES RESULT TO THE LOG
+       LOG-SERIES.
+           MOVE UPTONUM TO LOG-UPTONUM
+           MOVE SERIES-TOTAL TO LOG-SERIES-TOTAL
+           OPEN EXTEND SERIES-LOG
+              WRITE SERIES-LOG-REC
+           CLOSE SERIES-LOG.
+           EXIT.
+
        OUT.
            DISPLAY " ".
            EXIT.
