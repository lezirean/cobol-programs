@@ -6,25 +6,63 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTS-LOG ASSIGN TO
+           "C:\cobol_project\ResultsLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+           SELECT PATTERN-EXPORT ASSIGN TO
+           "C:\cobol_project\InvertRTNumsExport.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD RESULTS-LOG.
+       01 RESULTS-LOG-REC.
+          05 RL-EXERCISE PIC X(20).
+          05 RL-UPPERLIMIT PIC 9(3).
+          05 RL-SUMMARY PIC X(36).
+       FD PATTERN-EXPORT.
+       01 PATTERN-EXPORT-REC PIC X(40).
        WORKING-STORAGE SECTION.
        01 ROWS PIC 9(1) VALUE 5.
        01 LINENUM PIC 9(1) VALUE 5.
        01 CUR-NUM PIC 9(1) VALUE 1.
+       01 PE-LINE PIC X(40).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            OPEN OUTPUT PATTERN-EXPORT
             PERFORM VARYING LINENUM FROM 5 BY -1 UNTIL
              LINENUM = 0
+               MOVE SPACES TO PE-LINE
                PERFORM UNTIL CUR-NUM > LINENUM
                    DISPLAY LINENUM WITH NO ADVANCING
+                   MOVE LINENUM TO PE-LINE(CUR-NUM:1)
                    ADD 1 TO CUR-NUM
                END-PERFORM
                    DISPLAY " "
+                   MOVE PE-LINE TO PATTERN-EXPORT-REC
+                   WRITE PATTERN-EXPORT-REC
                    SET CUR-NUM TO 1
              END-PERFORM.
+            CLOSE PATTERN-EXPORT.
+
+            PERFORM LOG-RESULT.
 
             STOP RUN.
+
+      ***** APPEND A ONE-LINE SUMMARY TO THE SHARED LAB-EXERCISE LOG
+       LOG-RESULT.
+            MOVE "INVERTED NUM TRIANGLE" TO RL-EXERCISE
+            MOVE ROWS TO RL-UPPERLIMIT
+            MOVE "PRINTED AN INVERTED NUM TRIANGLE" TO RL-SUMMARY
+            OPEN EXTEND RESULTS-LOG
+               WRITE RESULTS-LOG-REC
+            CLOSE RESULTS-LOG.
+            EXIT.
+
        DISPLAY-NUM.
             PERFORM UNTIL CUR-NUM > LINENUM
              DISPLAY LINENUM WITH NO ADVANCING
