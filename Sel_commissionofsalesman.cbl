@@ -6,8 +6,31 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALESMAN-MASTER ASSIGN TO
+           "C:\cobol_project\SalesmanMaster.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+           SELECT SALESMAN-MASTER-TEMP ASSIGN TO
+           "C:\cobol_project\SalesmanMasterTmp.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD SALESMAN-MASTER.
+       01 MASTER-REC.
+          05 MASTER-SALESMANNUM PIC 9(4).
+          05 MASTER-NAMESALESMAN PIC A(10).
+          05 MASTER-TOTALSALES PIC 9(7)V9(2).
+          05 MASTER-COMMISSION PIC 9(7)V9(2).
+       FD SALESMAN-MASTER-TEMP.
+       01 TEMP-MASTER-REC.
+          05 TEMPMASTER-SALESMANNUM PIC 9(4).
+          05 TEMPMASTER-NAMESALESMAN PIC A(10).
+          05 TEMPMASTER-TOTALSALES PIC 9(7)V9(2).
+          05 TEMPMASTER-COMMISSION PIC 9(7)V9(2).
        WORKING-STORAGE SECTION.
        01 NAMESALESMAN PIC A(10).
        01 SALESMANNUM PIC 9(4).
@@ -15,10 +38,24 @@
        01 UNITPRICE PIC 9(5)V9(2).
        01 TOTALSALES PIC 9(5)V9(2).
        01 COMMISSION PIC 9(5)V9(2).
+       01 MASTER-FOUND-FLAG PIC 9 VALUE 0.
+       01 MASTER-EOF-FLAG PIC 9 VALUE 0.
+       01 SALESMAN-TOTALSALES PIC 9(7)V9(2) VALUE 0.
+       01 SALESMAN-COMMISSION PIC 9(7)V9(2) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "ENTER SALESMAN'S NAME: " ACCEPT NAMESALESMAN.
             DISPLAY "ENTER SALESMAN'S NUMBER: " ACCEPT SALESMANNUM.
+
+            PERFORM LOOKUP-SALESMAN
+
+            IF MASTER-FOUND-FLAG = 1
+             DISPLAY "WELCOME BACK, " NAMESALESMAN
+             DISPLAY "SALES TO DATE: " SALESMAN-TOTALSALES
+             DISPLAY "COMMISSION TO DATE: " SALESMAN-COMMISSION
+            ELSE
+             DISPLAY "ENTER SALESMAN'S NAME: " ACCEPT NAMESALESMAN
+            END-IF
+
             DISPLAY "ENTER NUMBER OF UNITS SOLD: " ACCEPT UNITSSOLD.
             DISPLAY "ENTER UNIT PRICE: " ACCEPT UNITPRICE.
 
@@ -26,17 +63,93 @@
 
             IF TOTALSALES <= 10000
              COMPUTE COMMISSION ROUNDED = TOTALSALES * 0.10
-             DISPLAY "COMMISSION: " COMMISSION
             ELSE IF TOTALSALES <= 15000
-             COMPUTE COMMISSION ROUNDED = TOTALSALES * 0.15
-             DISPLAY "COMMISSION: " COMMISSION
+             COMPUTE COMMISSION ROUNDED = (TOTALSALES * 0.15) - 500
             ELSE IF TOTALSALES <= 20000
-             COMPUTE COMMISSION ROUNDED = TOTALSALES * 0.20
-             DISPLAY "COMMISSION: " COMMISSION
+             COMPUTE COMMISSION ROUNDED = (TOTALSALES * 0.20) - 1250
             ELSE
-             COMPUTE COMMISSION ROUNDED = TOTALSALES * 0.30
-             DISPLAY "COMMISSION: " COMMISSION
+             COMPUTE COMMISSION ROUNDED = (TOTALSALES * 0.30) - 3250
             END-IF.
 
+            DISPLAY "THIS RUN'S SALES: " TOTALSALES
+            DISPLAY "THIS RUN'S COMMISSION: " COMMISSION
+
+            ADD TOTALSALES TO SALESMAN-TOTALSALES
+            ADD COMMISSION TO SALESMAN-COMMISSION
+            DISPLAY "TOTAL SALES TO DATE: " SALESMAN-TOTALSALES
+            DISPLAY "TOTAL COMMISSION TO DATE: " SALESMAN-COMMISSION
+
+            PERFORM SAVE-SALESMAN
+
             STOP RUN.
+
+      ********** LOOK UP AN EXISTING SALESMAN ON THE MASTER FILE
+       LOOKUP-SALESMAN.
+            MOVE 0 TO MASTER-FOUND-FLAG
+            MOVE 0 TO MASTER-EOF-FLAG
+            MOVE 0 TO SALESMAN-TOTALSALES
+            MOVE 0 TO SALESMAN-COMMISSION
+            OPEN EXTEND SALESMAN-MASTER
+            CLOSE SALESMAN-MASTER
+            OPEN INPUT SALESMAN-MASTER
+            READ SALESMAN-MASTER
+               AT END MOVE 1 TO MASTER-EOF-FLAG
+            END-READ
+            PERFORM UNTIL MASTER-EOF-FLAG = 1
+               IF MASTER-SALESMANNUM = SALESMANNUM
+                  MOVE 1 TO MASTER-FOUND-FLAG
+                  MOVE MASTER-NAMESALESMAN TO NAMESALESMAN
+                  MOVE MASTER-TOTALSALES TO SALESMAN-TOTALSALES
+                  MOVE MASTER-COMMISSION TO SALESMAN-COMMISSION
+                  MOVE 1 TO MASTER-EOF-FLAG
+               ELSE
+                  READ SALESMAN-MASTER
+                     AT END MOVE 1 TO MASTER-EOF-FLAG
+                  END-READ
+               END-IF
+            END-PERFORM
+            CLOSE SALESMAN-MASTER.
+            EXIT.
+
+      ********** REPLACE THE MASTER FILE WITH THE UPDATED TOTALS
+       SAVE-SALESMAN.
+            OPEN EXTEND SALESMAN-MASTER
+            CLOSE SALESMAN-MASTER
+            OPEN INPUT SALESMAN-MASTER
+            OPEN OUTPUT SALESMAN-MASTER-TEMP
+            MOVE 0 TO MASTER-EOF-FLAG
+            READ SALESMAN-MASTER
+               AT END MOVE 1 TO MASTER-EOF-FLAG
+            END-READ
+            PERFORM UNTIL MASTER-EOF-FLAG = 1
+               IF MASTER-SALESMANNUM NOT = SALESMANNUM
+                  WRITE TEMP-MASTER-REC FROM MASTER-REC
+               END-IF
+               READ SALESMAN-MASTER
+                  AT END MOVE 1 TO MASTER-EOF-FLAG
+               END-READ
+            END-PERFORM
+            MOVE SALESMANNUM TO TEMPMASTER-SALESMANNUM
+            MOVE NAMESALESMAN TO TEMPMASTER-NAMESALESMAN
+            MOVE SALESMAN-TOTALSALES TO TEMPMASTER-TOTALSALES
+            MOVE SALESMAN-COMMISSION TO TEMPMASTER-COMMISSION
+            WRITE TEMP-MASTER-REC
+            CLOSE SALESMAN-MASTER
+            CLOSE SALESMAN-MASTER-TEMP
+
+            OPEN OUTPUT SALESMAN-MASTER
+            OPEN INPUT SALESMAN-MASTER-TEMP
+            MOVE 0 TO MASTER-EOF-FLAG
+            READ SALESMAN-MASTER-TEMP
+               AT END MOVE 1 TO MASTER-EOF-FLAG
+            END-READ
+            PERFORM UNTIL MASTER-EOF-FLAG = 1
+               WRITE MASTER-REC FROM TEMP-MASTER-REC
+               READ SALESMAN-MASTER-TEMP
+                  AT END MOVE 1 TO MASTER-EOF-FLAG
+               END-READ
+            END-PERFORM
+            CLOSE SALESMAN-MASTER
+            CLOSE SALESMAN-MASTER-TEMP.
+            EXIT.
        END PROGRAM YOUR-PROGRAM-NAME.
