@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-BATCH-DRIVER.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ***** SAMPLE READINGS FED TO THE FH LAB PROGRAMS' BATCH ENTRIES
+       01 WS-SAMPLE-CELSIUS PIC 9(3)V9(3) VALUE 25.000.
+       01 WS-SAMPLE-RADIUS PIC 99V99 VALUE 10.00.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+      ***** RUN THE NIGHTLY LAB/REPORT PROGRAMS IN A FIXED SEQUENCE
+           DISPLAY "NIGHTLY BATCH WINDOW STARTING".
+
+           DISPLAY "RUNNING PAYROLL (COBOL-QUIZ-4)...".
+           CALL "COBOL-QUIZ-4-BATCH".
+
+           DISPLAY "RUNNING FH SEQUENCE LAB - CEL TO FAH...".
+           CALL "FHSEQ_CELTOFAH-BATCH" USING WS-SAMPLE-CELSIUS.
+
+           DISPLAY "RUNNING FH SEQUENCE LAB - CIRCLE AREA/CIRCUM...".
+           CALL "FHSEQ-CIRCLEAREAANDCIRCUM-BATCH" USING WS-SAMPLE-RADIUS.
+
+           DISPLAY "RUNNING LEDGER/PAYROLL CSV EXPORT...".
+           CALL "FHEXPORT-LEDGERPAYROLL".
+
+           DISPLAY "NIGHTLY BATCH WINDOW COMPLETE".
+           STOP RUN.
+       END PROGRAM NIGHTLY-BATCH-DRIVER.
