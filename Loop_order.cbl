@@ -12,9 +12,12 @@
        01 ORDER-NUM PIC 9(4).
        01 ORDER-TOTAL PIC 9(4)V9(2) VALUE 0.
        01 AMT-TENDER PIC 9(4)V9(2).
-       01 AMT-ORDER PIC 9(4)V9(2) VALUE 0.
        01 ORDER-CHANGE PIC 9(4)V9(2).
        01 ORDER-ITEM PIC X(10).
+       01 ORDER-QTY PIC 9(3) VALUE 0.
+       01 ORDER-PRICE PIC 9(4)V9(2) VALUE 0.
+       01 LINE-TOTAL PIC 9(5)V9(2) VALUE 0.
+       01 LINE-NUM PIC 9(3) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
              DISPLAY "ENTER THE ORDER NUMBER: " WITH NO ADVANCING.
@@ -23,21 +26,20 @@
              ACCEPT ORDER-ITEM.
 
              PERFORM WITH TEST AFTER UNTIL ORDER-ITEM = '0'
-               DISPLAY "ENTER ORDER ITEM AMOUNT: " WITH NO ADVANCING
-              ACCEPT AMT-ORDER
-              COMPUTE ORDER-TOTAL = AMT-ORDER + ORDER-TOTAL
+               DISPLAY "ENTER ITEM QUANTITY: " WITH NO ADVANCING
+              ACCEPT ORDER-QTY
+              DISPLAY "ENTER ITEM UNIT PRICE: " WITH NO ADVANCING
+              ACCEPT ORDER-PRICE
+              COMPUTE LINE-TOTAL ROUNDED = ORDER-QTY * ORDER-PRICE
+              ADD 1 TO LINE-NUM
+              DISPLAY "LINE " LINE-NUM ": " ORDER-ITEM
+                " QTY " ORDER-QTY " @ " ORDER-PRICE
+                " = " LINE-TOTAL
+              COMPUTE ORDER-TOTAL = LINE-TOTAL + ORDER-TOTAL
             DISPLAY "ENTER ORDER ITEM (0 TO TERMINATE): " NO ADVANCING
              ACCEPT ORDER-ITEM
              END-PERFORM.
 
             DISPLAY "THE TOTAL AMOUNT OF ORDERS IS: " ORDER-TOTAL.
             STOP RUN.
-
-       GET-ORDER.
-            DISPLAY "ENTER ORDER ITEM AMOUNT: " WITH NO ADVANCING.
-            ACCEPT AMT-ORDER.
-              COMPUTE ORDER-TOTAL = AMT-ORDER + ORDER-TOTAL.
-            DISPLAY "ENTER ORDER ITEM (0 TO TERMINATE): " NO ADVANCING.
-             ACCEPT ORDER-ITEM.
-            EXIT.
        END PROGRAM YOUR-PROGRAM-NAME.
