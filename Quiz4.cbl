@@ -13,6 +13,18 @@
          ASSIGN TO "C:\cobol_project\Quiz4FH.dat"
          ORGANIZATION IS LINE SEQUENTIAL
          ACCESS IS SEQUENTIAL.
+         SELECT TIMESHEET
+         ASSIGN TO "C:\cobol_project\Quiz4Timesheet.dat"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS IS SEQUENTIAL.
+         SELECT POSGRADE
+         ASSIGN TO "C:\cobol_project\Quiz4PosGrade.dat"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS IS SEQUENTIAL.
+         SELECT CHECKPOINT-FILE
+         ASSIGN TO "C:\cobol_project\Quiz4Checkpoint.dat"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS IS SEQUENTIAL.
       **************************************
        DATA DIVISION.
        FILE SECTION.
@@ -30,6 +42,31 @@
           05 EMP-TTLDEDUCTION PIC 9,999,999,999.99.
           05 EMP-GROSSPAY PIC 9,999,999,999.99.
           05 EMP-NETPAY PIC 9,999,999,999.99.
+          05 EMP-SSS PIC 9,999,999,999.99.
+          05 EMP-PHILHEALTH PIC 9,999,999,999.99.
+          05 EMP-PAGIBIG PIC 9,999,999,999.99.
+      *****************************************
+       FD TIMESHEET.
+       01 FILE-TIMESHEET.
+          05 TS-ID PIC X(5).
+          05 TS-LNAME PIC X(10).
+          05 TS-FNAME PIC X(10).
+          05 TS-MNAME PIC X(10).
+          05 TS-PCODE PIC X.
+          05 TS-RATEPERHOUR PIC X(9).
+          05 TS-HRSWORKED PIC X(3).
+          05 TS-LATEANDABSENCES PIC X(3).
+      *****************************************
+       FD POSGRADE.
+       01 FILE-POSGRADE.
+          05 PG-CODE PIC X.
+          05 PG-DESC PIC X(9).
+          05 PG-RATE-MULT PIC 9V99.
+      *****************************************
+      ***** LAST EMPLOYEE ID SUCCESSFULLY WRITTEN TO BANKINFO
+       FD CHECKPOINT-FILE.
+       01 FILE-CHECKPOINT.
+          05 CKPT-LAST-ID PIC X(5).
       *****************************************
        WORKING-STORAGE SECTION.
        01 WS-BANKINFO.
@@ -52,6 +89,35 @@
           05 WS-NETPAY PIC 9(10)V99.
           05 WS-NETPAYDIS PIC Z,ZZZ,ZZZ,ZZ9.99.
           05 WS-SSS PIC 9(10)V99.
+          05 WS-SSSDIS PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 WS-PHILHEALTH PIC 9(10)V99.
+          05 WS-PHILHEALTHDIS PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 WS-PAGIBIG PIC 9(10)V99.
+          05 WS-PAGIBIGDIS PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-MENU-CHOICE PIC X.
+       01 WS-TIMESHEET-EOF-FLAG PIC 9 VALUE 0.
+       01 WS-BATCH-COUNT PIC 9(5) VALUE 0.
+       01 WS-BATCH-COUNTDIS PIC ZZZZ9.
+      ***** CHECKPOINT/RESTART FOR THE BATCH RUN
+       01 WS-CKPT-LAST-ID PIC X(5) VALUE SPACES.
+       01 WS-CKPT-EOF-FLAG PIC 9 VALUE 0.
+       01 WS-SKIP-FLAG PIC 9 VALUE 0.
+
+       01 WS-POSGRADE-TABLE.
+          05 WS-PG-ENTRY OCCURS 20 TIMES.
+             10 WS-PG-CODE PIC X.
+             10 WS-PG-DESC PIC X(9).
+             10 WS-PG-RATE-MULT PIC 9V99.
+       01 WS-PG-COUNT PIC 9(2) VALUE 0.
+       01 WS-PG-IDX PIC 9(2).
+       01 WS-PG-EOF-FLAG PIC 9 VALUE 0.
+       01 WS-PG-FOUND-FLAG PIC 9 VALUE 0.
+       01 WS-PG-DESC-FOUND PIC X(9).
+       01 WS-PG-MULT-FOUND PIC 9V99.
+       01 WS-PG-NEW-CODE PIC X.
+       01 WS-PG-NEW-DESC PIC X(9).
+       01 WS-PG-NEW-MULT PIC 9V99.
 
        77 ENTER PIC X.
 
@@ -61,6 +127,36 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM LOAD-POSGRADE
+
+            DISPLAY CLRSCR
+            DISPLAY "[1] SINGLE EMPLOYEE ENTRY" AT 0645
+            DISPLAY "[2] BATCH PAYROLL RUN FROM TIMESHEET FILE" AT 0745
+            DISPLAY "[3] MAINTAIN POSITION/PAY-GRADE TABLE" AT 0845
+            DISPLAY "ENTER YOUR CHOICE: " AT 0945
+            ACCEPT WS-MENU-CHOICE AT 0965
+
+            EVALUATE WS-MENU-CHOICE
+               WHEN '1'
+                  PERFORM SINGLE-ENTRY
+               WHEN '2'
+                  PERFORM BATCH-RUN
+               WHEN '3'
+                  PERFORM MAINTAIN-POSGRADE
+               WHEN OTHER
+                  DISPLAY "INVALID CHOICE" AT 1145
+            END-EVALUATE
+
+            GOBACK.
+
+      ***** NON-INTERACTIVE ENTRY POINT FOR UNATTENDED BATCH DRIVERS
+      ***** (SKIPS THE MENU ACCEPT, RUNS THE TIMESHEET BATCH DIRECTLY)
+       ENTRY "COBOL-QUIZ-4-BATCH".
+            PERFORM LOAD-POSGRADE
+            PERFORM BATCH-RUN
+            GOBACK.
+
+       SINGLE-ENTRY.
             DISPLAY "EMPLOYEE ID: " AT 0645 ACCEPT WS-ID AT 0658
             DISPLAY "EMPLOYEE SURNAME: " AT 0745 ACCEPT WS-LNAME AT 0763
             DISPLAY "EMPLOYEE FIRST NAME: " AT 0845
@@ -69,6 +165,7 @@
             ACCEPT WS-MNAME AT 0967
             DISPLAY "POSITION CODE: " AT 1045
             ACCEPT WS-PCODE AT 1060
+            PERFORM NORMALIZE-PCODE
             DISPLAY "RATE PER HOUR: " AT 1145
             ACCEPT WS-RATEPERHOURIN AT 1160
             MOVE WS-RATEPERHOURIN TO WS-RATEPERHOUR
@@ -79,7 +176,15 @@
             ACCEPT WS-LATEANDABSENCESIN AT 1371
             MOVE WS-LATEANDABSENCESIN TO WS-LATEANDABSENCES
 
-            COMPUTE WS-GROSSPAY ROUNDED = WS-RATEPERHOUR * WS-HRSWORKED
+            PERFORM COMPUTE-PAYROLL
+            PERFORM WRITE-FILE
+            PERFORM CONSOLE-OUTPUT
+            EXIT.
+
+       COMPUTE-PAYROLL.
+            PERFORM LOOKUP-POSGRADE
+            COMPUTE WS-GROSSPAY ROUNDED =
+                WS-RATEPERHOUR * WS-HRSWORKED * WS-PG-MULT-FOUND
 
             IF WS-GROSSPAY IS LESS THAN OR EQUAL TO 20833.33 THEN
                 SET WS-TAX TO 0.0
@@ -99,37 +204,131 @@
                 COMPUTE WS-TAX ROUNDED = (0.35 * WS-GROSSPAY) + 2410000
             END-IF.
 
+            IF WS-GROSSPAY IS LESS THAN OR EQUAL TO 4000.00 THEN
+                COMPUTE WS-SSS ROUNDED = 180.00
+            ELSE IF WS-GROSSPAY > 4000.00 AND WS-GROSSPAY <= 10000.00
+            THEN
+                COMPUTE WS-SSS ROUNDED = WS-GROSSPAY * 0.045
+            ELSE IF WS-GROSSPAY > 10000.00 AND WS-GROSSPAY <= 20000.00
+            THEN
+                COMPUTE WS-SSS ROUNDED = WS-GROSSPAY * 0.05
+            ELSE
+                COMPUTE WS-SSS ROUNDED = 1350.00
+            END-IF.
+
+            COMPUTE WS-PHILHEALTH ROUNDED = WS-GROSSPAY * 0.025
+            IF WS-PHILHEALTH > 2500.00 THEN
+                SET WS-PHILHEALTH TO 2500.00
+            END-IF.
+
+            COMPUTE WS-PAGIBIG ROUNDED = WS-GROSSPAY * 0.02
+            IF WS-PAGIBIG > 200.00 THEN
+                SET WS-PAGIBIG TO 200.00
+            END-IF.
+
             COMPUTE WS-TTLDEDUCTION = WS-TAX + WS-LATEANDABSENCES +
-                                      (WS-GROSSPAY * .0450)
+                                      WS-SSS + WS-PHILHEALTH +
+                                      WS-PAGIBIG
 
             COMPUTE WS-NETPAY = WS-GROSSPAY - WS-TTLDEDUCTION
-            PERFORM WRITE-FILE
-            PERFORM CONSOLE-OUTPUT
+            EXIT.
+
+      ***** READ EACH TIMESHEET RECORD AND RUN IT THROUGH PAYROLL
+       BATCH-RUN.
+            MOVE 0 TO WS-TIMESHEET-EOF-FLAG
+            MOVE 0 TO WS-BATCH-COUNT
+            PERFORM READ-CHECKPOINT
+            OPEN INPUT TIMESHEET
+            READ TIMESHEET
+               AT END MOVE 1 TO WS-TIMESHEET-EOF-FLAG
+            END-READ
+            PERFORM UNTIL WS-TIMESHEET-EOF-FLAG = 1
+               IF WS-SKIP-FLAG = 1
+                  IF TS-ID = WS-CKPT-LAST-ID
+                     MOVE 0 TO WS-SKIP-FLAG
+                  END-IF
+               ELSE
+                  MOVE TS-ID TO WS-ID
+                  MOVE TS-LNAME TO WS-LNAME
+                  MOVE TS-FNAME TO WS-FNAME
+                  MOVE TS-MNAME TO WS-MNAME
+                  MOVE TS-PCODE TO WS-PCODE
+                  PERFORM NORMALIZE-PCODE
+                  MOVE TS-RATEPERHOUR TO WS-RATEPERHOURIN
+                  MOVE WS-RATEPERHOURIN TO WS-RATEPERHOUR
+                  MOVE TS-HRSWORKED TO WS-HRSWORKEDIN
+                  MOVE WS-HRSWORKEDIN TO WS-HRSWORKED
+                  MOVE TS-LATEANDABSENCES TO WS-LATEANDABSENCESIN
+                  MOVE WS-LATEANDABSENCESIN TO WS-LATEANDABSENCES
 
-            STOP RUN.
+                  PERFORM COMPUTE-PAYROLL
+                  PERFORM WRITE-FILE
+                  ADD 1 TO WS-BATCH-COUNT
+                  PERFORM WRITE-CHECKPOINT
+               END-IF
+
+               READ TIMESHEET
+                  AT END MOVE 1 TO WS-TIMESHEET-EOF-FLAG
+               END-READ
+            END-PERFORM
+            CLOSE TIMESHEET
+
+            MOVE WS-BATCH-COUNT TO WS-BATCH-COUNTDIS
+            DISPLAY CLRSCR
+            DISPLAY "EMPLOYEES PROCESSED: " AT 0645
+            DISPLAY WS-BATCH-COUNTDIS AT 0667
+            PERFORM GETCH
+            EXIT.
+
+      ***** BOOTSTRAP THE LAST CHECKPOINTED EMPLOYEE ID, IF ANY
+       READ-CHECKPOINT.
+            MOVE SPACES TO WS-CKPT-LAST-ID
+            MOVE 0 TO WS-SKIP-FLAG
+            MOVE 0 TO WS-CKPT-EOF-FLAG
+            OPEN EXTEND CHECKPOINT-FILE
+            CLOSE CHECKPOINT-FILE
+            OPEN INPUT CHECKPOINT-FILE
+            READ CHECKPOINT-FILE
+               AT END MOVE 1 TO WS-CKPT-EOF-FLAG
+            END-READ
+            CLOSE CHECKPOINT-FILE
+            IF WS-CKPT-EOF-FLAG = 0
+               MOVE CKPT-LAST-ID TO WS-CKPT-LAST-ID
+               MOVE 1 TO WS-SKIP-FLAG
+            END-IF
+            EXIT.
+
+      ***** RECORD THE LAST EMPLOYEE SUCCESSFULLY WRITTEN TO BANKINFO
+       WRITE-CHECKPOINT.
+            MOVE WS-ID TO CKPT-LAST-ID
+            OPEN OUTPUT CHECKPOINT-FILE
+               WRITE FILE-CHECKPOINT
+            CLOSE CHECKPOINT-FILE.
+            EXIT.
 
        CONSOLE-OUTPUT.
             DISPLAY CLRSCR
-               IF WS-PCODE IS EQUAL TO 'R' OR 'r' THEN
-                   DISPLAY "POSITION: REGULAR" AT 0645
-               ELSE IF WS-PCODE IS EQUAL TO 'T' OR 't' THEN
-                   DISPLAY "POSITION: TEMPORARY" AT 0645
-               ELSE IF WS-PCODE IS EQUAL TO 'P' OR 'p' THEN
-                   DISPLAY "POSITION: PART-TIME" AT 0645
-               ELSE
-                  DISPLAY "INVALID CODE" AT 0645
-               END-IF.
+               DISPLAY "POSITION: " AT 0645 WS-PG-DESC-FOUND AT 0656
 
                MOVE WS-GROSSPAY TO WS-GROSSPAYDIS
                MOVE WS-TTLDEDUCTION TO WS-TTLDEDUCTIONDIS
                MOVE WS-NETPAY TO WS-NETPAYDIS
+               MOVE WS-SSS TO WS-SSSDIS
+               MOVE WS-PHILHEALTH TO WS-PHILHEALTHDIS
+               MOVE WS-PAGIBIG TO WS-PAGIBIGDIS
 
                DISPLAY "GROSS PAY: " AT 0745
                DISPLAY WS-GROSSPAYDIS AT 0756
-               DISPLAY "DEDUCTION: " AT 0845
-               DISPLAY WS-TTLDEDUCTIONDIS AT 0856
-               DISPLAY "NET PAY: " AT 0945
-               DISPLAY WS-NETPAYDIS AT 0954
+               DISPLAY "SSS: " AT 0845
+               DISPLAY WS-SSSDIS AT 0850
+               DISPLAY "PHILHEALTH: " AT 0945
+               DISPLAY WS-PHILHEALTHDIS AT 0957
+               DISPLAY "PAG-IBIG: " AT 1045
+               DISPLAY WS-PAGIBIGDIS AT 1055
+               DISPLAY "DEDUCTION: " AT 1145
+               DISPLAY WS-TTLDEDUCTIONDIS AT 1156
+               DISPLAY "NET PAY: " AT 1245
+               DISPLAY WS-NETPAYDIS AT 1254
                PERFORM GETCH
             EXIT.
 
@@ -140,15 +339,7 @@
                MOVE WS-FNAME TO EMP-FNAME
                MOVE WS-MNAME TO EMP-MNAME
 
-               IF WS-PCODE IS EQUAL TO 'R' OR 'r' THEN
-                   MOVE "REGULAR" TO EMP-PCODE
-               ELSE IF WS-PCODE IS EQUAL TO 'T' OR 't' THEN
-                   MOVE "TEMPORARY" TO EMP-PCODE
-               ELSE IF WS-PCODE IS EQUAL TO 'P' OR 'p' THEN
-                   MOVE "PART-TIME" TO EMP-PCODE
-               ELSE
-                   MOVE "INVALID" TO EMP-PCODE
-               END-IF.
+               MOVE WS-PG-DESC-FOUND TO EMP-PCODE
 
                MOVE WS-RATEPERHOUR TO EMP-RATEPERHOUR
                MOVE WS-HRSWORKED TO EMP-HRSWORKED
@@ -157,6 +348,9 @@
                MOVE WS-TTLDEDUCTION TO EMP-TTLDEDUCTION
                MOVE WS-GROSSPAY TO EMP-GROSSPAY
                MOVE WS-NETPAY TO EMP-NETPAY
+               MOVE WS-SSS TO EMP-SSS
+               MOVE WS-PHILHEALTH TO EMP-PHILHEALTH
+               MOVE WS-PAGIBIG TO EMP-PAGIBIG
             WRITE FILE-BANKINFO
             CLOSE BANKINFO.
             EXIT.
@@ -165,4 +359,127 @@
            DISPLAY "PRESS ENTER TO CONTINUE" AT 2142
            ACCEPT ENTER
            EXIT.
+
+      ***** FOLD LOWERCASE POSITION CODES TO THEIR UPPERCASE ENTRY
+       NORMALIZE-PCODE.
+            EVALUATE WS-PCODE
+               WHEN 'r' MOVE 'R' TO WS-PCODE
+               WHEN 't' MOVE 'T' TO WS-PCODE
+               WHEN 'p' MOVE 'P' TO WS-PCODE
+            END-EVALUATE.
+            EXIT.
+
+      ***** LOAD THE POSITION/PAY-GRADE TABLE, SEEDING IT IF ABSENT
+       LOAD-POSGRADE.
+            MOVE 0 TO WS-PG-EOF-FLAG
+            MOVE 0 TO WS-PG-COUNT
+            OPEN EXTEND POSGRADE
+            CLOSE POSGRADE
+            OPEN INPUT POSGRADE
+            READ POSGRADE
+               AT END MOVE 1 TO WS-PG-EOF-FLAG
+            END-READ
+            PERFORM UNTIL WS-PG-EOF-FLAG = 1
+               ADD 1 TO WS-PG-COUNT
+               MOVE PG-CODE TO WS-PG-CODE(WS-PG-COUNT)
+               MOVE PG-DESC TO WS-PG-DESC(WS-PG-COUNT)
+               MOVE PG-RATE-MULT TO WS-PG-RATE-MULT(WS-PG-COUNT)
+               READ POSGRADE
+                  AT END MOVE 1 TO WS-PG-EOF-FLAG
+               END-READ
+            END-PERFORM
+            CLOSE POSGRADE.
+
+            IF WS-PG-COUNT = 0
+                PERFORM SEED-DEFAULT-POSGRADE
+            END-IF.
+            EXIT.
+
+      ***** SEED THE DEFAULT R/T/P ENTRIES THE FIRST TIME THIS RUNS
+       SEED-DEFAULT-POSGRADE.
+            MOVE 'R' TO WS-PG-CODE(1)
+            MOVE "REGULAR" TO WS-PG-DESC(1)
+            MOVE 1.00 TO WS-PG-RATE-MULT(1)
+            MOVE 'T' TO WS-PG-CODE(2)
+            MOVE "TEMPORARY" TO WS-PG-DESC(2)
+            MOVE 0.90 TO WS-PG-RATE-MULT(2)
+            MOVE 'P' TO WS-PG-CODE(3)
+            MOVE "PART-TIME" TO WS-PG-DESC(3)
+            MOVE 0.75 TO WS-PG-RATE-MULT(3)
+            MOVE 3 TO WS-PG-COUNT
+            PERFORM SAVE-POSGRADE-FILE.
+            EXIT.
+
+      ***** REWRITE THE POSITION/PAY-GRADE FILE FROM THE IN-MEMORY TABLE
+       SAVE-POSGRADE-FILE.
+            OPEN OUTPUT POSGRADE
+            PERFORM VARYING WS-PG-IDX FROM 1 BY 1
+                UNTIL WS-PG-IDX > WS-PG-COUNT
+               MOVE WS-PG-CODE(WS-PG-IDX) TO PG-CODE
+               MOVE WS-PG-DESC(WS-PG-IDX) TO PG-DESC
+               MOVE WS-PG-RATE-MULT(WS-PG-IDX) TO PG-RATE-MULT
+               WRITE FILE-POSGRADE
+            END-PERFORM
+            CLOSE POSGRADE.
+            EXIT.
+
+      ***** LOOK UP THE DESCRIPTION AND RATE MULTIPLIER FOR WS-PCODE
+       LOOKUP-POSGRADE.
+            MOVE 0 TO WS-PG-FOUND-FLAG
+            PERFORM VARYING WS-PG-IDX FROM 1 BY 1
+                UNTIL WS-PG-IDX > WS-PG-COUNT
+               IF WS-PG-CODE(WS-PG-IDX) = WS-PCODE
+                   MOVE WS-PG-DESC(WS-PG-IDX) TO WS-PG-DESC-FOUND
+                   MOVE WS-PG-RATE-MULT(WS-PG-IDX) TO WS-PG-MULT-FOUND
+                   MOVE 1 TO WS-PG-FOUND-FLAG
+               END-IF
+            END-PERFORM.
+
+            IF WS-PG-FOUND-FLAG = 0
+                MOVE "INVALID" TO WS-PG-DESC-FOUND
+                MOVE 1.00 TO WS-PG-MULT-FOUND
+            END-IF.
+            EXIT.
+
+      ***** ADD OR UPDATE A POSITION CODE'S DESCRIPTION/RATE MULTIPLIER
+       MAINTAIN-POSGRADE.
+            DISPLAY CLRSCR
+            DISPLAY "CURRENT POSITION/PAY-GRADE TABLE" AT 0645
+            PERFORM VARYING WS-PG-IDX FROM 1 BY 1
+                UNTIL WS-PG-IDX > WS-PG-COUNT
+               DISPLAY WS-PG-CODE(WS-PG-IDX) " "
+                   WS-PG-DESC(WS-PG-IDX) " "
+                   WS-PG-RATE-MULT(WS-PG-IDX)
+            END-PERFORM.
+
+            DISPLAY "ENTER POSITION CODE TO ADD/UPDATE: "
+                WITH NO ADVANCING.
+            ACCEPT WS-PG-NEW-CODE.
+            DISPLAY "ENTER DESCRIPTION: " WITH NO ADVANCING.
+            ACCEPT WS-PG-NEW-DESC.
+            DISPLAY "ENTER RATE MULTIPLIER (0.NN): " WITH NO ADVANCING.
+            ACCEPT WS-PG-NEW-MULT.
+
+            MOVE 0 TO WS-PG-FOUND-FLAG
+            PERFORM VARYING WS-PG-IDX FROM 1 BY 1
+                UNTIL WS-PG-IDX > WS-PG-COUNT
+               IF WS-PG-CODE(WS-PG-IDX) = WS-PG-NEW-CODE
+                   MOVE WS-PG-NEW-DESC TO WS-PG-DESC(WS-PG-IDX)
+                   MOVE WS-PG-NEW-MULT TO WS-PG-RATE-MULT(WS-PG-IDX)
+                   MOVE 1 TO WS-PG-FOUND-FLAG
+               END-IF
+            END-PERFORM.
+
+            IF WS-PG-FOUND-FLAG = 0
+                ADD 1 TO WS-PG-COUNT
+                MOVE WS-PG-NEW-CODE TO WS-PG-CODE(WS-PG-COUNT)
+                MOVE WS-PG-NEW-DESC TO WS-PG-DESC(WS-PG-COUNT)
+                MOVE WS-PG-NEW-MULT TO WS-PG-RATE-MULT(WS-PG-COUNT)
+            END-IF.
+
+            PERFORM SAVE-POSGRADE-FILE.
+            DISPLAY "TABLE UPDATED." AT 2042
+            PERFORM GETCH.
+            EXIT.
+
        END PROGRAM COBOL-QUIZ-4.
