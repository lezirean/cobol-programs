@@ -12,9 +12,30 @@
        01 NUMBER1 PIC 9(2).
        01 NUM-SQUARE PIC 9(2).
        01 NUM-CUBE PIC 9(2).
+       01 MENU-CHOICE PIC X.
+       01 POWER-NUMBER PIC 9(2).
+       01 EXPONENT PIC 9(2).
+       01 POWER-I PIC 9(2).
+       01 POWER-RESULT PIC 9(10) VALUE 1.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "[1] SQUARE AND CUBE OF A NUMBER".
+           DISPLAY "[2] RAISE A NUMBER TO ANY POWER".
+           DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+           ACCEPT MENU-CHOICE.
 
+           EVALUATE MENU-CHOICE
+              WHEN '1'
+                 PERFORM SQUARE-AND-CUBE
+              WHEN '2'
+                 PERFORM NTH-POWER
+              WHEN OTHER
+                 DISPLAY "INVALID CHOICE"
+           END-EVALUATE.
+
+            STOP RUN.
+
+       SQUARE-AND-CUBE.
            DISPLAY "ENTER A NUMBER: " ACCEPT NUMBER1.
 
            COMPUTE NUM-SQUARE = NUMBER1 * NUMBER1.
@@ -22,6 +43,23 @@
 
            DISPLAY "THE SQUARE OF THE NUMBER IS: " NUM-SQUARE.
            DISPLAY "THE CUBE OF THE NUMBER IS: " NUM-CUBE.
+           EXIT.
+
+      ***** RAISE A NUMBER TO ANY USER-SUPPLIED EXPONENT
+       NTH-POWER.
+           DISPLAY "ENTER A NUMBER: " WITH NO ADVANCING.
+           ACCEPT POWER-NUMBER.
+           DISPLAY "ENTER THE EXPONENT: " WITH NO ADVANCING.
+           ACCEPT EXPONENT.
+
+           MOVE 1 TO POWER-RESULT.
+           PERFORM VARYING POWER-I FROM 1 BY 1
+               UNTIL POWER-I > EXPONENT
+              COMPUTE POWER-RESULT = POWER-RESULT * POWER-NUMBER
+           END-PERFORM.
+
+           DISPLAY POWER-NUMBER " RAISED TO THE " EXPONENT
+               " POWER IS: " POWER-RESULT.
+           EXIT.
 
-            STOP RUN.
        END PROGRAM SQUARE-AND-CUBE-OF-NUMBER.
