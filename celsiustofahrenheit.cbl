@@ -11,13 +11,68 @@
        WORKING-STORAGE SECTION.
        01 CELSIUS PIC 99V999.
        01 FAHRENHEIT PIC 99V999.
+       01 MENU-CHOICE PIC X.
+       01 FAHRENHEIT-IN PIC S9(3)V999.
+       01 CELSIUS-OUT PIC S9(3)V999.
+       01 BATCH-COUNT PIC 9(3).
+       01 BATCH-I PIC 9(3).
+       01 BATCH-CELSIUS PIC 99V999.
+       01 BATCH-FAHRENHEIT PIC 99V999.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "[1] CELSIUS TO FAHRENHEIT".
+           DISPLAY "[2] FAHRENHEIT TO CELSIUS".
+           DISPLAY "[3] BATCH REPORT (CELSIUS TO FAHRENHEIT)".
+           DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+           ACCEPT MENU-CHOICE.
+
+           EVALUATE MENU-CHOICE
+              WHEN '1'
+                 PERFORM CEL-TO-FAH
+              WHEN '2'
+                 PERFORM FAH-TO-CEL
+              WHEN '3'
+                 PERFORM BATCH-REPORT
+              WHEN OTHER
+                 DISPLAY "INVALID CHOICE"
+           END-EVALUATE.
+
+            STOP RUN.
+
+       CEL-TO-FAH.
            DISPLAY "ENTER THE TEMPERATURE IN CELSIUS: " ACCEPT CELSIUS.
 
            COMPUTE FAHRENHEIT = (CELSIUS * 01.80 ) + 32.00.
 
            DISPLAY CELSIUS "C IN FAHRENHEIT IS: " FAHRENHEIT "F".
+           EXIT.
+
+      ***** REVERSE CONVERSION: FAHRENHEIT BACK DOWN TO CELSIUS
+       FAH-TO-CEL.
+           DISPLAY "ENTER THE TEMPERATURE IN FAHRENHEIT: "
+               WITH NO ADVANCING.
+           ACCEPT FAHRENHEIT-IN.
+
+           COMPUTE CELSIUS-OUT = (FAHRENHEIT-IN - 32.00) / 01.80.
+
+           DISPLAY FAHRENHEIT-IN "F IN CELSIUS IS: " CELSIUS-OUT "C".
+           EXIT.
+
+      ***** CONVERT A USER-SIZED LIST OF CELSIUS READINGS IN ONE PASS
+       BATCH-REPORT.
+           DISPLAY "HOW MANY READINGS? " WITH NO ADVANCING.
+           ACCEPT BATCH-COUNT.
+
+           PERFORM VARYING BATCH-I FROM 1 BY 1
+               UNTIL BATCH-I > BATCH-COUNT
+              DISPLAY "READING " BATCH-I " (CELSIUS): "
+                  WITH NO ADVANCING
+              ACCEPT BATCH-CELSIUS
+              COMPUTE BATCH-FAHRENHEIT =
+                  (BATCH-CELSIUS * 01.80) + 32.00
+              DISPLAY BATCH-CELSIUS "C IN FAHRENHEIT IS: "
+                  BATCH-FAHRENHEIT "F"
+           END-PERFORM.
+           EXIT.
 
-            STOP RUN.
        END PROGRAM CELSIUS-TO-FAHRENHEIT.
