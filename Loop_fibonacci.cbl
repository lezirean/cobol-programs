@@ -19,6 +19,9 @@
        01 NEXT-NUM PIC 9(3).
        01 DIS-NUM PIC 9(3).
        01 INPUT-NUM PIC 9(2).
+       01 PREV-DIS PIC 9(3) VALUE 0.
+       01 GOLDEN-RATIO PIC 9(2)V9(5).
+       01 GOLDEN-RATIO-DIS PIC Z9.99999.
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
@@ -31,6 +34,12 @@
                COMPUTE NEXT-NUM = NUM-A + NUM-B
                MOVE NEXT-NUM TO DIS-NUM
                DISPLAY DIS-NUM
+               IF PREV-DIS NOT = 0
+                   COMPUTE GOLDEN-RATIO ROUNDED = DIS-NUM / PREV-DIS
+                   MOVE GOLDEN-RATIO TO GOLDEN-RATIO-DIS
+                   DISPLAY "   GOLDEN RATIO APPROX: " GOLDEN-RATIO-DIS
+               END-IF
+               MOVE DIS-NUM TO PREV-DIS
                MOVE NUM-B TO NUM-A
                MOVE NEXT-NUM TO NUM-B
             END-PERFORM.
