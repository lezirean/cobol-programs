@@ -15,6 +15,10 @@
        01 DISCRIMINANT PIC S9(3)V9(2).
        01 X1 PIC S9(3)V9(2).
        01 X2 PIC S9(3)V9(2).
+       01 REAL-PART PIC S9(3)V9(2).
+       01 IMAG-PART PIC S9(3)V9(2).
+       01 VERTEX-H PIC S9(3)V9(2).
+       01 VERTEX-K PIC S9(5)V9(2).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Enter the first constant: " ACCEPT A.
@@ -24,11 +28,25 @@
             DISPLAY "Quadratic equation: " A "x^2" B "x" C.
 
             COMPUTE DISCRIMINANT = (B*B) - (4*A*C).
-            COMPUTE X1 = (-B + FUNCTION SQRT(DISCRIMINANT)) / (2*A).
-            COMPUTE X2 = (-B - FUNCTION SQRT(DISCRIMINANT)) / (2*A).
 
-            DISPLAY "x1: " X1 ", x2: " X2.
+            IF DISCRIMINANT >= 0
+                COMPUTE X1 = (-B + FUNCTION SQRT(DISCRIMINANT)) /
+                    (2*A)
+                COMPUTE X2 = (-B - FUNCTION SQRT(DISCRIMINANT)) /
+                    (2*A)
+                DISPLAY "x1: " X1 ", x2: " X2
+            ELSE
+                COMPUTE REAL-PART = -B / (2*A)
+                COMPUTE IMAG-PART =
+                    FUNCTION SQRT(-DISCRIMINANT) / (2*A)
+                DISPLAY "x1: " REAL-PART " + " IMAG-PART "i"
+                DISPLAY "x2: " REAL-PART " - " IMAG-PART "i"
+            END-IF.
 
+            COMPUTE VERTEX-H = -B / (2*A).
+            COMPUTE VERTEX-K = C - ((B*B) / (4*A)).
+            DISPLAY "VERTEX: (" VERTEX-H ", " VERTEX-K ")".
+            DISPLAY "AXIS OF SYMMETRY: x = " VERTEX-H.
 
             STOP RUN.
        END PROGRAM QUADRATIC-ROOTS.
