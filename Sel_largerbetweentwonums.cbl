@@ -11,8 +11,32 @@
        WORKING-STORAGE SECTION.
        01 NUM-A PIC 9(2).
        01 NUM-B PIC 9(2).
+       01 MENU-CHOICE PIC X.
+       01 SORT-COUNT PIC 9(3).
+       01 SORT-I PIC 9(3).
+       01 SORT-J PIC 9(3).
+       01 SORT-TEMP PIC 9(3).
+       01 SORT-TABLE.
+          05 SORT-ENTRY PIC 9(3) OCCURS 100 TIMES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "[1] LARGER OF TWO NUMBERS".
+           DISPLAY "[2] SORT A LIST IN ASCENDING ORDER".
+           DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+           ACCEPT MENU-CHOICE.
+
+           EVALUATE MENU-CHOICE
+              WHEN '1'
+                 PERFORM TWO-NUM-LARGER
+              WHEN '2'
+                 PERFORM ASCENDING-SORT
+              WHEN OTHER
+                 DISPLAY "INVALID CHOICE"
+           END-EVALUATE.
+
+            STOP RUN.
+
+       TWO-NUM-LARGER.
            DISPLAY "ENTER THE FIRST NUMBER: " ACCEPT NUM-A.
            DISPLAY "ENTER THE SECOND NUMBER: " ACCEPT NUM-B.
 
@@ -21,6 +45,36 @@
            ELSE
                DISPLAY NUM-B " IS THE LARGER NUMBER"
            END-IF.
+           EXIT.
+
+      ***** BUBBLE-SORT A USER-SIZED LIST INTO ASCENDING ORDER
+       ASCENDING-SORT.
+           DISPLAY "HOW MANY NUMBERS? " WITH NO ADVANCING.
+           ACCEPT SORT-COUNT.
+
+           PERFORM VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > SORT-COUNT
+              DISPLAY "ENTER NUMBER " SORT-I ": " WITH NO ADVANCING
+              ACCEPT SORT-ENTRY(SORT-I)
+           END-PERFORM.
+
+           PERFORM VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > SORT-COUNT - 1
+              PERFORM VARYING SORT-J FROM 1 BY 1
+                  UNTIL SORT-J > SORT-COUNT - SORT-I
+                 IF SORT-ENTRY(SORT-J) > SORT-ENTRY(SORT-J + 1)
+                     MOVE SORT-ENTRY(SORT-J) TO SORT-TEMP
+                     MOVE SORT-ENTRY(SORT-J + 1) TO SORT-ENTRY(SORT-J)
+                     MOVE SORT-TEMP TO SORT-ENTRY(SORT-J + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+           DISPLAY "SORTED LIST (ASCENDING):".
+           PERFORM VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > SORT-COUNT
+              DISPLAY SORT-ENTRY(SORT-I)
+           END-PERFORM.
+           EXIT.
 
-            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
