@@ -12,6 +12,9 @@
          SELECT STUDENT ASSIGN TO 'Application.dat'
          ORGANIZATION IS LINE SEQUENTIAL
          ACCESS IS SEQUENTIAL.
+         SELECT STUDENT-TEMP ASSIGN TO 'ApplicationTmp.dat'
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS IS SEQUENTIAL.
 
        DATA DIVISION.
          FILE SECTION.
@@ -29,6 +32,18 @@
             03 STUDENT-MOB PIC 99.
             03 STUDENT-DOB PIC 99.
 
+         FD STUDENT-TEMP.
+         01 TEMP-STUDENT-FILE.
+          02 TEMP-STUDENT-ID PIC 9(5).
+          02 TEMP-STUDENT-NAME.
+            03 TEMP-STUDENT-FNAME PIC X(10).
+            03 TEMP-STUDENT-MNAME PIC X(10).
+            03 TEMP-STUDENT-LNAME PIC X(15).
+          02 TEMP-BDAY.
+            03 TEMP-STUDENT-YOB PIC 9(4).
+            03 TEMP-STUDENT-MOB PIC 99.
+            03 TEMP-STUDENT-DOB PIC 99.
+
        WORKING-STORAGE SECTION.
          01 WS-STUDENT.
       *    88 WS-EOAF VALUE HIGH-VALUES.
@@ -44,8 +59,9 @@
 
          01 WS-EOF PIC A(1).
          01 WS-FOUND-FLAG PIC 9 VALUE 0.
+         01 WS-TEMP-EOF-FLAG PIC 9 VALUE 0.
          77 WS-CHOICEEVAL PIC X(2).
-         77 ENTER PIC Z.
+         77 WS-ENTER PIC Z.
 
          01 WS-STUDENT-PORTAL.
           05 APPLCT-FNAME PIC X(15).
@@ -149,7 +165,7 @@
                ACCEPT APPLCT-BDAY AT 1263
 
                PERFORM CHECK-FILE
-               IF WS-FOUND-FLAG EQUALS 1
+               IF WS-FOUND-FLAG EQUAL TO 1
                    DISPLAY "RECORD ALREADY EXISTS" AT 1146
                    DISPLAY "CANNOT MAKE A NEW ACCOUNT" AT 1246
                    PERFORM GETCH
@@ -163,7 +179,118 @@
 
        ADMIN-PORTAL.
            DISPLAY CLRSCR.
-           DISPLAY "ENTER FIRST NAME: " AT 1040
+           DISPLAY "ADMIN PORTAL - APPLICATION RECORDS" AT 0546
+           DISPLAY "[A] - LIST ALL APPLICATIONS" AT 0752
+           DISPLAY "[B] - SEARCH BY LAST NAME" AT 0852
+           DISPLAY "[C] - WITHDRAW AN APPLICATION" AT 0952
+           DISPLAY "[D] - BACK" AT 1052
+           DISPLAY "ENTER YOUR CHOICE: " AT 1252
+           ACCEPT WS-CHOICEEVAL AT 1271
+
+           EVALUATE WS-CHOICEEVAL
+               WHEN 'A' WHEN 'a'
+                   PERFORM LIST-APPLICATIONS
+               WHEN 'B' WHEN 'b'
+                   PERFORM SEARCH-BY-LNAME
+               WHEN 'C' WHEN 'c'
+                   PERFORM WITHDRAW-APPLICATION
+               WHEN 'D' WHEN 'd'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE!" AT 1252
+                   PERFORM GETCH
+           END-EVALUATE.
+           EXIT.
+
+      *********** WITHDRAW (DELETE) AN APPLICATION BY STUDENT ID
+       WITHDRAW-APPLICATION.
+           DISPLAY CLRSCR.
+           DISPLAY "ENTER STUDENT ID TO WITHDRAW: " AT 0746
+           ACCEPT WS-STUDENT-ID AT 0777
+           MOVE 0 TO WS-FOUND-FLAG
+
+           OPEN INPUT STUDENT.
+           OPEN OUTPUT STUDENT-TEMP.
+           READ STUDENT
+              AT END SET END-OF-APP-FILE TO TRUE
+           END-READ
+           PERFORM UNTIL END-OF-APP-FILE
+              IF STUDENT-ID EQUAL TO WS-STUDENT-ID
+                 MOVE 1 TO WS-FOUND-FLAG
+              ELSE
+                 WRITE TEMP-STUDENT-FILE FROM STUDENT-FILE
+              END-IF
+              READ STUDENT
+                 AT END SET END-OF-APP-FILE TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE STUDENT.
+           CLOSE STUDENT-TEMP.
+
+           MOVE 0 TO WS-TEMP-EOF-FLAG
+           OPEN OUTPUT STUDENT.
+           OPEN INPUT STUDENT-TEMP.
+           READ STUDENT-TEMP
+              AT END MOVE 1 TO WS-TEMP-EOF-FLAG
+           END-READ
+           PERFORM UNTIL WS-TEMP-EOF-FLAG = 1
+              WRITE STUDENT-FILE FROM TEMP-STUDENT-FILE
+              READ STUDENT-TEMP
+                 AT END MOVE 1 TO WS-TEMP-EOF-FLAG
+              END-READ
+           END-PERFORM
+           CLOSE STUDENT.
+           CLOSE STUDENT-TEMP.
+
+           IF WS-FOUND-FLAG = 1
+              DISPLAY "APPLICATION WITHDRAWN" AT 1046
+           ELSE
+              DISPLAY "NO APPLICATION FOUND FOR THAT ID" AT 1046
+           END-IF.
+           PERFORM GETCH.
+           EXIT.
+
+      *********** LIST EVERY APPLICATION RECORD ON FILE
+       LIST-APPLICATIONS.
+           DISPLAY CLRSCR.
+           OPEN INPUT STUDENT.
+           READ STUDENT
+              AT END SET END-OF-APP-FILE TO TRUE
+           END-READ
+           PERFORM UNTIL END-OF-APP-FILE
+              DISPLAY STUDENT-ID SPACE STUDENT-NAME SPACE BDAY
+              READ STUDENT
+                 AT END SET END-OF-APP-FILE TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE STUDENT.
+           PERFORM GETCH.
+           EXIT.
+
+      *********** SEARCH APPLICATIONS BY LAST NAME
+       SEARCH-BY-LNAME.
+           DISPLAY CLRSCR.
+           DISPLAY "ENTER LAST NAME TO SEARCH: " AT 0746
+           ACCEPT APPLCT-LNAME AT 0774
+           MOVE 0 TO WS-FOUND-FLAG
+           OPEN INPUT STUDENT.
+           READ STUDENT
+              AT END SET END-OF-APP-FILE TO TRUE
+           END-READ
+           PERFORM UNTIL END-OF-APP-FILE
+              IF STUDENT-LNAME EQUAL TO APPLCT-LNAME
+                 MOVE 1 TO WS-FOUND-FLAG
+                 DISPLAY STUDENT-ID SPACE STUDENT-NAME SPACE BDAY
+              END-IF
+              READ STUDENT
+                 AT END SET END-OF-APP-FILE TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE STUDENT.
+           IF WS-FOUND-FLAG = 0
+              DISPLAY "NO APPLICATION FOUND WITH THAT LAST NAME" AT 1046
+           END-IF.
+           PERFORM GETCH.
            EXIT.
 
        EXIT-PROGRAM.
@@ -180,9 +307,11 @@
       *        DISPLAY STUDENT-FILE
       *         PERFORM GETCH
       *         NOT AT END
-                ADD 1 TO HOLD-STD-ID
-                   IF APPLCT-FNAME EQUALS STUDENT-FNAME AND APPLCT-LNAME
-                    EQUALS STUDENT-LNAME THEN
+                   IF STUDENT-ID > HOLD-STD-ID
+                       MOVE STUDENT-ID TO HOLD-STD-ID
+                   END-IF
+                   IF APPLCT-FNAME EQUAL TO STUDENT-FNAME AND
+                    APPLCT-LNAME EQUAL TO STUDENT-LNAME THEN
                        MOVE 1 TO WS-FOUND-FLAG
                        SET END-OF-APP-FILE TO TRUE
                    END-IF
@@ -210,7 +339,7 @@
 
        GETCH.
            DISPLAY "PRESS ENTER TO CONTINUE" AT 1652
-           ACCEPT ENTER
+           ACCEPT WS-ENTER
            EXIT.
 
 
