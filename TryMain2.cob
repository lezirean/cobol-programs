@@ -12,6 +12,10 @@
        FILE-CONTROL.
            SELECT GRADE-FILE ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT USAGE-LOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GRADE-RECORD-FILE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  GRADE-FILE
@@ -27,6 +31,30 @@
             02   TRANS_AMOUNT  PIC 9(10).
             02   NEWBAL PIC ZZZ,ZZZ,ZZ9.99.
             02   BALANCE1 PIC ZZZ,ZZZ,ZZ9.99.
+       FD  USAGE-LOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "USAGELOG.DAT"
+           BLOCK CONTAINS 1 RECORDS
+           RECORD CONTAINS 25 CHARACTERS
+           DATA RECORD IS USAGE-LOG-REC.
+       01  USAGE-LOG-REC.
+            02   UL-SUBMENU PIC A(10).
+            02   UL-OPTION PIC A.
+            02   UL-TIMESTAMP PIC A(14).
+      ***** A REAL GRADE RECORD, SEPARATE FROM THE BANK-ACCOUNT GRADE-FILE
+       FD  GRADE-RECORD-FILE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "GRADEREC.DAT"
+           BLOCK CONTAINS 1 RECORDS
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS GRADE-RECORD-REC.
+       01  GRADE-RECORD-REC.
+            02   GR-STUDENT-ID PIC 9(6).
+            02   GR-SUBJECT PIC A(15).
+            02   GR-PRELIM PIC 9(3)V9(2).
+            02   GR-MIDTERM PIC 9(3)V9(2).
+            02   GR-FINALS PIC 9(3)V9(2).
+            02   GR-AVERAGE PIC 9(3)V9(2).
 
 
        WORKING-STORAGE SECTION.
@@ -52,8 +80,17 @@
        01 GT PIC Z.
       *MMCHOICE
        01 CHOICE PIC X(2).
+      ********** CROSS-CUTTING MENU USAGE LOGGING
+       01 UL-SUBMENU-NAME PIC A(10).
+       01 UL-OPTION-CHOICE PIC A.
       *CHOICE
        01 CHOICEE PIC X9.
+      ********** GRADE-RECORD ENTRY FIELDS
+       01 GR-STUDENT-ID-IN PIC X(6).
+       01 GR-PRELIM-IN PIC X(6).
+       01 GR-MIDTERM-IN PIC X(6).
+       01 GR-FINALS-IN PIC X(6).
+       01 GR-AVERAGE-DIS PIC ZZZ.99.
 
 
       *********************S E Q U E N T I A L*************************
@@ -234,13 +271,17 @@
       ****************************FILE HANDLING*************************
        01   BALANCE PIC 9(15) VALUE 1000000.00.
        01   ACCOUNT_NUM PIC X(6).
+       01   ACCOUNT-NAME-INPUT PIC A(15).
        01   AMOUNT  PIC X(10).
+       01   ACCOUNT-FOUND-FLAG PIC 9 VALUE 0.
+       01   ACCOUNT-EOF-FLAG PIC 9 VALUE 0.
 
        SCREEN SECTION.
        01 CLRSCR.
            02 BLANK SCREEN.
        PROCEDURE DIVISION.
        MAIN.
+               PERFORM UNTIL CHOICE = 'E' OR 'e'
                DISPLAY CLRSCR
             DISPLAY "|=|" AT 0231 FOREGROUND-COLOUR BRIGHT-BLUE
             "_ _ _ _ _ _ _ _ _ _ _ _ _ _ _ _ _ _ _ _  _ " AT 0231
@@ -290,6 +331,10 @@
 
             MOVE CHOICEE TO CHOICE
 
+            MOVE "MAIN" TO UL-SUBMENU-NAME
+            MOVE CHOICE TO UL-OPTION-CHOICE
+            PERFORM LOG-USAGE
+
             EVALUATE CHOICE
 
             WHEN 'A' WHEN 'a'
@@ -310,13 +355,13 @@
             WHEN OTHER
                DISPLAY "INVALID" AT 1943
                PERFORM GETCH
-               PERFORM MAIN
 
                END-EVALUATE
+               END-PERFORM.
                STOP RUN.
 
        SEQ.
-                PERFORM UNTIL CHOICEE = 9
+                PERFORM UNTIL CHOICE = 'I' OR CHOICE = 'i'
                 DISPLAY CLRSCR
                    DISPLAY " " AT 0219 FOREGROUND-COLOUR CYAN
            "##########################################################" AT 0219
@@ -369,6 +414,10 @@
 
                 MOVE CHOICEE TO CHOICE
 
+                MOVE "SEQUENCE" TO UL-SUBMENU-NAME
+                MOVE CHOICE TO UL-OPTION-CHOICE
+                PERFORM LOG-USAGE
+
                 EVALUATE CHOICE
 
                 WHEN 'A' WHEN 'a'
@@ -404,7 +453,7 @@
                    PERFORM GETCH
 
                 WHEN 'I' WHEN 'i'
-                   PERFORM MAIN
+                   CONTINUE
 
                 WHEN OTHER
                    DISPLAY "INVALID" AT 1943
@@ -594,7 +643,7 @@
                      DISPLAY "THE AREA IS: " AT 1227 AREAAA1.
 
        CONDI.
-                PERFORM UNTIL CHOICEE =9
+                PERFORM UNTIL CHOICE = 'I' OR CHOICE = 'i'
                 DISPLAY CLRSCR
                       DISPLAY " " AT 0219 FOREGROUND-COLOUR CYAN
            "##########################################################" AT 0219
@@ -657,6 +706,10 @@
 
                 MOVE CHOICEE TO CHOICE
 
+                MOVE "SELECTION" TO UL-SUBMENU-NAME
+                MOVE CHOICE TO UL-OPTION-CHOICE
+                PERFORM LOG-USAGE
+
                 EVALUATE CHOICE
 
                 WHEN 'A' WHEN 'a'
@@ -692,7 +745,7 @@
                    PERFORM GETCH
 
                WHEN 'I' WHEN 'i'
-                   PERFORM MAIN
+                   CONTINUE
 
                 WHEN OTHER
                    DISPLAY "INVALID" AT 1943
@@ -906,7 +959,7 @@
                    END-EVALUATE.
 
        LOOP.
-                   PERFORM UNTIL CHOICE= 9
+                   PERFORM UNTIL CHOICE = 'I' OR CHOICE = 'i'
                    DISPLAY CLRSCR
 
                        DISPLAY " " AT 0219 FOREGROUND-COLOUR CYAN
@@ -968,6 +1021,10 @@
                    ACCEPT CHOICEE AT 1657
                    MOVE CHOICEE TO CHOICE
 
+                   MOVE "ITERATION" TO UL-SUBMENU-NAME
+                   MOVE CHOICE TO UL-OPTION-CHOICE
+                   PERFORM LOG-USAGE
+
                    EVALUATE CHOICE
 
                    WHEN 'A' WHEN 'a'
@@ -1003,8 +1060,7 @@
                        PERFORM GETCH
 
                    WHEN 'I' WHEN 'i'
-                       DISPLAY " "
-                       PERFORM MAIN
+                       CONTINUE
 
                    WHEN OTHER
                        DISPLAY "INVALID" AT 1943
@@ -1258,7 +1314,7 @@
              END-PERFORM.
 
                   FILE_HANDLING.
-                   PERFORM UNTIL CHOICE= 9
+                   PERFORM UNTIL CHOICE = 'C' OR CHOICE = 'c'
                    DISPLAY CLRSCR
 
                        DISPLAY " " AT 0219 FOREGROUND-COLOUR CYAN
@@ -1301,11 +1357,17 @@
                    DISPLAY "[A]" AT 0627 BACKGROUND-COLOUR BROWN
                    DISPLAY "BANK ACCOUNT" AT 0631
                    DISPLAY "[B]" AT 0727 BACKGROUND-COLOUR BROWN
-                   DISPLAY "EXIT" AT 0731
+                   DISPLAY "STUDENT GRADES" AT 0731
+                   DISPLAY "[C]" AT 0827 BACKGROUND-COLOUR BROWN
+                   DISPLAY "EXIT" AT 0831
        DISPLAY "ENTER YOUR CHOICE:" AT 0927 BACKGROUND-COLOUR RED
                    ACCEPT CHOICEE AT 0957
                    MOVE CHOICEE TO CHOICE
 
+                   MOVE "FILE-HANDL" TO UL-SUBMENU-NAME
+                   MOVE CHOICE TO UL-OPTION-CHOICE
+                   PERFORM LOG-USAGE
+
                    EVALUATE CHOICE
 
                    WHEN 'A' WHEN 'a'
@@ -1313,7 +1375,11 @@
                        PERFORM GETCH
 
                    WHEN 'B' WHEN 'b'
-                       PERFORM MAIN
+                       PERFORM GRADE-RECORD-ENTRY
+                       PERFORM GETCH
+
+                   WHEN 'C' WHEN 'c'
+                       CONTINUE
 
                    WHEN OTHER
                        DISPLAY "INVALID" AT 1943
@@ -1328,9 +1394,6 @@
       *THEN THE MACHINE WILL TELL THE BALANCE IN HIS/HER BANK ACCOUNT
 
                  DISPLAY CLRSCR.
-              OPEN EXTEND GRADE-FILE.
-                WRITE GRADE-REC.
-            CLOSE GRADE-FILE.
 
             PERFORM BANK.
             PERFORM CONFIRM.
@@ -1353,9 +1416,10 @@
             DISPLAY"___________________________________" AT 0840.
 
             DISPLAY "ENTER BANK ACCOUNT NAME: " AT 1235
-            ACCEPT ACCOUNTNAME AT 1265.
+            ACCEPT ACCOUNT-NAME-INPUT AT 1265.
             DISPLAY "ENTER BANK ACCOUNT NUMBER: " AT 1335
             ACCEPT ACCOUNT_NUM AT 1365.
+            PERFORM LOOKUP-ACCOUNT.
             DISPLAY "ENTER TRANSACTION CODE: " AT 1435
             ACCEPT TRANSCODE AT 1465.
             DISPLAY CLRSCR.
@@ -1370,6 +1434,35 @@
                DISPLAY "INVALID CODE!"
             END-IF.
 
+      ***** LOOK UP THE ACCOUNT'S LAST RECORDED BALANCE IN GRADE-FILE
+       LOOKUP-ACCOUNT.
+            MOVE 0 TO ACCOUNT-FOUND-FLAG
+            MOVE 0 TO ACCOUNT-EOF-FLAG
+            MOVE 0 TO BALANCE
+            OPEN EXTEND GRADE-FILE
+            CLOSE GRADE-FILE
+            OPEN INPUT GRADE-FILE
+            READ GRADE-FILE
+               AT END MOVE 1 TO ACCOUNT-EOF-FLAG
+            END-READ
+            PERFORM UNTIL ACCOUNT-EOF-FLAG = 1
+               IF ACCOUNTNUM = ACCOUNT_NUM
+                  MOVE 1 TO ACCOUNT-FOUND-FLAG
+                  MOVE NEWBAL TO BALANCE
+               END-IF
+               READ GRADE-FILE
+                  AT END MOVE 1 TO ACCOUNT-EOF-FLAG
+               END-READ
+            END-PERFORM
+            CLOSE GRADE-FILE
+            IF ACCOUNT-FOUND-FLAG = 1
+               DISPLAY "ACCOUNT FOUND - BALANCE ON FILE: " AT 1135
+               BALANCE AT 1174
+            ELSE
+               DISPLAY "NEW ACCOUNT - STARTING BALANCE: " AT 1135
+               BALANCE AT 1174
+            END-IF.
+            EXIT.
 
        WITHDRAW.
             DISPLAY "WITHDRAW" AT 0750 BACKGROUND-COLOUR GREEN
@@ -1382,6 +1475,7 @@
             MOVE AMOUNT TO TRANS_AMOUNT.
             COMPUTE NEWBAL = BALANCE - TRANS_AMOUNT
             DISPLAY "NEW BALANCE: " AT 1442 NEWBAL.
+            PERFORM SAVE-TRANSACTION.
 
        DEPOSIT.
             DISPLAY "DEPOSIT" AT 0750 BACKGROUND-COLOUR GREEN
@@ -1394,6 +1488,16 @@
             MOVE AMOUNT TO TRANS_AMOUNT.
             COMPUTE NEWBAL = BALANCE + TRANS_AMOUNT
             DISPLAY "NEW BALANCE: " AT 1442 NEWBAL.
+            PERFORM SAVE-TRANSACTION.
+
+      ***** APPEND THE COMPLETED TRANSACTION TO GRADE-FILE
+       SAVE-TRANSACTION.
+            MOVE ACCOUNT_NUM TO ACCOUNTNUM.
+            MOVE ACCOUNT-NAME-INPUT TO ACCOUNTNAME.
+            OPEN EXTEND GRADE-FILE.
+                WRITE GRADE-REC.
+            CLOSE GRADE-FILE.
+            EXIT.
 
        CONFIRM.
             DISPLAY "DO YOU WANT TO CONTINUE?" AT 2045
@@ -1404,6 +1508,34 @@
 
 
 
+      ***** ENTER ONE STUDENT'S GRADES AND APPEND THEM TO GRADE-RECORD-FILE
+       GRADE-RECORD-ENTRY.
+            DISPLAY CLRSCR
+            DISPLAY "ENTER STUDENT ID: " AT 0635
+            ACCEPT GR-STUDENT-ID-IN AT 0654
+            MOVE GR-STUDENT-ID-IN TO GR-STUDENT-ID
+            DISPLAY "ENTER SUBJECT: " AT 0735
+            ACCEPT GR-SUBJECT AT 0751
+            DISPLAY "ENTER PRELIM GRADE: " AT 0835
+            ACCEPT GR-PRELIM-IN AT 0856
+            MOVE GR-PRELIM-IN TO GR-PRELIM
+            DISPLAY "ENTER MIDTERM GRADE: " AT 0935
+            ACCEPT GR-MIDTERM-IN AT 0957
+            MOVE GR-MIDTERM-IN TO GR-MIDTERM
+            DISPLAY "ENTER FINAL GRADE: " AT 1035
+            ACCEPT GR-FINALS-IN AT 1055
+            MOVE GR-FINALS-IN TO GR-FINALS
+
+            COMPUTE GR-AVERAGE ROUNDED =
+               (GR-PRELIM + GR-MIDTERM + GR-FINALS) / 3
+            MOVE GR-AVERAGE TO GR-AVERAGE-DIS
+
+            DISPLAY "COMPUTED AVERAGE: " AT 1135 GR-AVERAGE-DIS AT 1154
+
+            OPEN EXTEND GRADE-RECORD-FILE
+               WRITE GRADE-RECORD-REC
+            CLOSE GRADE-RECORD-FILE.
+
        OUT.
                   DISPLAY " ".
 
@@ -1411,4 +1543,13 @@
        DISPLAY "PRESS ENTER TO CONTINUE"AT 2443 FOREGROUND-COLOUR BROWN.
                   ACCEPT GT.
 
+      ***** APPEND ONE MENU SELECTION TO THE SHARED USAGE LOG
+       LOG-USAGE.
+            MOVE UL-SUBMENU-NAME TO UL-SUBMENU
+            MOVE UL-OPTION-CHOICE TO UL-OPTION
+            MOVE FUNCTION CURRENT-DATE TO UL-TIMESTAMP
+            OPEN EXTEND USAGE-LOG
+               WRITE USAGE-LOG-REC
+            CLOSE USAGE-LOG.
+
        END PROGRAM MAIN_MENU.
