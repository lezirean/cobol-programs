@@ -26,12 +26,25 @@
          05 WS-CELINPUT PIC X(6).
          05 WS-CEL PIC 9(3)V9(3).
          05 WS-FAH PIC 9(3)V9(3).
+       LINKAGE SECTION.
+        01 LK-CELSIUS PIC 9(3)V9(3).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "ENTER THE TEMPERATURE IN CELSIUS: "
             ACCEPT WS-CELINPUT
             MOVE WS-CELINPUT TO WS-CEL
 
+            PERFORM CONVERT-AND-LOG
+            GOBACK.
+
+      ***** NON-INTERACTIVE ENTRY POINT FOR UNATTENDED BATCH DRIVERS
+      ***** (TAKES THE CELSIUS READING AS A PARAMETER, NO ACCEPT)
+       ENTRY "FHSEQ_CELTOFAH-BATCH" USING LK-CELSIUS.
+            MOVE LK-CELSIUS TO WS-CEL
+            PERFORM CONVERT-AND-LOG
+            GOBACK.
+
+       CONVERT-AND-LOG.
             COMPUTE WS-FAH = (WS-CEL * 01.80 ) + 32.00
 
             OPEN EXTEND TEMPERATURE
@@ -39,6 +52,5 @@
                  MOVE WS-FAH TO FAH.
             WRITE FILE-TEMPERATURE
             CLOSE TEMPERATURE.
-
-            STOP RUN.
+            EXIT.
        END PROGRAM FHSEQ_CELTOFAH.
