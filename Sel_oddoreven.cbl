@@ -10,8 +10,31 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 INPUT-NUM PIC S9(2).
+       01 MENU-CHOICE PIC X.
+       01 BATCH-COUNT PIC 9(3).
+       01 BATCH-I PIC 9(3).
+       01 BATCH-NUM PIC S9(5).
+       01 BATCH-ODD-COUNT PIC 9(3) VALUE 0.
+       01 BATCH-EVEN-COUNT PIC 9(3) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "[1] CHECK A SINGLE NUMBER".
+           DISPLAY "[2] BATCH-CLASSIFY A LIST OF NUMBERS".
+           DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+           ACCEPT MENU-CHOICE.
+
+           EVALUATE MENU-CHOICE
+              WHEN '1'
+                 PERFORM SINGLE-CHECK
+              WHEN '2'
+                 PERFORM BATCH-CLASSIFY
+              WHEN OTHER
+                 DISPLAY "INVALID CHOICE"
+           END-EVALUATE.
+
+            STOP RUN.
+
+       SINGLE-CHECK.
            DISPLAY "ENTER A NUMBER: " ACCEPT INPUT-NUM.
 
            IF FUNCTION MOD(INPUT-NUM, 2) = 0
@@ -19,6 +42,30 @@
            ELSE
                DISPLAY "THE NUMBER IS ODD"
            END-IF.
+           EXIT.
+
+      ***** CLASSIFY A USER-SIZED LIST AND TOTAL ODDS VS EVENS
+       BATCH-CLASSIFY.
+           MOVE 0 TO BATCH-ODD-COUNT.
+           MOVE 0 TO BATCH-EVEN-COUNT.
+           DISPLAY "HOW MANY NUMBERS? " WITH NO ADVANCING.
+           ACCEPT BATCH-COUNT.
+
+           PERFORM VARYING BATCH-I FROM 1 BY 1
+               UNTIL BATCH-I > BATCH-COUNT
+              DISPLAY "ENTER NUMBER " BATCH-I ": " WITH NO ADVANCING
+              ACCEPT BATCH-NUM
+              IF FUNCTION MOD(BATCH-NUM, 2) = 0
+                  DISPLAY BATCH-NUM " IS EVEN"
+                  ADD 1 TO BATCH-EVEN-COUNT
+              ELSE
+                  DISPLAY BATCH-NUM " IS ODD"
+                  ADD 1 TO BATCH-ODD-COUNT
+              END-IF
+           END-PERFORM.
+
+           DISPLAY "TOTAL ODD NUMBERS: " BATCH-ODD-COUNT.
+           DISPLAY "TOTAL EVEN NUMBERS: " BATCH-EVEN-COUNT.
+           EXIT.
 
-            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
