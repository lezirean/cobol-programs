@@ -7,17 +7,67 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGM1.
        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+         SELECT PRIME-INPUT ASSIGN TO
+         "C:\cobol_project\PrimeCandidates.dat"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS IS SEQUENTIAL.
+         SELECT PRIME-OUTPUT ASSIGN TO
+         "C:\cobol_project\PrimeResults.dat"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS IS SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+        FD PRIME-INPUT.
+        01 PRIME-INPUT-REC PIC 9(3).
+        FD PRIME-OUTPUT.
+        01 PRIME-OUTPUT-REC.
+           05 PO-NUMBER PIC ZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 PO-TAG PIC X(9).
        WORKING-STORAGE SECTION.
        77  N PIC 9(3)V99 VALUE ZERO.
        77  I PIC 9(3) VALUE ZERO.
        77  REM PIC 9(3) VALUE ZERO.
        77  Q PIC 9 VALUE ZERO.
+       77  MENU-CHOICE PIC X.
+       77  RANGE-START PIC 9(3) VALUE ZERO.
+       77  RANGE-END PIC 9(3) VALUE ZERO.
+       77  BATCH-NUM PIC 9(3) VALUE ZERO.
+       77  BATCH-I PIC 9(3) VALUE ZERO.
+       77  BATCH-REM PIC 9(3) VALUE ZERO.
+       77  BATCH-Q PIC 9(3) VALUE ZERO.
+       77  BATCH-PRIME-FLAG PIC 9 VALUE ZERO.
+       77  SIEVE-LIMIT PIC 9(3) VALUE ZERO.
+       77  SIEVE-IDX PIC 9(3) VALUE ZERO.
+       77  SIEVE-MULT PIC 9(4) VALUE ZERO.
+       77  PRIME-FILE-EOF-FLAG PIC 9 VALUE ZERO.
+       01  SIEVE-TABLE.
+           05 SIEVE-ENTRY PIC 9 OCCURS 999 TIMES VALUE 1.
        PROCEDURE DIVISION.
        MAIN-PARA.
-               PERFORM ACCEPT-PARA.
-               PERFORM PROCESS-PARA.
-               PERFORM DISPLAY-PARA.
+               DISPLAY "[1] CHECK A SINGLE NUMBER".
+               DISPLAY "[2] BATCH-CHECK A RANGE OF NUMBERS".
+               DISPLAY "[3] SIEVE OF ERATOSTHENES UP TO N".
+               DISPLAY "[4] FILE-BASED BATCH CHECK".
+               DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+               ACCEPT MENU-CHOICE.
+
+               EVALUATE MENU-CHOICE
+                  WHEN '1'
+                     PERFORM ACCEPT-PARA
+                     PERFORM PROCESS-PARA
+                     PERFORM DISPLAY-PARA
+                  WHEN '2'
+                     PERFORM BATCH-PARA
+                  WHEN '3'
+                     PERFORM SIEVE-PARA
+                  WHEN '4'
+                     PERFORM FILE-BATCH-PARA
+                  WHEN OTHER
+                     DISPLAY "INVALID CHOICE"
+               END-EVALUATE.
                STOP RUN.
        ACCEPT-PARA.
            DISPLAY " ENTER N VALUE : ".
@@ -44,4 +94,120 @@
                    DISPLAY 'GIVEN NUMBER IS PRIME'
                END-IF.
             STOP RUN.
+
+      ***** CHECK EVERY NUMBER FROM RANGE-START TO RANGE-END
+       BATCH-PARA.
+           MOVE ZERO TO RANGE-START.
+           MOVE ZERO TO RANGE-END.
+           PERFORM UNTIL RANGE-START >= 2 AND RANGE-START <= RANGE-END
+               DISPLAY " ENTER THE STARTING NUMBER : "
+               ACCEPT RANGE-START
+               DISPLAY " ENTER THE ENDING NUMBER : "
+               ACCEPT RANGE-END
+               IF RANGE-START < 2 OR RANGE-START > RANGE-END
+                   DISPLAY "INVALID RANGE"
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING BATCH-NUM FROM RANGE-START BY 1
+               UNTIL BATCH-NUM > RANGE-END
+               PERFORM BATCH-CHECK-ONE
+               IF BATCH-PRIME-FLAG = 1
+                   DISPLAY BATCH-NUM " IS PRIME"
+               ELSE
+                   DISPLAY BATCH-NUM " IS NOT PRIME"
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+      ***** PRIMALITY TEST FOR BATCH-NUM, RESULT LEFT IN BATCH-PRIME-FLAG
+       BATCH-CHECK-ONE.
+           MOVE 1 TO BATCH-PRIME-FLAG.
+           IF BATCH-NUM < 2
+               MOVE 0 TO BATCH-PRIME-FLAG
+           ELSE
+               MOVE 2 TO BATCH-I
+               PERFORM UNTIL BATCH-I >= BATCH-NUM
+                   DIVIDE BATCH-NUM BY BATCH-I GIVING BATCH-Q
+                      REMAINDER BATCH-REM
+                   IF BATCH-REM = 0
+                       MOVE 0 TO BATCH-PRIME-FLAG
+                       EXIT PERFORM
+                   END-IF
+                   ADD 1 TO BATCH-I
+               END-PERFORM
+           END-IF.
+           EXIT.
+
+      ***** READ CANDIDATE NUMBERS FROM A FILE, TAG EACH PRIME/NOT PRIME,
+      ***** AND WRITE THE RESULTS TO AN OUTPUT FILE -- REUSES THE SAME
+      ***** TRIAL-DIVISION LOOP AS PROCESS-PARA VIA BATCH-CHECK-ONE
+       FILE-BATCH-PARA.
+           MOVE 0 TO PRIME-FILE-EOF-FLAG.
+           OPEN INPUT PRIME-INPUT.
+           OPEN OUTPUT PRIME-OUTPUT.
+
+           READ PRIME-INPUT INTO BATCH-NUM
+              AT END MOVE 1 TO PRIME-FILE-EOF-FLAG
+           END-READ.
+
+           PERFORM UNTIL PRIME-FILE-EOF-FLAG = 1
+               PERFORM BATCH-CHECK-ONE
+               MOVE BATCH-NUM TO PO-NUMBER
+               IF BATCH-PRIME-FLAG = 1
+                   MOVE "PRIME" TO PO-TAG
+               ELSE
+                   MOVE "NOT PRIME" TO PO-TAG
+               END-IF
+               WRITE PRIME-OUTPUT-REC
+
+               READ PRIME-INPUT INTO BATCH-NUM
+                  AT END MOVE 1 TO PRIME-FILE-EOF-FLAG
+               END-READ
+           END-PERFORM.
+
+           CLOSE PRIME-INPUT.
+           CLOSE PRIME-OUTPUT.
+           DISPLAY "FILE BATCH CHECK COMPLETE -- RESULTS WRITTEN TO "
+              "PrimeResults.dat".
+           EXIT.
+
+      ***** SIEVE OF ERATOSTHENES: MARK COMPOSITES UP TO SIEVE-LIMIT
+       SIEVE-PARA.
+           MOVE ZERO TO SIEVE-LIMIT.
+           PERFORM UNTIL SIEVE-LIMIT >= 2
+               DISPLAY " ENTER THE UPPER LIMIT FOR THE SIEVE : "
+               ACCEPT SIEVE-LIMIT
+               IF SIEVE-LIMIT < 2
+                   DISPLAY "INVALID LIMIT"
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING SIEVE-IDX FROM 1 BY 1
+               UNTIL SIEVE-IDX > SIEVE-LIMIT
+               MOVE 1 TO SIEVE-ENTRY(SIEVE-IDX)
+           END-PERFORM.
+           MOVE 0 TO SIEVE-ENTRY(1).
+
+           PERFORM VARYING SIEVE-IDX FROM 2 BY 1
+               UNTIL SIEVE-IDX > SIEVE-LIMIT
+               IF SIEVE-ENTRY(SIEVE-IDX) = 1
+                   MOVE SIEVE-IDX TO SIEVE-MULT
+                   ADD SIEVE-IDX TO SIEVE-MULT
+                   PERFORM UNTIL SIEVE-MULT > SIEVE-LIMIT
+                       MOVE 0 TO SIEVE-ENTRY(SIEVE-MULT)
+                       ADD SIEVE-IDX TO SIEVE-MULT
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "PRIMES UP TO " SIEVE-LIMIT ":".
+           PERFORM VARYING SIEVE-IDX FROM 2 BY 1
+               UNTIL SIEVE-IDX > SIEVE-LIMIT
+               IF SIEVE-ENTRY(SIEVE-IDX) = 1
+                   DISPLAY SIEVE-IDX " " WITH NO ADVANCING
+               END-IF
+           END-PERFORM.
+           DISPLAY " ".
+           EXIT.
        END PROGRAM PGM1.
