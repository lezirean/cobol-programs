@@ -6,9 +6,121 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIN-MENU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANKLEDGER ASSIGN TO "C:\cobol_project\BankLedger.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+           SELECT BANKLEDGER-TEMP ASSIGN TO
+           "C:\cobol_project\BankLedgerTmp.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+           SELECT USAGE-LOG ASSIGN TO
+           "C:\cobol_project\UsageLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+           SELECT SALESMAN-MASTER ASSIGN TO
+           "C:\cobol_project\MainMenuSalesmanMaster.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+           SELECT SALESMAN-MASTER-TEMP ASSIGN TO
+           "C:\cobol_project\MainMenuSalesmanMasterTmp.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+           SELECT SALES-LOG ASSIGN TO
+           "C:\cobol_project\SalesLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+           SELECT PRIME-BATCH-IN ASSIGN TO
+           "C:\cobol_project\PrimeBatchIn.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+           SELECT PRIME-BATCH-OUT ASSIGN TO
+           "C:\cobol_project\PrimeBatchOut.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+           SELECT PATTERN-EXPORT ASSIGN TO
+           "C:\cobol_project\PatternExport.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+           SELECT SHAPES-LOG ASSIGN TO
+           "C:\cobol_project\ShapesLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+           SELECT TEMPERATURE-LOG ASSIGN TO
+           "C:\cobol_project\FHSeqCelToFah.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+           SELECT SWAP-LIST ASSIGN TO
+           "C:\cobol_project\SwapList.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD BANKLEDGER.
+       01 LEDGER-REC.
+          05 LEDG-BANKNUM PIC X(5).
+          05 LEDG-BANKNAME PIC X(10).
+          05 LEDG-BALANCE PIC 9(6)V9(2).
+       FD BANKLEDGER-TEMP.
+       01 TEMP-LEDGER-REC.
+          05 TEMPLEDG-BANKNUM PIC X(5).
+          05 TEMPLEDG-BANKNAME PIC X(10).
+          05 TEMPLEDG-BALANCE PIC 9(6)V9(2).
+       FD USAGE-LOG.
+       01 USAGE-LOG-REC.
+          05 UL-SUBMENU PIC X(10).
+          05 UL-OPTION PIC X(01).
+          05 UL-TIMESTAMP PIC X(14).
+       FD SALESMAN-MASTER.
+       01 MASTER-SALESMAN-REC.
+          05 MAST-SALESMANNUM PIC X(4).
+          05 MAST-NAMESALESMAN PIC X(10).
+          05 MAST-UNITSSOLD PIC 9(7).
+          05 MAST-COMM PIC 9(7)V9(2).
+       FD SALESMAN-MASTER-TEMP.
+       01 TEMP-MASTER-SALESMAN-REC.
+          05 TMAST-SALESMANNUM PIC X(4).
+          05 TMAST-NAMESALESMAN PIC X(10).
+          05 TMAST-UNITSSOLD PIC 9(7).
+          05 TMAST-COMM PIC 9(7)V9(2).
+       FD SALES-LOG.
+       01 SALES-LOG-REC.
+          05 LOG-ORDER-NUM PIC 9(4).
+          05 LOG-ORDER-TOTAL PIC 9(4)V9(2).
+          05 LOG-AMT-TENDER PIC 9(4)V9(2).
+          05 LOG-ORDER-CHANGE PIC 9(4)V9(2).
+       FD PRIME-BATCH-IN.
+       01 PRIME-BATCH-IN-REC.
+          05 PB-CANDIDATE PIC 9(5).
+       FD PRIME-BATCH-OUT.
+       01 PRIME-BATCH-OUT-REC.
+          05 PBO-CANDIDATE PIC Z(4)9.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 PBO-RESULT PIC X(9).
+       FD PATTERN-EXPORT.
+       01 PATTERN-EXPORT-REC PIC X(40).
+       FD SHAPES-LOG.
+       01 SHAPES-LOG-REC.
+          05 SHP-LENGTH PIC Z(2)9.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 SHP-WIDTH PIC Z(2)9.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 SHP-AREA PIC Z(2)9.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 SHP-PERIM PIC Z(2)9.
+       FD TEMPERATURE-LOG.
+       01 FILE-TEMPERATURE-LOG.
+          05 TL-CEL PIC 9(3)V9(3).
+          05 TL-FAH PIC 9(3).9(3).
+       FD SWAP-LIST.
+       01 SWAP-LIST-REC.
+          05 SWL-VALUE PIC 9(5).
        WORKING-STORAGE SECTION.
+      ********** CROSS-CUTTING MENU USAGE LOGGING
+       01 UL-SUBMENU-NAME PIC X(10).
+       01 UL-OPTION-CHOICE PIC X(01).
        01  SCREEN-COLORS PIC 9(4) COMP-5.
       *BACKGROUND-COLOR / FOREGROUND-COLOR
            78 BLACK VALUE 0.
@@ -79,6 +191,12 @@
           05 GPAYDIS PIC ZZZ,ZZZ.99.
           05 NPAY PIC 999999V99 COMP.
           05 NPAYDIS PIC ZZZ,ZZZ.99.
+          05 REGULAR-HOURS PIC 999 COMP.
+          05 OVERTIME-HOURS PIC 999 COMP.
+          05 OVERTIME-PAY PIC 999999V99 COMP.
+          05 REGULAR-PAY PIC 999999V99 COMP.
+          05 REGULAR-PAYDIS PIC ZZZ,ZZZ.99.
+          05 OVERTIME-PAYDIS PIC ZZZ,ZZZ.99.
       ******** SEMESTRAL AVERAGE
        01 SEMESTRAL-AVERAGE.
           05 PRELIM PIC 999V99 COMP.
@@ -102,6 +220,7 @@
       ********** ITEM ORDERS IN SEQUENCE
        01 ITEMORDERS-SEQ.
           05 ORDERNUMIN PIC X(4).
+          05 ORDERNUM PIC 9(4) COMP.
           05 ORDERTOTAL PIC 9999V99 COMP.
           05 ORDERTOTALIN PIC X(7).
           05 AMTTENDER PIC 9999V99 COMP.
@@ -206,6 +325,8 @@
       *T-CODE = TRANSACTION CODE
           05 T-AMOUNT PIC 9(6)V9(2) COMP.
           05 T-AMOUNTIN PIC X(9).
+          05 LEDGER-FOUND-FLAG PIC 9 VALUE 0.
+          05 LEDGER-EOF-FLAG PIC 9 VALUE 0.
 
       ***********************ITERATION VARIABLES************************
       ******* SPACING
@@ -283,6 +404,134 @@
           05 AMT-ORDERIN PIC X(7).
           05 ORDER-CHANGE PIC 9(4)V9(2) COMP.
           05 ORDER-ITEM PIC X(10).
+      ********** SALESMAN MASTER FILE (PERIOD-TO-DATE COMMISSION)
+       01 MASTER-SEQ.
+          05 MASTER-FOUND-FLAG PIC 9 VALUE 0.
+          05 MASTER-EOF-FLAG PIC 9 VALUE 0.
+          05 MASTER-UNITSSOLD PIC 9(7) VALUE 0.
+          05 MASTER-COMM PIC 9(7)V9(2) VALUE 0.
+      ********** ITEMIZED ORDER LINES (MULTI-LINE AMT-TENDER)
+       01 ITEMIZE-SEQ.
+          05 IT-ITEMCODE PIC X(10).
+          05 IT-QTYIN PIC X(4).
+          05 IT-QTY PIC 9(4).
+          05 IT-PRICEIN PIC X(8).
+          05 IT-PRICE PIC 9(5)V9(2).
+          05 IT-LINETOTAL PIC 9(6)V9(2).
+          05 IT-MORE PIC X VALUE 'Y'.
+      ********** BATCH PRIME CHECK
+       01 PRIMEBATCH-SEQ.
+          05 PB-MODE PIC X.
+          05 PB-REM PIC 999 VALUE ZERO.
+          05 PB-QUOT PIC 9(5) VALUE ZERO.
+          05 PB-I PIC 9(5) VALUE ZERO.
+          05 PB-PRIME-FLAG PIC 9 VALUE 0.
+          05 PB-EOF-FLAG PIC 9 VALUE 0.
+          05 PB-COUNT PIC 9(5) VALUE 0.
+          05 PB-SIEVE-LIMITIN PIC X(3).
+          05 PB-SIEVE-LIMIT PIC 999 VALUE 0.
+          05 PB-SIEVE-IDX PIC 999 VALUE 0.
+          05 PB-SIEVE-MULT PIC 9(4) VALUE 0.
+       01 PB-SIEVE-TABLE.
+          05 PB-SIEVE-ENTRY PIC 9 OCCURS 999 TIMES VALUE 1.
+      ********** GOLDEN RATIO (ALONGSIDE FIBONACCI)
+       01 FIB-GOLDEN-SEQ.
+          05 GR-PREV PIC S9(3) VALUE 0.
+          05 GR-RATIO PIC 9(3)V9(5) COMP.
+          05 GR-RATIODIS PIC Z(3).99999.
+          05 GR-SHOWSPACE PIC 9999.
+      ********** PATTERN-TO-FILE EXPORT BUFFER
+       01 PATTERN-EXPORT-SEQ.
+          05 PE-YN PIC X.
+          05 PE-LINE PIC X(40).
+          05 PE-TEMP PIC S9(2).
+          05 PE-MULT PIC S9(2).
+          05 PE-MULT-END PIC S9(2).
+      ********** WHOLE-WORD VOWEL/CONSONANT COUNT
+       01 VOWCON-WORD-SEQ.
+          05 VW-MODE PIC X.
+          05 VW-WORD PIC X(40).
+          05 VW-LEN PIC 99 VALUE 0.
+          05 VW-IDX PIC 99 VALUE 0.
+          05 VW-VOWEL-COUNT PIC 99 VALUE 0.
+          05 VW-CONSO-COUNT PIC 99 VALUE 0.
+      ********** LARGEST OF AN ARBITRARY LIST
+       01 LIST-LARGEST-SEQ.
+          05 LL-HOWMANY PIC 99 VALUE 0.
+          05 LL-IDX PIC 99 VALUE 0.
+          05 LL-ENTRYIN PIC X(4).
+          05 LL-ENTRY PIC 999 COMP.
+          05 LL-MAX PIC 999 COMP VALUE 0.
+          05 LL-MODE PIC X.
+      ********** FULL ASCENDING SORT FOR LARGER
+       01 SORT-LIST-SEQ.
+          05 SRT-MODE PIC X.
+          05 SRT-COUNT PIC 99 VALUE 0.
+          05 SRT-IDX PIC 99 VALUE 0.
+          05 SRT-IDX2 PIC 99 VALUE 0.
+          05 SRT-ENTRYIN PIC X(3).
+          05 SRT-TEMP PIC 99 COMP.
+          05 SRT-TABLE OCCURS 100 TIMES PIC 99 COMP.
+      ********** BATCH ODD/EVEN RANGE CLASSIFICATION
+       01 ODDEVEN-BATCH-SEQ.
+          05 OE-MODE PIC X.
+          05 OE-STARTIN PIC X(3).
+          05 OE-START PIC S999 COMP.
+          05 OE-ENDIN PIC X(3).
+          05 OE-END PIC S999 COMP.
+          05 OE-CUR PIC S999 COMP.
+          05 OE-ODD-COUNT PIC 9(5) VALUE 0.
+          05 OE-EVEN-COUNT PIC 9(5) VALUE 0.
+      ********** RUNNING POSITIVE/NEGATIVE/NEUTRAL TALLY
+       01 PNN-TALLY-SEQ.
+          05 PT-MODE PIC X.
+          05 PT-HOWMANY PIC 99 VALUE 0.
+          05 PT-IDX PIC 99 VALUE 0.
+          05 PT-POS-COUNT PIC 9(5) VALUE 0.
+          05 PT-NEG-COUNT PIC 9(5) VALUE 0.
+          05 PT-NEU-COUNT PIC 9(5) VALUE 0.
+      ********** COMPLEX ROOTS / VERTEX FOR QUADRA
+       01 QUAD-EXTRA-SEQ.
+          05 REAL-PART PIC S9(3)V9(2).
+          05 REAL-PARTDIS PIC ----9.99.
+          05 IMAG-PART PIC S9(3)V9(2).
+          05 IMAG-PARTDIS PIC ----9.99.
+          05 VERTEX-H PIC S9(3)V9(2).
+          05 VERTEX-HDIS PIC ----9.99.
+          05 VERTEX-K PIC S9(3)V9(2).
+          05 VERTEX-KDIS PIC ----9.99.
+      ********** DIAMETER/SECTOR MODE FOR CIRCLE
+       01 CIRCLE-EXTRA-SEQ.
+          05 CIR-MODE PIC X.
+          05 DIAMIN PIC X(5).
+          05 DIAM PIC 99V99 COMP.
+          05 SECT-ANGLEIN PIC X(6).
+          05 SECT-ANGLE PIC 999V99 COMP.
+          05 SECT-AREA PIC 9999V99 COMP.
+          05 SECT-AREADIS PIC ZZZZ.99.
+      ********** SHAPES LOG LISTING FLAG FOR REC
+       01 REC-LOG-SEQ.
+          05 RL-LIST-YN PIC X.
+          05 RL-EOF-FLAG PIC 9 VALUE 0.
+      ********** REVERSE/BATCH MODE FOR CTOF
+       01 CTOF-EXTRA-SEQ.
+          05 CTOF-MODE PIC X.
+          05 FAHIN PIC X(7).
+          05 FAH2 PIC S999V999 COMP.
+          05 CEL2 PIC S999V999 COMP.
+          05 FAH2DIS PIC ---9.999.
+          05 CEL2DIS PIC ---9V999.
+          05 TL-EOF-FLAG PIC 9 VALUE 0.
+      ********** SORT/ROTATE A LIST FOR SWAP
+       01 SWAP-LIST-SEQ.
+          05 SWL-MODE PIC X.
+          05 SWL-HOWMANY PIC 99 VALUE 0.
+          05 SWL-IDX PIC 99 VALUE 0.
+          05 SWL-IDX2 PIC 99 VALUE 0.
+          05 SWL-ENTRYIN PIC X(5).
+          05 SWL-TEMP PIC 9(5) COMP.
+          05 SWL-EOF-FLAG PIC 9 VALUE 0.
+          05 SWL-TABLE OCCURS 100 TIMES PIC 9(5) COMP.
       ***********************CONSOLE CLEAR SCREEN***********************
        SCREEN SECTION.
        01 CLRSCR.
@@ -290,6 +539,7 @@
       ******************************************************************
        PROCEDURE DIVISION.
        MAIN.
+             PERFORM UNTIL MMCHOICE = 'D' OR 'd'
              DISPLAY CLRSCR
             DISPLAY "|=|" AT 0241 FOREGROUND-COLOUR CYAN
             "_ _ _ _ _ _ _ _ _ _ _ _ _ _ _ _ _ _ _ _  _ " AT 0241
@@ -338,6 +588,10 @@
 
             MOVE CHOICE TO MMCHOICE
 
+            MOVE "MAIN" TO UL-SUBMENU-NAME
+            MOVE MMCHOICE TO UL-OPTION-CHOICE
+            PERFORM LOG-USAGE
+
             EVALUATE MMCHOICE
 
             WHEN 'A' WHEN 'a'
@@ -355,15 +609,15 @@
             WHEN OTHER
                DISPLAY "INVALID" AT 1955
                PERFORM GETCH
-               PERFORM MAIN
 
                END-EVALUATE
+             END-PERFORM.
 
            STOP RUN.
       ****************************** S E Q U E N C E   F U N C T I O N S
        SEQ.
       ********* PARA MAULIT-ULIT YUNG MENU NG SEQUENCE
-            PERFORM UNTIL CHOICE = 9
+            PERFORM UNTIL MMCHOICE = 'K' OR MMCHOICE = 'k'
                 DISPLAY CLRSCR
                    DISPLAY " " AT 0230 FOREGROUND-COLOUR CYAN
            "##########################################################" AT 0230
@@ -417,6 +671,10 @@
 
                 MOVE CHOICE TO MMCHOICE
 
+                MOVE "SEQUENCE" TO UL-SUBMENU-NAME
+                MOVE MMCHOICE TO UL-OPTION-CHOICE
+                PERFORM LOG-USAGE
+
                 EVALUATE MMCHOICE
 
                 WHEN 'A' WHEN 'a'
@@ -460,7 +718,7 @@
                    PERFORM GETCH
 
                 WHEN 'K' WHEN 'k'
-                   PERFORM MAIN
+                   CONTINUE
 
                 WHEN OTHER
                    DISPLAY "INVALID INPUT!" AT 1952 FOREGROUND-COLOR RED
@@ -506,10 +764,41 @@
       ******* AREA AND CIRCUMFERENCE OF A CIRCLE
        CIRCLE.
             DISPLAY CLRSCR
-            DISPLAY "ENTER RADIUS OF CIRCLE: " AT 0642
-            ACCEPT RADIUSIN AT 0666
+            DISPLAY "[1] AREA/CIRCUMFERENCE FROM RADIUS" AT 0642
+            DISPLAY "[2] AREA/CIRCUMFERENCE FROM DIAMETER" AT 0742
+            DISPLAY "[3] SECTOR AREA" AT 0842
+            DISPLAY "ENTER YOUR CHOICE: " AT 0942
+            ACCEPT CIR-MODE AT 0962
+
+            EVALUATE CIR-MODE
+               WHEN '1'
+                  PERFORM CIRCLE-RADIUS-MODE
+               WHEN '2'
+                  PERFORM CIRCLE-DIAMETER-MODE
+               WHEN '3'
+                  PERFORM CIRCLE-SECTOR-MODE
+               WHEN OTHER
+                  DISPLAY "INVALID CHOICE" AT 1042
+            END-EVALUATE.
+            EXIT.
+
+       CIRCLE-RADIUS-MODE.
+            DISPLAY "ENTER RADIUS OF CIRCLE: " AT 1042
+            ACCEPT RADIUSIN AT 1066
             MOVE RADIUSIN TO RADIUS
+            PERFORM CIRCLE-COMPUTE.
+            EXIT.
 
+      ***** DERIVE THE RADIUS FROM A USER-SUPPLIED DIAMETER
+       CIRCLE-DIAMETER-MODE.
+            DISPLAY "ENTER DIAMETER OF CIRCLE: " AT 1042
+            ACCEPT DIAMIN AT 1068
+            MOVE DIAMIN TO DIAM
+            COMPUTE RADIUS ROUNDED = DIAM / 2
+            PERFORM CIRCLE-COMPUTE.
+            EXIT.
+
+       CIRCLE-COMPUTE.
             MOVE ZERO TO AREAC
             MOVE ZERO TO CIRCUM
             COMPUTE AREAC ROUNDED = PI-VALUE * (RADIUS * RADIUS)
@@ -517,15 +806,52 @@
             MOVE AREAC TO AREACDIS
             MOVE CIRCUM TO CIRCUMDIS
 
-            DISPLAY " "
-            DISPLAY "THE CIRCLE'S AREA: " AT 0942 AREACDIS
-            DISPLAY "The CIRCLE'S CIRCUMFERENCE: "AT 1042 CIRCUMDIS
+            DISPLAY "THE CIRCLE'S AREA: " AT 1142 AREACDIS
+            DISPLAY "The CIRCLE'S CIRCUMFERENCE: "AT 1242 CIRCUMDIS.
+            EXIT.
+
+      ***** AREA OF A PIE-SLICE SECTOR GIVEN ITS CENTRAL ANGLE
+       CIRCLE-SECTOR-MODE.
+            DISPLAY "ENTER RADIUS OF CIRCLE: " AT 1042
+            ACCEPT RADIUSIN AT 1066
+            MOVE RADIUSIN TO RADIUS
+            DISPLAY "ENTER THE SECTOR ANGLE IN DEGREES: " AT 1142
+            ACCEPT SECT-ANGLEIN AT 1177
+            MOVE SECT-ANGLEIN TO SECT-ANGLE
+
+            COMPUTE SECT-AREA ROUNDED =
+                (SECT-ANGLE / 360) * PI-VALUE * (RADIUS * RADIUS)
+            MOVE SECT-AREA TO SECT-AREADIS
+
+            DISPLAY "THE AREA OF THE SECTOR IS: " AT 1242 SECT-AREADIS.
             EXIT.
       ******* SWAP FUNCTION
        SWAP.
            DISPLAY CLRSCR
-           DISPLAY "ENTER NUM 1: " AT 0642 ACCEPT NUM-1IN AT 0666
-           DISPLAY "ENTER NUM 2: " AT 0742 ACCEPT NUM-2IN AT 0766
+           DISPLAY "[1] SWAP TWO NUMBERS" AT 0642
+           DISPLAY "[2] ADD NUMBERS TO THE LIST FILE" AT 0742
+           DISPLAY "[3] ROTATE THE LIST FILE LEFT BY ONE" AT 0842
+           DISPLAY "[4] SORT THE LIST FILE IN ASCENDING ORDER" AT 0942
+           DISPLAY "ENTER YOUR CHOICE: " AT 1042
+           ACCEPT SWL-MODE AT 1062
+
+           EVALUATE SWL-MODE
+              WHEN '1'
+                 PERFORM SWAP-TWO
+              WHEN '2'
+                 PERFORM SWAP-ADD-TO-LIST
+              WHEN '3'
+                 PERFORM SWAP-ROTATE-LIST
+              WHEN '4'
+                 PERFORM SWAP-SORT-LIST
+              WHEN OTHER
+                 DISPLAY "INVALID CHOICE" AT 1142
+           END-EVALUATE.
+           EXIT.
+
+       SWAP-TWO.
+           DISPLAY "ENTER NUM 1: " AT 1142 ACCEPT NUM-1IN AT 1166
+           DISPLAY "ENTER NUM 2: " AT 1242 ACCEPT NUM-2IN AT 1266
 
             MOVE NUM-1IN TO NUM-1
             MOVE NUM-2IN TO NUM-2
@@ -537,13 +863,136 @@
             MOVE NUM-1 TO NUM-1DIS
             MOVE NUM-2 TO NUM-2DIS
 
-           DISPLAY "NUM 1 AFTER THE SWAP: " AT 1142 NUM-1DIS.
-           DISPLAY "NUM 2 AFTER THE SWAP: " AT 1242 NUM-2DIS.
+           DISPLAY "NUM 1 AFTER THE SWAP: " AT 1342 NUM-1DIS.
+           DISPLAY "NUM 2 AFTER THE SWAP: " AT 1442 NUM-2DIS.
+           EXIT.
+
+      ***** APPEND USER-ENTERED NUMBERS TO THE SHARED LIST FILE
+       SWAP-ADD-TO-LIST.
+           DISPLAY "HOW MANY NUMBERS TO ADD? " AT 1142
+           ACCEPT SWL-HOWMANY AT 1167
+
+           MOVE 13 TO LINEE
+           OPEN EXTEND SWAP-LIST
+           PERFORM VARYING SWL-IDX FROM 1 BY 1
+               UNTIL SWL-IDX > SWL-HOWMANY
+              ADD 1 TO LINEE
+              DISPLAY "ENTER NUMBER " SWL-IDX ": " AT LINE LINEE
+                 COLUMN 42
+              ACCEPT SWL-ENTRYIN AT LINE LINEE COLUMN 58
+              MOVE SWL-ENTRYIN TO SWL-VALUE
+              WRITE SWAP-LIST-REC
+           END-PERFORM
+           CLOSE SWAP-LIST.
+           EXIT.
+
+      ***** READ THE WHOLE LIST FILE INTO THE IN-MEMORY TABLE
+       SWAP-LOAD-LIST.
+           MOVE 0 TO SWL-EOF-FLAG
+           MOVE 0 TO SWL-HOWMANY
+           OPEN EXTEND SWAP-LIST
+           CLOSE SWAP-LIST
+           OPEN INPUT SWAP-LIST
+           READ SWAP-LIST
+              AT END MOVE 1 TO SWL-EOF-FLAG
+           END-READ
+           PERFORM UNTIL SWL-EOF-FLAG = 1
+              ADD 1 TO SWL-HOWMANY
+              MOVE SWL-VALUE TO SWL-TABLE(SWL-HOWMANY)
+              READ SWAP-LIST
+                 AT END MOVE 1 TO SWL-EOF-FLAG
+              END-READ
+           END-PERFORM
+           CLOSE SWAP-LIST.
+           EXIT.
+
+      ***** REWRITE THE LIST FILE FROM THE IN-MEMORY TABLE
+       SWAP-SAVE-LIST.
+           OPEN OUTPUT SWAP-LIST
+           PERFORM VARYING SWL-IDX FROM 1 BY 1
+               UNTIL SWL-IDX > SWL-HOWMANY
+              MOVE SWL-TABLE(SWL-IDX) TO SWL-VALUE
+              WRITE SWAP-LIST-REC
+           END-PERFORM
+           CLOSE SWAP-LIST.
+           EXIT.
+
+      ***** GENERALIZED SWAP: ROTATE THE ENTIRE FILE LIST LEFT BY ONE
+       SWAP-ROTATE-LIST.
+           PERFORM SWAP-LOAD-LIST.
+
+           IF SWL-HOWMANY > 1
+               MOVE SWL-TABLE(1) TO SWL-TEMP
+               PERFORM VARYING SWL-IDX FROM 1 BY 1
+                   UNTIL SWL-IDX > SWL-HOWMANY - 1
+                  MOVE SWL-TABLE(SWL-IDX + 1) TO SWL-TABLE(SWL-IDX)
+               END-PERFORM
+               MOVE SWL-TEMP TO SWL-TABLE(SWL-HOWMANY)
+           END-IF.
+
+           PERFORM SWAP-SAVE-LIST.
+
+           MOVE 13 TO LINEE
+           DISPLAY "LIST AFTER ROTATING LEFT:" AT LINE LINEE COLUMN 42
+           PERFORM VARYING SWL-IDX FROM 1 BY 1
+               UNTIL SWL-IDX > SWL-HOWMANY
+              ADD 1 TO LINEE
+              DISPLAY SWL-TABLE(SWL-IDX) AT LINE LINEE COLUMN 42
+           END-PERFORM.
+           EXIT.
+
+      ***** GENERALIZED SWAP: BUBBLE-SORT THE ENTIRE FILE LIST
+       SWAP-SORT-LIST.
+           PERFORM SWAP-LOAD-LIST.
+
+           PERFORM VARYING SWL-IDX FROM 1 BY 1
+               UNTIL SWL-IDX > SWL-HOWMANY - 1
+              PERFORM VARYING SWL-IDX2 FROM 1 BY 1
+                  UNTIL SWL-IDX2 > SWL-HOWMANY - SWL-IDX
+                 IF SWL-TABLE(SWL-IDX2) > SWL-TABLE(SWL-IDX2 + 1)
+                     MOVE SWL-TABLE(SWL-IDX2) TO SWL-TEMP
+                     MOVE SWL-TABLE(SWL-IDX2 + 1) TO SWL-TABLE(SWL-IDX2)
+                     MOVE SWL-TEMP TO SWL-TABLE(SWL-IDX2 + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+           PERFORM SWAP-SAVE-LIST.
+
+           MOVE 13 TO LINEE
+           DISPLAY "LIST AFTER SORTING ASCENDING:"
+              AT LINE LINEE COLUMN 42
+           PERFORM VARYING SWL-IDX FROM 1 BY 1
+               UNTIL SWL-IDX > SWL-HOWMANY
+              ADD 1 TO LINEE
+              DISPLAY SWL-TABLE(SWL-IDX) AT LINE LINEE COLUMN 42
+           END-PERFORM.
+           EXIT.
+
       ********* CELSIUS TO FAHRENHEIT
        CTOF.
            DISPLAY CLRSCR
-           DISPLAY "ENTER THE TEMPERATURE IN CELSIUS: " AT 0642
-           ACCEPT CELIN AT 0678
+           DISPLAY "[1] CELSIUS TO FAHRENHEIT" AT 0642
+           DISPLAY "[2] FAHRENHEIT TO CELSIUS" AT 0742
+           DISPLAY "[3] REPORT (LIST LOGGED CONVERSIONS)" AT 0842
+           DISPLAY "ENTER YOUR CHOICE: " AT 0942
+           ACCEPT CTOF-MODE AT 0962
+
+           EVALUATE CTOF-MODE
+              WHEN '1'
+                 PERFORM CTOF-CEL-TO-FAH
+              WHEN '2'
+                 PERFORM CTOF-FAH-TO-CEL
+              WHEN '3'
+                 PERFORM CTOF-REPORT
+              WHEN OTHER
+                 DISPLAY "INVALID CHOICE" AT 1042
+           END-EVALUATE.
+           EXIT.
+
+       CTOF-CEL-TO-FAH.
+           DISPLAY "ENTER THE TEMPERATURE IN CELSIUS: " AT 1042
+           ACCEPT CELIN AT 1078
            MOVE CELIN TO CEL
            MOVE ZERO TO FAH
            COMPUTE FAH ROUNDED = (CEL * 01.80 ) + 32.00.
@@ -551,7 +1000,51 @@
            MOVE FAH TO FAHDIS
            MOVE CEL TO CELDIS
 
-           DISPLAY CELDIS "C IN FAHRENHEIT IS: "AT 0842 FAHDIS "F"
+           DISPLAY CELDIS "C IN FAHRENHEIT IS: "AT 1142 FAHDIS "F"
+
+           MOVE CEL TO TL-CEL
+           MOVE FAH TO TL-FAH
+           OPEN EXTEND TEMPERATURE-LOG
+              WRITE FILE-TEMPERATURE-LOG
+           CLOSE TEMPERATURE-LOG.
+           EXIT.
+
+      ***** REVERSE CONVERSION: FAHRENHEIT BACK DOWN TO CELSIUS
+       CTOF-FAH-TO-CEL.
+           DISPLAY "ENTER THE TEMPERATURE IN FAHRENHEIT: " AT 1042
+           ACCEPT FAHIN AT 1080
+           MOVE FAHIN TO FAH2
+           COMPUTE CEL2 ROUNDED = (FAH2 - 32.00) / 01.80.
+
+           MOVE FAH2 TO FAH2DIS
+           MOVE CEL2 TO CEL2DIS
+
+           DISPLAY FAH2DIS "F IN CELSIUS IS: " AT 1142 CEL2DIS "C"
+
+           MOVE CEL2 TO TL-CEL
+           MOVE FAH2 TO TL-FAH
+           OPEN EXTEND TEMPERATURE-LOG
+              WRITE FILE-TEMPERATURE-LOG
+           CLOSE TEMPERATURE-LOG.
+           EXIT.
+
+      ***** LIST EVERY CONVERSION LOGGED SO FAR
+       CTOF-REPORT.
+           MOVE 0 TO TL-EOF-FLAG
+           MOVE 11 TO LINEE
+           OPEN INPUT TEMPERATURE-LOG
+           READ TEMPERATURE-LOG
+              AT END MOVE 1 TO TL-EOF-FLAG
+           END-READ
+           PERFORM UNTIL TL-EOF-FLAG = 1
+              DISPLAY TL-CEL "C = " TL-FAH "F"
+                 AT LINE LINEE COLUMN 42
+              ADD 1 TO LINEE
+              READ TEMPERATURE-LOG
+                 AT END MOVE 1 TO TL-EOF-FLAG
+              END-READ
+           END-PERFORM
+           CLOSE TEMPERATURE-LOG.
            EXIT.
       ******* TOTAL SALES AND DESCRIPTION
        SALESMAN.
@@ -570,12 +1063,30 @@
             MOVE DEDIN TO DED
             MOVE ZERO TO GPAY
             MOVE ZERO TO NPAY
-            COMPUTE GPAY ROUNDED = HWORK * RPH
+            MOVE ZERO TO OVERTIME-HOURS
+            MOVE ZERO TO OVERTIME-PAY
+
+      ***** HOURS BEYOND 40 ARE PAID AT 1.25X RPH (PH OT PREMIUM)
+            IF HWORK > 40
+               MOVE 40 TO REGULAR-HOURS
+               COMPUTE OVERTIME-HOURS = HWORK - 40
+               COMPUTE OVERTIME-PAY ROUNDED =
+                   OVERTIME-HOURS * RPH * 1.25
+            ELSE
+               MOVE HWORK TO REGULAR-HOURS
+            END-IF.
+
+            COMPUTE REGULAR-PAY ROUNDED = REGULAR-HOURS * RPH
+            COMPUTE GPAY ROUNDED = REGULAR-PAY + OVERTIME-PAY
             COMPUTE NPAY ROUNDED = GPAY - DED
 
+            MOVE REGULAR-PAY TO REGULAR-PAYDIS
+            MOVE OVERTIME-PAY TO OVERTIME-PAYDIS
             MOVE GPAY TO GPAYDIS
             MOVE NPAY TO NPAYDIS
 
+            DISPLAY "Regular pay: " AT 1342 REGULAR-PAYDIS.
+            DISPLAY "Overtime pay: " AT 1392 OVERTIME-PAYDIS.
             DISPLAY "Employee's gross pay is: " AT 1442 GPAYDIS.
             DISPLAY "Employee's net pay is: " AT 1542 NPAYDIS.
       ******** PRELIM, MIDTERM, AND FINALS AVERAGE
@@ -615,25 +1126,120 @@
 
            DISPLAY "The perimeter of the rectangle: "AT 0942 RPERIMDIS
            DISPLAY "The area of the rectangle: " AT 1042 RAREADIS
+
+           PERFORM LOG-SHAPE.
+
+           DISPLAY "LIST THE SHAPES LOG? (Y/N): " AT 1142
+           ACCEPT RL-LIST-YN AT 1172
+           IF RL-LIST-YN = 'Y' OR RL-LIST-YN = 'y'
+               PERFORM LIST-SHAPES-LOG
+           END-IF.
            EXIT.
 
-      ********* AMOUNT TENDER
+      ***** APPEND THIS RECTANGLE'S DIMENSIONS AND RESULTS TO THE LOG
+       LOG-SHAPE.
+            MOVE RLENGTH TO SHP-LENGTH
+            MOVE RWIDTH TO SHP-WIDTH
+            MOVE RAREA TO SHP-AREA
+            MOVE RPERIM TO SHP-PERIM
+            OPEN EXTEND SHAPES-LOG
+               WRITE SHAPES-LOG-REC
+            CLOSE SHAPES-LOG.
+            EXIT.
+
+      ***** LIST EVERY RECTANGLE EVER LOGGED
+       LIST-SHAPES-LOG.
+            MOVE 0 TO RL-EOF-FLAG
+            MOVE 13 TO LINEE
+            OPEN INPUT SHAPES-LOG
+            READ SHAPES-LOG
+               AT END MOVE 1 TO RL-EOF-FLAG
+            END-READ
+            PERFORM UNTIL RL-EOF-FLAG = 1
+               DISPLAY "L: " AT LINE LINEE COLUMN 42 SHP-LENGTH
+                  " W: " SHP-WIDTH " AREA: " SHP-AREA
+                  " PERIM: " SHP-PERIM
+               ADD 1 TO LINEE
+               READ SHAPES-LOG
+                  AT END MOVE 1 TO RL-EOF-FLAG
+               END-READ
+            END-PERFORM
+            CLOSE SHAPES-LOG.
+            EXIT.
+
+      ********* AMOUNT TENDER (NOW ITEMIZED, MULTI-LINE PER ORDER)
        AMT-TENDER.
             DISPLAY CLRSCR
+            MOVE 0 TO ORDERTOTAL
+            MOVE 08 TO LINEE
+            MOVE 42 TO COLUMNN
             DISPLAY "Enter the order number: " AT 0642
             ACCEPT ORDERNUMIN AT 0666
-            DISPLAY "Enter the total amount of orders: " AT 0742
-            ACCEPT ORDERTOTALIN AT 0776
-            DISPLAY "Enter the amount tendered: " AT 0842
-            ACCEPT AMTTENDERIN AT 0870
+            MOVE ORDERNUMIN TO ORDERNUM
+            DISPLAY "Enter item code (0 TO TERMINATE): " AT 0742
+            ACCEPT IT-ITEMCODE AT 0777
+
+            PERFORM WITH TEST AFTER UNTIL IT-ITEMCODE = '0'
+               MOVE 42 TO COLUMNN
+               DISPLAY "Enter quantity: " AT LINE LINEE COLUMN COLUMNN
+               ADD 16 TO COLUMNN
+               ACCEPT IT-QTYIN AT LINE LINEE COLUMN COLUMNN
+               MOVE IT-QTYIN TO IT-QTY
+               ADD 1 TO LINEE
+               MOVE 42 TO COLUMNN
+               DISPLAY "Enter unit price: " AT LINE LINEE COLUMN COLUMNN
+               ADD 18 TO COLUMNN
+               ACCEPT IT-PRICEIN AT LINE LINEE COLUMN COLUMNN
+               MOVE IT-PRICEIN TO IT-PRICE
+               COMPUTE IT-LINETOTAL ROUNDED = IT-QTY * IT-PRICE
+               COMPUTE ORDERTOTAL = ORDERTOTAL + IT-LINETOTAL
+               ADD 1 TO LINEE
+               MOVE 42 TO COLUMNN
+               DISPLAY "Item code (0 TO TERMINATE): "
+                  AT LINE LINEE COLUMN COLUMNN
+               ADD 29 TO COLUMNN
+               ACCEPT IT-ITEMCODE AT LINE LINEE COLUMN COLUMNN
+               ADD 1 TO LINEE
+            END-PERFORM.
+
+            ADD 1 TO LINEE
+            MOVE 42 TO COLUMNN
+            DISPLAY "ORDER TOTAL: " AT LINE LINEE COLUMN COLUMNN
+               ORDERTOTAL
+            ADD 1 TO LINEE
+            MOVE 42 TO COLUMNN
+            DISPLAY "Enter the amount tendered: "
+               AT LINE LINEE COLUMN COLUMNN
+            ADD 28 TO COLUMNN
+            ACCEPT AMTTENDERIN AT LINE LINEE COLUMN COLUMNN
 
             MOVE AMTTENDERIN TO AMTTENDER
-            MOVE ORDERTOTALIN TO ORDERTOTAL
+
+            IF AMTTENDER < ORDERTOTAL
+               DISPLAY "AMOUNT TENDERED MUST COVER THE ORDER TOTAL"
+                  AT LINE LINEE COLUMN 12
+               EXIT PARAGRAPH
+            END-IF.
 
             COMPUTE ORDERCHANGE ROUNDED = AMTTENDER - ORDERTOTAL
             MOVE ORDERCHANGE TO ORDERCHANGEDIS
 
-            DISPLAY "Your change is: " AT 1042 ORDERCHANGEDIS.
+            ADD 1 TO LINEE
+            DISPLAY "Your change is: " AT LINE LINEE COLUMN 42
+               ORDERCHANGEDIS.
+
+            PERFORM LOG-TRANSACTION.
+            EXIT.
+
+      ********** APPEND THE COMPLETED ORDER TO THE DAILY SALES LOG
+       LOG-TRANSACTION.
+            MOVE ORDERNUM TO LOG-ORDER-NUM
+            MOVE ORDERTOTAL TO LOG-ORDER-TOTAL
+            MOVE AMTTENDER TO LOG-AMT-TENDER
+            MOVE ORDERCHANGE TO LOG-ORDER-CHANGE
+            OPEN EXTEND SALES-LOG
+               WRITE SALES-LOG-REC
+            CLOSE SALES-LOG.
             EXIT.
 
       ********** ROOTS OF QUADRATIC EQUATION
@@ -657,16 +1263,37 @@
             MOVE C-IN TO C
 
             COMPUTE DISCRI = (B*B) - (4*A*C).
-            COMPUTE X1 = (-B + FUNCTION SQRT(DISCRI)) / (2*A).
-            COMPUTE X2 = (-B - FUNCTION SQRT(DISCRI)) / (2*A).
-            MOVE X1 TO X1DIS
-            MOVE X2 TO X2DIS
 
-            DISPLAY "x1: " AT 1142 X1DIS AT 1147 " x2: " AT 1160 X2DIS
+            IF DISCRI >= 0
+                COMPUTE X1 = (-B + FUNCTION SQRT(DISCRI)) / (2*A)
+                COMPUTE X2 = (-B - FUNCTION SQRT(DISCRI)) / (2*A)
+                MOVE X1 TO X1DIS
+                MOVE X2 TO X2DIS
+                DISPLAY "x1: " AT 1142 X1DIS AT 1147 " x2: " AT 1160
+                   X2DIS
+            ELSE
+                COMPUTE REAL-PART = -B / (2*A)
+                COMPUTE IMAG-PART = FUNCTION SQRT(-DISCRI) / (2*A)
+                MOVE REAL-PART TO REAL-PARTDIS
+                MOVE IMAG-PART TO IMAG-PARTDIS
+                DISPLAY "x1: " AT 1142 REAL-PARTDIS AT 1147 " + "
+                   AT 1152 IMAG-PARTDIS AT 1155 "i"
+                DISPLAY "x2: " AT 1242 REAL-PARTDIS AT 1247 " - "
+                   AT 1252 IMAG-PARTDIS AT 1255 "i"
+            END-IF.
+
+            COMPUTE VERTEX-H = -B / (2*A).
+            COMPUTE VERTEX-K = C - ((B*B) / (4*A)).
+            MOVE VERTEX-H TO VERTEX-HDIS
+            MOVE VERTEX-K TO VERTEX-KDIS
+            DISPLAY "VERTEX: (" AT 1342 VERTEX-HDIS AT 1352 ", "
+               AT 1357 VERTEX-KDIS AT 1360 ")"
+            DISPLAY "AXIS OF SYMMETRY: x = " AT 1442 VERTEX-HDIS
+               AT 1464.
             EXIT.
       ************************ C O N D I T I O N A L   F U N C T I O N S
        CONDI.
-             PERFORM UNTIL CHOICE = 9
+             PERFORM UNTIL MMCHOICE = 'K' OR MMCHOICE = 'k'
                 DISPLAY CLRSCR
                       DISPLAY " " AT 0230 FOREGROUND-COLOUR CYAN
            "##########################################################" AT 0230
@@ -734,6 +1361,10 @@
 
                 MOVE CHOICE TO MMCHOICE
 
+                MOVE "SELECTION" TO UL-SUBMENU-NAME
+                MOVE MMCHOICE TO UL-OPTION-CHOICE
+                PERFORM LOG-USAGE
+
                 EVALUATE MMCHOICE
 
                 WHEN 'A' WHEN 'a'
@@ -777,7 +1408,7 @@
                    PERFORM GETCH
 
                WHEN 'K' WHEN 'k'
-                   PERFORM MAIN
+                   CONTINUE
 
                 WHEN OTHER
                    DISPLAY "INVALID INPUT!" AT 1952 FOREGROUND-COLOR RED
@@ -789,91 +1420,388 @@
       ********* DETERMINE NUMBER IF POSITIVE, NEGATIVE, OR NEUTRAL
        POSNEGNEUT.
             DISPLAY CLRSCR
-            DISPLAY "ENTER A NUMBER: " AT 0642 ACCEPT PNN-IN AT 0659
+            DISPLAY "[1] CHECK A SINGLE NUMBER" AT 0642
+            DISPLAY "[2] RUNNING TALLY OVER A LIST OF NUMBERS" AT 0742
+            DISPLAY "ENTER YOUR CHOICE: " AT 0842
+            ACCEPT PT-MODE AT 0862
+
+            EVALUATE PT-MODE
+               WHEN '1'
+                  PERFORM POSNEGNEUT-SINGLE
+               WHEN '2'
+                  PERFORM POSNEGNEUT-TALLY
+               WHEN OTHER
+                  DISPLAY "INVALID CHOICE" AT 0942
+            END-EVALUATE.
+            EXIT.
+
+       POSNEGNEUT-SINGLE.
+            DISPLAY "ENTER A NUMBER: " AT 1042 ACCEPT PNN-IN AT 1059
             MOVE PNN-IN TO PNN
 
            IF PNN IS EQUAL TO ZERO
-               DISPLAY "THE NUMBER IS NEUTRAL" AT 0842
+               DISPLAY "THE NUMBER IS NEUTRAL" AT 1142
            ELSE IF PNN IS GREATER THAN ZERO
-               DISPLAY "THE NUMBER IS POSITIVE" AT 0842
+               DISPLAY "THE NUMBER IS POSITIVE" AT 1142
            ELSE
-               DISPLAY "THE NUMBER IS NEGATIVE" AT 0842
+               DISPLAY "THE NUMBER IS NEGATIVE" AT 1142
            END-IF.
+           EXIT.
+
+      ***** KEEP A RUNNING POS/NEG/NEUTRAL TALLY OVER A LIST
+       POSNEGNEUT-TALLY.
+            MOVE 0 TO PT-POS-COUNT
+            MOVE 0 TO PT-NEG-COUNT
+            MOVE 0 TO PT-NEU-COUNT
+            DISPLAY "HOW MANY NUMBERS? " AT 1042
+            ACCEPT PT-HOWMANY AT 1061
+
+            MOVE 11 TO LINEE
+            PERFORM VARYING PT-IDX FROM 1 BY 1
+                UNTIL PT-IDX > PT-HOWMANY
+               ADD 1 TO LINEE
+               DISPLAY "ENTER NUMBER " PT-IDX ": " AT LINE LINEE
+                  COLUMN 42
+               ACCEPT PNN-IN AT LINE LINEE COLUMN 60
+               MOVE PNN-IN TO PNN
+               IF PNN IS EQUAL TO ZERO
+                   ADD 1 TO PT-NEU-COUNT
+               ELSE IF PNN IS GREATER THAN ZERO
+                   ADD 1 TO PT-POS-COUNT
+               ELSE
+                   ADD 1 TO PT-NEG-COUNT
+               END-IF
+            END-PERFORM.
+
+            ADD 2 TO LINEE
+            DISPLAY "FINAL TOTALS -- POSITIVE: " PT-POS-COUNT
+               AT LINE LINEE COLUMN 42
+            ADD 1 TO LINEE
+            DISPLAY "FINAL TOTALS -- NEGATIVE: " PT-NEG-COUNT
+               AT LINE LINEE COLUMN 42
+            ADD 1 TO LINEE
+            DISPLAY "FINAL TOTALS -- NEUTRAL: " PT-NEU-COUNT
+               AT LINE LINEE COLUMN 42.
+            EXIT.
 
       ********* ODD OR EVEN
        ODDEVEN.
            DISPLAY CLRSCR
-           DISPLAY "ENTER A NUMBER: " AT 0642 ACCEPT INPUT-NUMX AT 0670
+           DISPLAY "[1] CHECK A SINGLE NUMBER" AT 0642
+           DISPLAY "[2] BATCH-CLASSIFY A RANGE OF NUMBERS" AT 0742
+           DISPLAY "ENTER YOUR CHOICE: " AT 0842
+           ACCEPT OE-MODE AT 0862
+
+           EVALUATE OE-MODE
+              WHEN '1'
+                 PERFORM ODDEVEN-SINGLE
+              WHEN '2'
+                 PERFORM ODDEVEN-BATCH
+              WHEN OTHER
+                 DISPLAY "INVALID CHOICE" AT 0942
+           END-EVALUATE.
+           EXIT.
+
+       ODDEVEN-SINGLE.
+           DISPLAY "ENTER A NUMBER: " AT 1042 ACCEPT INPUT-NUMX AT 1070
            MOVE INPUT-NUMX TO INPUT-NUM
 
            IF FUNCTION MOD(INPUT-NUM, 2) = 0
-               DISPLAY "THE NUMBER IS EVEN" AT 0842
+               DISPLAY "THE NUMBER IS EVEN" AT 1142
            ELSE
-               DISPLAY "THE NUMBER IS ODD" AT 0842
+               DISPLAY "THE NUMBER IS ODD" AT 1142
            END-IF.
+           EXIT.
+
+      ***** CLASSIFY EVERY NUMBER IN A RANGE AND TOTAL ODDS VS EVENS
+       ODDEVEN-BATCH.
+           MOVE 0 TO OE-ODD-COUNT
+           MOVE 0 TO OE-EVEN-COUNT
+           DISPLAY "ENTER THE RANGE START: " AT 1042
+           ACCEPT OE-STARTIN AT 1067
+           MOVE OE-STARTIN TO OE-START
+           DISPLAY "ENTER THE RANGE END: " AT 1142
+           ACCEPT OE-ENDIN AT 1065
+           MOVE OE-ENDIN TO OE-END
+
+           MOVE 13 TO LINEE
+           MOVE OE-START TO OE-CUR
+           PERFORM UNTIL OE-CUR > OE-END
+              IF FUNCTION MOD(OE-CUR, 2) = 0
+                  ADD 1 TO OE-EVEN-COUNT
+              ELSE
+                  ADD 1 TO OE-ODD-COUNT
+              END-IF
+              ADD 1 TO OE-CUR
+           END-PERFORM.
+
+           DISPLAY "TOTAL ODD NUMBERS: " OE-ODD-COUNT
+              AT LINE LINEE COLUMN 42
+           ADD 1 TO LINEE
+           DISPLAY "TOTAL EVEN NUMBERS: " OE-EVEN-COUNT
+              AT LINE LINEE COLUMN 42.
+           EXIT.
 
       ********** LARGEST OF 3 NUMS
        LARGEST.
             DISPLAY CLRSCR
-            DISPLAY "Enter the first number: " AT 0642
-            ACCEPT LEST1-IN AT 0667
-            DISPLAY "Enter the second number: " AT 0742
-            ACCEPT LEST2-IN AT 0768
-            DISPLAY "Enter the third number: " AT 0842
-            ACCEPT LEST3-IN AT 0867
+            DISPLAY "[1] LARGEST OF THREE NUMBERS" AT 0642
+            DISPLAY "[2] LARGEST OF AN ARBITRARY LIST" AT 0742
+            DISPLAY "ENTER YOUR CHOICE: " AT 0842
+            ACCEPT LL-MODE AT 0862
+
+            EVALUATE LL-MODE
+               WHEN '1'
+                  PERFORM LARGEST-THREE
+               WHEN '2'
+                  PERFORM LARGEST-LIST
+               WHEN OTHER
+                  DISPLAY "INVALID CHOICE" AT 0942
+            END-EVALUATE.
+            EXIT.
+
+       LARGEST-THREE.
+            DISPLAY "Enter the first number: " AT 1042
+            ACCEPT LEST1-IN AT 1067
+            DISPLAY "Enter the second number: " AT 1142
+            ACCEPT LEST2-IN AT 1168
+            DISPLAY "Enter the third number: " AT 1242
+            ACCEPT LEST3-IN AT 1267
             MOVE LEST1-IN TO LEST1
             MOVE LEST2-IN TO LEST2
             MOVE LEST3-IN TO LEST3
 
             IF LEST1 >= LEST2 AND LEST1 >= LEST3 THEN
-                DISPLAY "Num 1 is the largest number." AT 1042
+                DISPLAY "Num 1 is the largest number." AT 1342
             ELSE IF LEST2 >= LEST1 AND LEST2 >= LEST3 THEN
-                DISPLAY "Num 2 is the largest number." AT 1042
+                DISPLAY "Num 2 is the largest number." AT 1342
             ELSE IF LEST3 >= LEST1 AND LEST3 >= LEST2 THEN
-                DISPLAY "Num 3 is the largest number." AT 1042
+                DISPLAY "Num 3 is the largest number." AT 1342
             END-IF.
+            EXIT.
+
+      ***** FIND THE LARGEST OF A USER-SIZED LIST, UP TO 99 ENTRIES
+       LARGEST-LIST.
+            MOVE 0 TO LL-MAX
+            DISPLAY "HOW MANY NUMBERS? " AT 1042
+            ACCEPT LL-HOWMANY AT 1061
+
+            PERFORM VARYING LL-IDX FROM 1 BY 1
+                UNTIL LL-IDX > LL-HOWMANY
+               DISPLAY "ENTER NUMBER " LL-IDX ": " AT 1142
+               ACCEPT LL-ENTRYIN AT 1156
+               MOVE LL-ENTRYIN TO LL-ENTRY
+               IF LL-ENTRY > LL-MAX
+                   MOVE LL-ENTRY TO LL-MAX
+               END-IF
+            END-PERFORM.
+
+            DISPLAY "THE LARGEST NUMBER IS: " LL-MAX AT 1242.
+            EXIT.
 
       ********** LARGER OF 2 NUMS
        LARGER.
             DISPLAY CLRSCR
-           DISPLAY "ENTER THE FIRST NUMBER: " AT 0642
-           ACCEPT LER1-IN AT 0667
-           DISPLAY "ENTER THE SECOND NUMBER: " AT 0742
-           ACCEPT LER2-IN AT 0768
+           DISPLAY "[1] LARGER OF TWO NUMBERS" AT 0642
+           DISPLAY "[2] SORT A LIST IN ASCENDING ORDER" AT 0742
+           DISPLAY "ENTER YOUR CHOICE: " AT 0842
+           ACCEPT SRT-MODE AT 0862
+
+           EVALUATE SRT-MODE
+              WHEN '1'
+                 PERFORM LARGER-TWO
+              WHEN '2'
+                 PERFORM LARGER-SORT
+              WHEN OTHER
+                 DISPLAY "INVALID CHOICE" AT 0942
+           END-EVALUATE.
+           EXIT.
+
+       LARGER-TWO.
+           DISPLAY "ENTER THE FIRST NUMBER: " AT 1042
+           ACCEPT LER1-IN AT 1067
+           DISPLAY "ENTER THE SECOND NUMBER: " AT 1142
+           ACCEPT LER2-IN AT 1168
            MOVE LER1-IN TO LER1
            MOVE LER2-IN TO LER2
 
            IF LER1 >= LER2
-               DISPLAY "NUM 1 IS THE LARGER NUMBER" AT 0942
+               DISPLAY "NUM 1 IS THE LARGER NUMBER" AT 1242
            ELSE
-               DISPLAY "NUM 2 IS THE LARGER NUMBER" AT 0942
+               DISPLAY "NUM 2 IS THE LARGER NUMBER" AT 1242
            END-IF.
+           EXIT.
+
+      ***** BUBBLE-SORT A USER-SIZED LIST INTO ASCENDING ORDER
+       LARGER-SORT.
+           DISPLAY "HOW MANY NUMBERS? " AT 1042
+           ACCEPT SRT-COUNT AT 1061
+
+           PERFORM VARYING SRT-IDX FROM 1 BY 1
+               UNTIL SRT-IDX > SRT-COUNT
+              DISPLAY "ENTER NUMBER " SRT-IDX ": " AT 1142
+              ACCEPT SRT-ENTRYIN AT 1156
+              MOVE SRT-ENTRYIN TO SRT-TABLE(SRT-IDX)
+           END-PERFORM.
+
+           PERFORM VARYING SRT-IDX FROM 1 BY 1
+               UNTIL SRT-IDX > SRT-COUNT - 1
+              PERFORM VARYING SRT-IDX2 FROM 1 BY 1
+                  UNTIL SRT-IDX2 > SRT-COUNT - SRT-IDX
+                 IF SRT-TABLE(SRT-IDX2) > SRT-TABLE(SRT-IDX2 + 1)
+                     MOVE SRT-TABLE(SRT-IDX2) TO SRT-TEMP
+                     MOVE SRT-TABLE(SRT-IDX2 + 1) TO SRT-TABLE(SRT-IDX2)
+                     MOVE SRT-TEMP TO SRT-TABLE(SRT-IDX2 + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+           MOVE 13 TO LINEE
+           DISPLAY "SORTED LIST (ASCENDING):" AT LINE LINEE COLUMN 42.
+           PERFORM VARYING SRT-IDX FROM 1 BY 1
+               UNTIL SRT-IDX > SRT-COUNT
+              ADD 1 TO LINEE
+              DISPLAY SRT-TABLE(SRT-IDX) AT LINE LINEE COLUMN 42
+           END-PERFORM.
+           EXIT.
 
       *********** DETERMINE IF PRIME NUM
        PRIMENUM.
             DISPLAY CLRSCR
-            DISPLAY "ENTER N VALUE: " AT 0642 ACCEPT PRIMEIN AT 0658
+            DISPLAY "[1] CHECK A SINGLE NUMBER" AT 0642
+            DISPLAY "[2] BATCH-CHECK CANDIDATES FROM A FILE" AT 0742
+            DISPLAY "[3] SIEVE OF ERATOSTHENES UP TO N" AT 0842
+            DISPLAY "ENTER YOUR CHOICE: " AT 0942
+            ACCEPT PB-MODE AT 0962
+
+            EVALUATE PB-MODE
+               WHEN '1'
+                  PERFORM PRIMENUM-SINGLE
+               WHEN '2'
+                  PERFORM PRIMENUM-BATCH
+               WHEN '3'
+                  PERFORM PRIMENUM-SIEVE
+               WHEN OTHER
+                  DISPLAY "INVALID CHOICE" AT 1042
+            END-EVALUATE.
+            EXIT.
+
+      ********** CHECK ONE NUMBER BY TRIAL DIVISION (ORIGINAL FLOW)
+       PRIMENUM-SINGLE.
+            DISPLAY "ENTER N VALUE: " AT 1042 ACCEPT PRIMEIN AT 1058
             MOVE PRIMEIN TO PRIME-N
 
             IF PRIME-N < 2
                 DISPLAY "ENTERED NUMBER IS NEITHER PRIME NOR COMPOSITE"
-                 AT 0842
-                EXIT
+                 AT 1142
+                EXIT PARAGRAPH
             END-IF.
 
               MOVE 2 TO I.
               PERFORM UNTIL  I  >= PRIME-N
                 DIVIDE PRIME-N BY I GIVING QUOTIENT REMAINDER REM
                    IF REM = 0 THEN
-                       DISPLAY 'GIVEN NUMBER IS NOT PRIME' AT 0842
+                       DISPLAY 'GIVEN NUMBER IS NOT PRIME' AT 1142
                    EXIT PERFORM
                    END-IF
                 ADD 1 TO I
               END-PERFORM.
 
              IF PRIME-N = I THEN
-                   DISPLAY "GIVEN NUMBER IS PRIME" AT 0842
+                   DISPLAY "GIVEN NUMBER IS PRIME" AT 1142
              END-IF.
+             EXIT.
+
+      ********** BATCH-CHECK EVERY CANDIDATE IN PRIME-BATCH-IN
+       PRIMENUM-BATCH.
+            MOVE 0 TO PB-EOF-FLAG
+            MOVE 0 TO PB-COUNT
+            OPEN INPUT PRIME-BATCH-IN
+            OPEN OUTPUT PRIME-BATCH-OUT
+            READ PRIME-BATCH-IN
+               AT END MOVE 1 TO PB-EOF-FLAG
+            END-READ
+            PERFORM UNTIL PB-EOF-FLAG = 1
+               PERFORM PRIMENUM-BATCH-CHECK-ONE
+               ADD 1 TO PB-COUNT
+               READ PRIME-BATCH-IN
+                  AT END MOVE 1 TO PB-EOF-FLAG
+               END-READ
+            END-PERFORM
+            CLOSE PRIME-BATCH-IN
+            CLOSE PRIME-BATCH-OUT
+            DISPLAY "CANDIDATES PROCESSED: " AT 1042 PB-COUNT.
+            EXIT.
+
+      ***** PRIMALITY TEST FOR PB-CANDIDATE, RESULT WRITTEN TO BATCH-OUT
+       PRIMENUM-BATCH-CHECK-ONE.
+            MOVE 1 TO PB-PRIME-FLAG
+            MOVE PB-CANDIDATE TO PBO-CANDIDATE
+            IF PB-CANDIDATE < 2
+               MOVE 0 TO PB-PRIME-FLAG
+            ELSE
+               MOVE 2 TO PB-I
+               PERFORM UNTIL PB-I >= PB-CANDIDATE
+                  DIVIDE PB-CANDIDATE BY PB-I GIVING PB-QUOT
+                     REMAINDER PB-REM
+                  IF PB-REM = 0
+                     MOVE 0 TO PB-PRIME-FLAG
+                     EXIT PERFORM
+                  END-IF
+                  ADD 1 TO PB-I
+               END-PERFORM
+            END-IF.
+            IF PB-PRIME-FLAG = 1
+               MOVE "PRIME" TO PBO-RESULT
+            ELSE
+               MOVE "NOT PRIME" TO PBO-RESULT
+            END-IF.
+            WRITE PRIME-BATCH-OUT-REC.
+            EXIT.
+
+      ***** SIEVE OF ERATOSTHENES UP TO PB-SIEVE-LIMIT, WRITTEN TO FILE
+       PRIMENUM-SIEVE.
+            DISPLAY "ENTER THE UPPER LIMIT FOR THE SIEVE: " AT 1042
+            ACCEPT PB-SIEVE-LIMITIN AT 1080
+            MOVE PB-SIEVE-LIMITIN TO PB-SIEVE-LIMIT
+
+            IF PB-SIEVE-LIMIT < 2
+               DISPLAY "INVALID LIMIT" AT 1142
+               EXIT PARAGRAPH
+            END-IF.
+
+            PERFORM VARYING PB-SIEVE-IDX FROM 1 BY 1
+                UNTIL PB-SIEVE-IDX > PB-SIEVE-LIMIT
+                MOVE 1 TO PB-SIEVE-ENTRY(PB-SIEVE-IDX)
+            END-PERFORM.
+            MOVE 0 TO PB-SIEVE-ENTRY(1).
+
+            PERFORM VARYING PB-SIEVE-IDX FROM 2 BY 1
+                UNTIL PB-SIEVE-IDX > PB-SIEVE-LIMIT
+                IF PB-SIEVE-ENTRY(PB-SIEVE-IDX) = 1
+                    MOVE PB-SIEVE-IDX TO PB-SIEVE-MULT
+                    ADD PB-SIEVE-IDX TO PB-SIEVE-MULT
+                    PERFORM UNTIL PB-SIEVE-MULT > PB-SIEVE-LIMIT
+                        MOVE 0 TO PB-SIEVE-ENTRY(PB-SIEVE-MULT)
+                        ADD PB-SIEVE-IDX TO PB-SIEVE-MULT
+                    END-PERFORM
+                END-IF
+            END-PERFORM.
+
+            OPEN OUTPUT PRIME-BATCH-OUT
+            PERFORM VARYING PB-SIEVE-IDX FROM 2 BY 1
+                UNTIL PB-SIEVE-IDX > PB-SIEVE-LIMIT
+                IF PB-SIEVE-ENTRY(PB-SIEVE-IDX) = 1
+                    MOVE PB-SIEVE-IDX TO PBO-CANDIDATE
+                    MOVE "PRIME" TO PBO-RESULT
+                    WRITE PRIME-BATCH-OUT-REC
+                END-IF
+            END-PERFORM.
+            CLOSE PRIME-BATCH-OUT
+
+            DISPLAY "PRIMES UP TO " AT 1142 PB-SIEVE-LIMIT
+               " WRITTEN TO FILE" AT 1162.
+            EXIT.
 
       *********** PASS OR FAIL GRADE
        PASSFAIL.
@@ -939,59 +1867,227 @@
 
             COMPUTE TOTALSALES = UNITPRICE * UNITSSOLD.
 
+      ***** MARGINAL-BRACKET-PLUS-BASE-AMOUNT COMMISSION (NOT A FLAT
+      ***** RATE ON THE WHOLE TOTAL, SO A BRACKET CROSSING DOESN'T
+      ***** TAX THE ENTIRE SALE AT THE HIGHER RATE)
             IF TOTALSALES <= 10000
              COMPUTE SEL-COMM ROUNDED = TOTALSALES * 0.10
-             MOVE SEL-COMM TO SEL-COMMDIS
-             DISPLAY "COMMISSION: " AT 1142 SEL-COMMDIS
             ELSE IF TOTALSALES <= 15000
-             COMPUTE SEL-COMM ROUNDED = TOTALSALES * 0.15
-             MOVE SEL-COMM TO SEL-COMMDIS
-             DISPLAY "COMMISSION: " AT 1142 SEL-COMMDIS
+             COMPUTE SEL-COMM ROUNDED = (TOTALSALES * 0.15) - 500
             ELSE IF TOTALSALES <= 20000
-             COMPUTE SEL-COMM ROUNDED = TOTALSALES * 0.20
-             MOVE SEL-COMM TO SEL-COMMDIS
-             DISPLAY "COMMISSION: " AT 1142 SEL-COMMDIS
+             COMPUTE SEL-COMM ROUNDED = (TOTALSALES * 0.20) - 1250
             ELSE
-             COMPUTE SEL-COMM ROUNDED = TOTALSALES * 0.30
-             MOVE SEL-COMM TO SEL-COMMDIS
-             DISPLAY "COMMISSION: " AT 1142 SEL-COMMDIS
+             COMPUTE SEL-COMM ROUNDED = (TOTALSALES * 0.30) - 3250
             END-IF.
+            MOVE SEL-COMM TO SEL-COMMDIS
+            DISPLAY "COMMISSION: " AT 1142 SEL-COMMDIS
+
+            PERFORM LOOKUP-SALESMAN
+            ADD UNITSSOLD TO MASTER-UNITSSOLD
+            ADD SEL-COMM TO MASTER-COMM
+            PERFORM SAVE-SALESMAN
+            DISPLAY "PERIOD-TO-DATE UNITS SOLD: " AT 1242
+             MASTER-UNITSSOLD
+            DISPLAY "PERIOD-TO-DATE COMMISSION: " AT 1342
+             MASTER-COMM.
+            EXIT.
+
+      ***** LOOK UP A SALESMAN'S PERIOD-TO-DATE TOTALS ON THE MASTER
+       LOOKUP-SALESMAN.
+            MOVE 0 TO MASTER-FOUND-FLAG
+            MOVE 0 TO MASTER-EOF-FLAG
+            MOVE 0 TO MASTER-UNITSSOLD
+            MOVE 0 TO MASTER-COMM
+            OPEN EXTEND SALESMAN-MASTER
+            CLOSE SALESMAN-MASTER
+            OPEN INPUT SALESMAN-MASTER
+            READ SALESMAN-MASTER
+               AT END MOVE 1 TO MASTER-EOF-FLAG
+            END-READ
+            PERFORM UNTIL MASTER-EOF-FLAG = 1
+               IF MAST-SALESMANNUM = SALESMANNUM
+                  MOVE 1 TO MASTER-FOUND-FLAG
+                  MOVE MAST-UNITSSOLD TO MASTER-UNITSSOLD
+                  MOVE MAST-COMM TO MASTER-COMM
+                  MOVE 1 TO MASTER-EOF-FLAG
+               ELSE
+                  READ SALESMAN-MASTER
+                     AT END MOVE 1 TO MASTER-EOF-FLAG
+                  END-READ
+               END-IF
+            END-PERFORM
+            CLOSE SALESMAN-MASTER.
+            EXIT.
+
+      ***** REWRITE THE SALESMAN MASTER FILE WITH THE UPDATED TOTALS
+       SAVE-SALESMAN.
+            OPEN EXTEND SALESMAN-MASTER
+            CLOSE SALESMAN-MASTER
+            OPEN INPUT SALESMAN-MASTER
+            OPEN OUTPUT SALESMAN-MASTER-TEMP
+            MOVE 0 TO MASTER-EOF-FLAG
+            READ SALESMAN-MASTER
+               AT END MOVE 1 TO MASTER-EOF-FLAG
+            END-READ
+            PERFORM UNTIL MASTER-EOF-FLAG = 1
+               IF MAST-SALESMANNUM NOT = SALESMANNUM
+                  WRITE TEMP-MASTER-SALESMAN-REC
+                     FROM MASTER-SALESMAN-REC
+               END-IF
+               READ SALESMAN-MASTER
+                  AT END MOVE 1 TO MASTER-EOF-FLAG
+               END-READ
+            END-PERFORM
+            MOVE SALESMANNUM TO TMAST-SALESMANNUM
+            MOVE NAMESALESMAN TO TMAST-NAMESALESMAN
+            MOVE MASTER-UNITSSOLD TO TMAST-UNITSSOLD
+            MOVE MASTER-COMM TO TMAST-COMM
+            WRITE TEMP-MASTER-SALESMAN-REC
+            CLOSE SALESMAN-MASTER
+            CLOSE SALESMAN-MASTER-TEMP
+
+            OPEN OUTPUT SALESMAN-MASTER
+            OPEN INPUT SALESMAN-MASTER-TEMP
+            MOVE 0 TO MASTER-EOF-FLAG
+            READ SALESMAN-MASTER-TEMP
+               AT END MOVE 1 TO MASTER-EOF-FLAG
+            END-READ
+            PERFORM UNTIL MASTER-EOF-FLAG = 1
+               WRITE MASTER-SALESMAN-REC FROM TEMP-MASTER-SALESMAN-REC
+               READ SALESMAN-MASTER-TEMP
+                  AT END MOVE 1 TO MASTER-EOF-FLAG
+               END-READ
+            END-PERFORM
+            CLOSE SALESMAN-MASTER
+            CLOSE SALESMAN-MASTER-TEMP.
+            EXIT.
 
       *********** DETERMINE IF LETTER IS VOWEL OR CONSONANT
        VOWCON.
             DISPLAY CLRSCR
-            DISPLAY "ENTER A LETTER: " AT 0642 ACCEPT CHAR AT 0659
+            DISPLAY "[1] CHECK A SINGLE LETTER" AT 0642
+            DISPLAY "[2] COUNT VOWELS/CONSONANTS IN A WORD" AT 0742
+            DISPLAY "ENTER YOUR CHOICE: " AT 0842
+            ACCEPT VW-MODE AT 0862
+
+            EVALUATE VW-MODE
+               WHEN '1'
+                  PERFORM VOWCON-SINGLE
+               WHEN '2'
+                  PERFORM VOWCON-WORD-COUNT
+               WHEN OTHER
+                  DISPLAY "INVALID CHOICE" AT 0942
+            END-EVALUATE.
+            EXIT.
+
+      ********* CHECK ONE LETTER (ORIGINAL FLOW)
+       VOWCON-SINGLE.
+            DISPLAY "ENTER A LETTER: " AT 0942 ACCEPT CHAR AT 0959
 
             EVALUATE TRUE
-             WHEN VOWEL DISPLAY "VOWEL" AT 0842
-             WHEN LOWER-VOWEL DISPLAY "VOWEL" AT 0842
-             WHEN CONSO DISPLAY "CONSONANT" AT 0842
-             WHEN LOWER-CONSO DISPLAY "CONSONANT" AT 0842
-             WHEN OTHER DISPLAY "CHARACTER IS NOT A LETTER" AT 0842
+             WHEN VOWEL DISPLAY "VOWEL" AT 1042
+             WHEN LOWER-VOWEL DISPLAY "VOWEL" AT 1042
+             WHEN CONSO DISPLAY "CONSONANT" AT 1042
+             WHEN LOWER-CONSO DISPLAY "CONSONANT" AT 1042
+             WHEN OTHER DISPLAY "CHARACTER IS NOT A LETTER" AT 1042
             END-EVALUATE.
+            EXIT.
+
+      ***** TALLY VOWELS AND CONSONANTS ACROSS AN ENTIRE WORD
+       VOWCON-WORD-COUNT.
+            MOVE SPACES TO VW-WORD.
+            MOVE 0 TO VW-VOWEL-COUNT.
+            MOVE 0 TO VW-CONSO-COUNT.
+            DISPLAY "ENTER A WORD: " AT 0942 ACCEPT VW-WORD AT 0957
+
+            MOVE 0 TO VW-LEN.
+            INSPECT VW-WORD TALLYING VW-LEN FOR CHARACTERS
+                BEFORE INITIAL SPACE.
+
+            PERFORM VARYING VW-IDX FROM 1 BY 1 UNTIL VW-IDX > VW-LEN
+               MOVE VW-WORD(VW-IDX:1) TO CHAR
+               EVALUATE TRUE
+                  WHEN VOWEL
+                     ADD 1 TO VW-VOWEL-COUNT
+                  WHEN LOWER-VOWEL
+                     ADD 1 TO VW-VOWEL-COUNT
+                  WHEN CONSO
+                     ADD 1 TO VW-CONSO-COUNT
+                  WHEN LOWER-CONSO
+                     ADD 1 TO VW-CONSO-COUNT
+               END-EVALUATE
+            END-PERFORM.
+
+            DISPLAY "VOWELS: " AT 1042 VW-VOWEL-COUNT
+            DISPLAY "CONSONANTS: " AT 1142 VW-CONSO-COUNT.
+            EXIT.
 
       ********* INVALID TRANSACTION IF AMT TOTAL > AMT TENDER
+      ********* (NOW ITEMIZED, MULTI-LINE PER ORDER)
        IFAMTTENDER.
             DISPLAY CLRSCR
+            MOVE 0 TO SELORDERTOTAL
+            MOVE 08 TO LINEE
+            MOVE 42 TO COLUMNN
             DISPLAY "Enter the order number: " AT 0642
             ACCEPT SELORDERNUM AT 0667
-            DISPLAY "Enter the total amount of orders: " AT 0742
-            ACCEPT SELORDERTOTALIN AT 0777
-            DISPLAY "Enter the amount tendered: " AT 0842
-            ACCEPT SELAMTTENDERIN AT 0870
-            MOVE SELORDERTOTALIN TO SELORDERTOTAL
+            DISPLAY "Enter item code (0 TO TERMINATE): " AT 0742
+            ACCEPT IT-ITEMCODE AT 0777
+
+            PERFORM WITH TEST AFTER UNTIL IT-ITEMCODE = '0'
+               MOVE 42 TO COLUMNN
+               DISPLAY "Enter quantity: " AT LINE LINEE COLUMN COLUMNN
+               ADD 16 TO COLUMNN
+               ACCEPT IT-QTYIN AT LINE LINEE COLUMN COLUMNN
+               MOVE IT-QTYIN TO IT-QTY
+               ADD 1 TO LINEE
+               MOVE 42 TO COLUMNN
+               DISPLAY "Enter unit price: " AT LINE LINEE COLUMN COLUMNN
+               ADD 18 TO COLUMNN
+               ACCEPT IT-PRICEIN AT LINE LINEE COLUMN COLUMNN
+               MOVE IT-PRICEIN TO IT-PRICE
+               COMPUTE IT-LINETOTAL ROUNDED = IT-QTY * IT-PRICE
+               COMPUTE SELORDERTOTAL = SELORDERTOTAL + IT-LINETOTAL
+               ADD 1 TO LINEE
+               MOVE 42 TO COLUMNN
+               DISPLAY "Item code (0 TO TERMINATE): "
+                  AT LINE LINEE COLUMN COLUMNN
+               ADD 29 TO COLUMNN
+               ACCEPT IT-ITEMCODE AT LINE LINEE COLUMN COLUMNN
+               ADD 1 TO LINEE
+            END-PERFORM.
+
+            ADD 1 TO LINEE
+            MOVE 42 TO COLUMNN
+            DISPLAY "ORDER TOTAL: " AT LINE LINEE COLUMN COLUMNN
+               SELORDERTOTAL
+            ADD 1 TO LINEE
+            MOVE 42 TO COLUMNN
+            DISPLAY "Enter the amount tendered: "
+               AT LINE LINEE COLUMN COLUMNN
+            ADD 28 TO COLUMNN
+            ACCEPT SELAMTTENDERIN AT LINE LINEE COLUMN COLUMNN
             MOVE SELAMTTENDERIN TO SELAMTTENDER
 
              IF SELAMTTENDER < SELORDERTOTAL THEN
              DISPLAY "AMOUNT TENDERED MUST BE GREATER THAN TOTAL AMOUNT"
-              AT 1042
+              AT LINE LINEE COLUMN 12
              EXIT PARAGRAPH
             END-IF.
 
            COMPUTE SELORDERCHANGE ROUNDED = SELAMTTENDER - SELORDERTOTAL
            MOVE SELORDERCHANGE TO SELORDERCHANGEDIS
 
-            DISPLAY "Your change is: " AT 1042 SELORDERCHANGEDIS
+            ADD 1 TO LINEE
+            DISPLAY "Your change is: " AT LINE LINEE COLUMN 42
+               SELORDERCHANGEDIS.
+
+            MOVE SELORDERNUM TO ORDERNUMIN
+            MOVE ORDERNUMIN TO ORDERNUM
+            MOVE SELORDERTOTAL TO ORDERTOTAL
+            MOVE SELAMTTENDER TO AMTTENDER
+            MOVE SELORDERCHANGE TO ORDERCHANGE
+            PERFORM LOG-TRANSACTION.
             EXIT.
 
       ********** DEPOSIT OR WITHDRAW AND SHOW BALANCE
@@ -999,15 +2095,24 @@
             DISPLAY CLRSCR
             DISPLAY "ENTER BANK ACCOUNT NUMBER: " AT 0642
             ACCEPT BANKNUM AT 0670
-            DISPLAY "ENTER BANK ACCOUNT NAME: " AT 0742
-            ACCEPT BANKNAME AT 0768
-            DISPLAY "ENTER BALANCE: " AT 0842 ACCEPT BALANCEIN AT 0858
+
+            PERFORM LOOKUP-LEDGER
+
+            IF LEDGER-FOUND-FLAG = 1
+             DISPLAY "EXISTING ACCOUNT - NAME: " AT 0742 BANKNAME
+             MOVE BALANCE TO BALANCEDIS
+             DISPLAY "CURRENT BALANCE ON FILE: " AT 0842 BALANCEDIS
+            ELSE
+             DISPLAY "ENTER BANK ACCOUNT NAME: " AT 0742
+             ACCEPT BANKNAME AT 0768
+             DISPLAY "ENTER BALANCE: " AT 0842 ACCEPT BALANCEIN AT 0858
+             MOVE BALANCEIN TO BALANCE
+            END-IF
+
             DISPLAY "ENTER TRANSACTION CODE " AT 0942
             "(WITHDRAW [W] OR DEPOSIT [D]): " AT 0965
              ACCEPT T-CODE AT 0996
 
-             MOVE BALANCEIN TO BALANCE
-
             IF T-CODE IS EQUAL TO 'D' OR 'd'
              DISPLAY "ENTER DEPOSIT AMOUNT: " AT 1042
              ACCEPT T-AMOUNTIN AT 1064
@@ -1015,22 +2120,95 @@
              COMPUTE BALANCE = BALANCE + T-AMOUNT
              MOVE BALANCE TO BALANCEDIS
              DISPLAY "YOUR NEW BALANCE IS: " AT 1242 BALANCEDIS
+             PERFORM SAVE-LEDGER
 
             ELSE IF T-CODE IS EQUAL TO 'W' OR 'w'
              DISPLAY "ENTER WITHDRAWAL AMOUNT: " AT 1042
              ACCEPT T-AMOUNTIN AT 1067
              MOVE T-AMOUNTIN TO T-AMOUNT
-             COMPUTE BALANCE = BALANCE - T-AMOUNT
-             MOVE BALANCE TO BALANCEDIS
-             DISPLAY "YOUR NEW BALANCE IS: " AT 1242 BALANCEDIS
+             IF T-AMOUNT > BALANCE
+                DISPLAY "INSUFFICIENT FUNDS" AT 1242
+             ELSE
+                COMPUTE BALANCE = BALANCE - T-AMOUNT
+                MOVE BALANCE TO BALANCEDIS
+                DISPLAY "YOUR NEW BALANCE IS: " AT 1242 BALANCEDIS
+                PERFORM SAVE-LEDGER
+             END-IF
 
             ELSE
              DISPLAY "INVALID ENTRY." AT 1242
             END-IF.
+           EXIT.
+
+      ********** LOOK UP AN EXISTING ACCOUNT ON THE BANK LEDGER FILE
+       LOOKUP-LEDGER.
+            MOVE 0 TO LEDGER-FOUND-FLAG
+            MOVE 0 TO LEDGER-EOF-FLAG
+            OPEN EXTEND BANKLEDGER
+            CLOSE BANKLEDGER
+            OPEN INPUT BANKLEDGER
+            READ BANKLEDGER
+               AT END MOVE 1 TO LEDGER-EOF-FLAG
+            END-READ
+            PERFORM UNTIL LEDGER-EOF-FLAG = 1
+               IF LEDG-BANKNUM = BANKNUM
+                  MOVE 1 TO LEDGER-FOUND-FLAG
+                  MOVE LEDG-BANKNAME TO BANKNAME
+                  MOVE LEDG-BALANCE TO BALANCE
+                  MOVE 1 TO LEDGER-EOF-FLAG
+               ELSE
+                  READ BANKLEDGER
+                     AT END MOVE 1 TO LEDGER-EOF-FLAG
+                  END-READ
+               END-IF
+            END-PERFORM
+            CLOSE BANKLEDGER.
+            EXIT.
+
+      ********** REPLACE THE BANK LEDGER FILE WITH THE UPDATED BALANCE
+       SAVE-LEDGER.
+            OPEN EXTEND BANKLEDGER
+            CLOSE BANKLEDGER
+            OPEN INPUT BANKLEDGER
+            OPEN OUTPUT BANKLEDGER-TEMP
+            MOVE 0 TO LEDGER-EOF-FLAG
+            READ BANKLEDGER
+               AT END MOVE 1 TO LEDGER-EOF-FLAG
+            END-READ
+            PERFORM UNTIL LEDGER-EOF-FLAG = 1
+               IF LEDG-BANKNUM NOT = BANKNUM
+                  WRITE TEMP-LEDGER-REC FROM LEDGER-REC
+               END-IF
+               READ BANKLEDGER
+                  AT END MOVE 1 TO LEDGER-EOF-FLAG
+               END-READ
+            END-PERFORM
+            MOVE BANKNUM TO TEMPLEDG-BANKNUM
+            MOVE BANKNAME TO TEMPLEDG-BANKNAME
+            MOVE BALANCE TO TEMPLEDG-BALANCE
+            WRITE TEMP-LEDGER-REC
+            CLOSE BANKLEDGER
+            CLOSE BANKLEDGER-TEMP
+
+            OPEN OUTPUT BANKLEDGER
+            OPEN INPUT BANKLEDGER-TEMP
+            MOVE 0 TO LEDGER-EOF-FLAG
+            READ BANKLEDGER-TEMP
+               AT END MOVE 1 TO LEDGER-EOF-FLAG
+            END-READ
+            PERFORM UNTIL LEDGER-EOF-FLAG = 1
+               WRITE LEDGER-REC FROM TEMP-LEDGER-REC
+               READ BANKLEDGER-TEMP
+                  AT END MOVE 1 TO LEDGER-EOF-FLAG
+               END-READ
+            END-PERFORM
+            CLOSE BANKLEDGER
+            CLOSE BANKLEDGER-TEMP.
+            EXIT.
 
       *************************************** L O O P  F U N C T I O N S
        LOOP.
-            PERFORM UNTIL CHOICE = 9
+            PERFORM UNTIL MMCHOICE = 'J' OR MMCHOICE = 'j'
             DISPLAY CLRSCR
 
              DISPLAY " " AT 0230 FOREGROUND-COLOUR CYAN
@@ -1094,6 +2272,10 @@
                    ACCEPT CHOICE AT 1470
                    MOVE CHOICE TO MMCHOICE
 
+                   MOVE "ITERATION" TO UL-SUBMENU-NAME
+                   MOVE MMCHOICE TO UL-OPTION-CHOICE
+                   PERFORM LOG-USAGE
+
                    EVALUATE MMCHOICE
 
                    WHEN 'A' WHEN 'a'
@@ -1133,8 +2315,7 @@
                        PERFORM GETCH
 
                    WHEN 'J' WHEN 'j'
-                       DISPLAY " "
-                       PERFORM MAIN
+                       CONTINUE
 
                   WHEN OTHER
                    DISPLAY "INVALID INPUT!" AT 1952 FOREGROUND-COLOR RED
@@ -1198,6 +2379,7 @@
             COMPUTE SHOWSPACE = 0853
             MOVE 1 TO NUM-A.
             MOVE -1 TO NUM-B.
+            MOVE 0 TO GR-PREV.
             DISPLAY "ENTER N VALUE: " AT 0647
             ACCEPT FIBINPUTNUMIN AT 0664
             MOVE FIBINPUTNUMIN TO FIBINPUTNUM
@@ -1206,7 +2388,15 @@
                COMPUTE NEXT-NUM = NUM-A + NUM-B
                MOVE NEXT-NUM TO DIS-NUM
                DISPLAY DIS-NUM AT SHOWSPACE
+               IF GR-PREV NOT = 0
+                  COMPUTE GR-RATIO ROUNDED = NEXT-NUM / GR-PREV
+                  MOVE GR-RATIO TO GR-RATIODIS
+                  COMPUTE GR-SHOWSPACE = SHOWSPACE + 50
+                  DISPLAY "  GOLDEN RATIO APPROX: " GR-RATIODIS
+                     AT GR-SHOWSPACE
+               END-IF
                ADD 100 TO SHOWSPACE
+               MOVE NEXT-NUM TO GR-PREV
                MOVE NUM-B TO NUM-A
                MOVE NEXT-NUM TO NUM-B
             END-PERFORM.
@@ -1241,37 +2431,50 @@
            DISPLAY CLRSCR
            COMPUTE LINEE = 11
            COMPUTE COLUMNN = 59
+           OPEN OUTPUT PATTERN-EXPORT
            PERFORM VARYING LINESTAR FROM 1 BY 1 UNTIL
                 LINESTAR > ROWS
              MOVE 59 TO COLUMNN
+             MOVE SPACES TO PE-LINE
              PERFORM UNTIL CUR-STAR > LINESTAR
              DISPLAY "*" AT LINE LINEE COLUMN COLUMNN
              ADD 1 TO CUR-STAR
              ADD 1 TO COLUMNN
               END-PERFORM
              DISPLAY " "
+             MOVE ALL "*" TO PE-LINE(1:LINESTAR)
+             MOVE PE-LINE TO PATTERN-EXPORT-REC
+             WRITE PATTERN-EXPORT-REC
              SET CUR-STAR TO 1
              ADD 1 TO LINEE
             END-PERFORM.
+            CLOSE PATTERN-EXPORT.
             EXIT.
       ********* INVERTED RIGHT TRIANGLE NUMBER PATTERN
        INVERTEDRTNUM.
             DISPLAY CLRSCR
             MOVE 11 TO LINEE
             MOVE 59 TO COLUMNN
+            OPEN OUTPUT PATTERN-EXPORT
             PERFORM VARYING LINENUM FROM 5 BY -1 UNTIL
              LINENUM = 0
                MOVE 59 TO COLUMNN
+               MOVE SPACES TO PE-LINE
                PERFORM UNTIL CUR-NUM > LINENUM
                    MOVE LINENUM TO LINENUMDIS
                    DISPLAY LINENUMDIS AT LINE LINEE COLUMN COLUMNN
+                   MOVE LINENUMDIS TO PE-LINE(CUR-NUM:1)
                    ADD 1 TO COLUMNN
                    ADD 1 TO CUR-NUM
                END-PERFORM
                    DISPLAY " "
+                   MOVE PE-LINE TO PATTERN-EXPORT-REC
+                   WRITE PATTERN-EXPORT-REC
                    SET CUR-NUM TO 1
                    ADD 1 TO LINEE
              END-PERFORM.
+             CLOSE PATTERN-EXPORT.
+             EXIT.
 
       ********* DIAMOND ASTERISK PATTERN
        DIAMOND.
@@ -1338,6 +2541,47 @@
 
              END-PERFORM.
 
+            PERFORM DIAMOND-EXPORT.
+            EXIT.
+
+      ******** WRITE THE SAME DIAMOND SHAPE TO A PRINTABLE FILE
+       DIAMOND-EXPORT.
+            IF FUNCTION MOD(N7,2) = 0 THEN
+                MOVE 2 TO PE-MULT
+                MOVE 2 TO PE-MULT-END
+                COMPUTE PE-TEMP = N7 - 1
+            ELSE
+                MOVE 1 TO PE-MULT
+                MOVE 1 TO PE-MULT-END
+                MOVE N7 TO PE-TEMP
+            END-IF.
+
+            OPEN OUTPUT PATTERN-EXPORT
+
+            DIVIDE PE-TEMP BY 2 GIVING PE-TEMP
+            PERFORM UNTIL PE-MULT > N7
+               MOVE SPACES TO PE-LINE
+               MOVE ALL "*" TO PE-LINE(PE-TEMP + 1 : PE-MULT)
+               MOVE PE-LINE TO PATTERN-EXPORT-REC
+               WRITE PATTERN-EXPORT-REC
+               ADD 2 TO PE-MULT
+               SUBTRACT 1 FROM PE-TEMP
+            END-PERFORM.
+
+            SUBTRACT 4 FROM PE-MULT
+
+            PERFORM UNTIL PE-MULT < PE-MULT-END
+               MOVE SPACES TO PE-LINE
+               MOVE ALL "*" TO PE-LINE(PE-TEMP + 1 : PE-MULT)
+               MOVE PE-LINE TO PATTERN-EXPORT-REC
+               WRITE PATTERN-EXPORT-REC
+               SUBTRACT 2 FROM PE-MULT
+               ADD 1 TO PE-TEMP
+            END-PERFORM.
+
+            CLOSE PATTERN-EXPORT.
+            EXIT.
+
       ******** ITEM ORDER LOOP
        LOOPORDER.
             DISPLAY CLRSCR
@@ -1380,5 +2624,14 @@
        OUT.
             DISPLAY " ".
             EXIT.
+      ***** APPEND ONE MENU SELECTION TO THE SHARED USAGE LOG
+       LOG-USAGE.
+            MOVE UL-SUBMENU-NAME TO UL-SUBMENU
+            MOVE UL-OPTION-CHOICE TO UL-OPTION
+            MOVE FUNCTION CURRENT-DATE TO UL-TIMESTAMP
+            OPEN EXTEND USAGE-LOG
+               WRITE USAGE-LOG-REC
+            CLOSE USAGE-LOG.
+            EXIT.
 
        END PROGRAM MAIN-MENU.
