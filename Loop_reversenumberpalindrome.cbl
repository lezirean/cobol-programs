@@ -14,8 +14,32 @@
        77 TEMP PIC 9(7).
        77 REMAINDERNUM PIC 9.
        77 REVERSENUM PIC 9(7) Value Zeros.
+       77 MENU-CHOICE PIC X.
+       77 RANGE-START PIC 9(7).
+       77 RANGE-END PIC 9(7).
+       77 BATCH-NUM PIC 9(7).
+       77 BATCH-HOLDNUM PIC 9(7).
+       77 BATCH-REVERSENUM PIC 9(7).
+       77 BATCH-REMAINDERNUM PIC 9.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "[1] CHECK A SINGLE NUMBER".
+            DISPLAY "[2] BATCH-SCAN A RANGE FOR PALINDROMES".
+            DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+            ACCEPT MENU-CHOICE.
+
+            EVALUATE MENU-CHOICE
+               WHEN '1'
+                  PERFORM SINGLE-CHECK
+               WHEN '2'
+                  PERFORM BATCH-SCAN
+               WHEN OTHER
+                  DISPLAY "INVALID CHOICE"
+            END-EVALUATE.
+
+            STOP RUN.
+
+       SINGLE-CHECK.
             DISPLAY "ENTER NUMBER (7 DIGITS MAX) : ".
             ACCEPT INPUTNUM.
             MOVE INPUTNUM TO HOLDNUM.
@@ -32,7 +56,38 @@
             ELSE
                 DISPLAY "NOT A PALINDROME"
             END-IF.
-            STOP RUN.
+            EXIT.
+
+      ***** SCAN RANGE-START THRU RANGE-END FOR PALINDROME NUMBERS
+       BATCH-SCAN.
+           MOVE 1 TO RANGE-START.
+           MOVE 0 TO RANGE-END.
+           PERFORM UNTIL RANGE-START <= RANGE-END
+               DISPLAY "ENTER THE STARTING NUMBER: " WITH NO ADVANCING
+               ACCEPT RANGE-START
+               DISPLAY "ENTER THE ENDING NUMBER: " WITH NO ADVANCING
+               ACCEPT RANGE-END
+               IF RANGE-START > RANGE-END
+                   DISPLAY "INVALID RANGE"
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING BATCH-NUM FROM RANGE-START BY 1
+               UNTIL BATCH-NUM > RANGE-END
+               MOVE BATCH-NUM TO BATCH-HOLDNUM
+               MOVE 0 TO BATCH-REVERSENUM
+               PERFORM UNTIL BATCH-NUM = 0
+                   DIVIDE BATCH-NUM BY 10 GIVING BATCH-NUM
+                      REMAINDER BATCH-REMAINDERNUM
+                   COMPUTE BATCH-REVERSENUM =
+                       BATCH-REVERSENUM * 10 + BATCH-REMAINDERNUM
+               END-PERFORM
+               IF BATCH-REVERSENUM = BATCH-HOLDNUM
+                   DISPLAY BATCH-HOLDNUM " IS A PALINDROME"
+               END-IF
+               MOVE BATCH-HOLDNUM TO BATCH-NUM
+           END-PERFORM.
+           EXIT.
 
        PARA-1.
            DIVIDE INPUTNUM BY 10 GIVING INPUTNUM REMAINDER REMAINDERNUM
