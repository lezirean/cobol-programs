@@ -77,7 +77,6 @@
                WHEN OTHER
                    DISPLAY "ERROR: INVALID INPUT" AT 1342
                    PERFORM GETCH
-                   PERFORM MAIN-PROCEDURE
 
              END-EVALUATE
              PERFORM GETCH
@@ -104,8 +103,6 @@
                END-PERFORM
            END-PERFORM
 
-           PERFORM GETCH
-           PERFORM MAIN-PROCEDURE
            EXIT.
 
        B.
@@ -131,8 +128,6 @@
            DISPLAY "THE GCD OF THE 2 NUMBERS IS " AT 0845
            GCD-DIS AT 0873
 
-           PERFORM GETCH
-           PERFORM MAIN-PROCEDURE
            EXIT.
 
        C.
@@ -154,8 +149,6 @@
             DISPLAY "THE SUM OF THE SERIES IS " AT 0745 SERIES-TOTAL-DIS
             AT 0770
 
-            PERFORM GETCH
-            PERFORM MAIN-PROCEDURE
             EXIT.
 
        GETCH.
