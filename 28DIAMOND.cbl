@@ -5,13 +5,23 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DIAMOND.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIAMOND-PRINT ASSIGN TO
+           "C:\cobol_project\DiamondPattern.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD DIAMOND-PRINT.
+       01 DIAMOND-PRINT-REC PIC X(40).
        WORKING-STORAGE SECTION.
        01 GIRDLE PIC 9(2).
        01 TEMP PIC 9(2).
        01 MULT PIC S9(2).
        01 MULT-END PIC S9(2).
+       01 WS-LINE PIC X(40).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "DIAMOND"
@@ -30,6 +40,8 @@
                 SET MULT-END TO 1
             END-IF.
 
+            OPEN OUTPUT DIAMOND-PRINT.
+
             DIVIDE TEMP BY 2 GIVING TEMP
             PERFORM UNTIL MULT>GIRDLE
                PERFORM TEMP TIMES
@@ -38,6 +50,10 @@
                PERFORM MULT TIMES
                    DISPLAY "*" NO ADVANCING
                END-PERFORM
+               MOVE SPACES TO WS-LINE
+               MOVE ALL "*" TO WS-LINE(TEMP + 1 : MULT)
+               MOVE WS-LINE TO DIAMOND-PRINT-REC
+               WRITE DIAMOND-PRINT-REC
                ADD 2 TO MULT
                SUBTRACT 1 FROM TEMP
                DISPLAY " "
@@ -52,10 +68,16 @@
                PERFORM MULT TIMES
                    DISPLAY "*" NO ADVANCING
                END-PERFORM
+               MOVE SPACES TO WS-LINE
+               MOVE ALL "*" TO WS-LINE(TEMP + 1 : MULT)
+               MOVE WS-LINE TO DIAMOND-PRINT-REC
+               WRITE DIAMOND-PRINT-REC
                SUBTRACT 2 FROM MULT
                ADD 1 TO TEMP
                DISPLAY " "
             END-PERFORM.
 
+            CLOSE DIAMOND-PRINT.
+
             STOP RUN.
        END PROGRAM DIAMOND.
