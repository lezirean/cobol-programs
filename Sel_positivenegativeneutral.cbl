@@ -10,8 +10,32 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 NUM PIC S9(2).
+       01 MENU-CHOICE PIC X.
+       01 BATCH-COUNT PIC 9(3).
+       01 BATCH-I PIC 9(3).
+       01 BATCH-NUM PIC S9(2).
+       01 BATCH-POS-COUNT PIC 9(3) VALUE 0.
+       01 BATCH-NEG-COUNT PIC 9(3) VALUE 0.
+       01 BATCH-NEU-COUNT PIC 9(3) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "[1] CHECK A SINGLE NUMBER".
+           DISPLAY "[2] RUNNING TALLY OVER A LIST OF NUMBERS".
+           DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+           ACCEPT MENU-CHOICE.
+
+           EVALUATE MENU-CHOICE
+              WHEN '1'
+                 PERFORM SINGLE-CHECK
+              WHEN '2'
+                 PERFORM RUNNING-TALLY
+              WHEN OTHER
+                 DISPLAY "INVALID CHOICE"
+           END-EVALUATE.
+
+            STOP RUN.
+
+       SINGLE-CHECK.
            DISPLAY "ENTER A NUMBER: " ACCEPT NUM.
 
            IF NUM IS EQUAL TO ZERO
@@ -21,6 +45,34 @@
            ELSE
                DISPLAY "THE NUMBER IS NEGATIVE"
            END-IF.
+           EXIT.
+
+      ***** KEEP A RUNNING POS/NEG/NEUTRAL TALLY OVER A LIST
+       RUNNING-TALLY.
+           MOVE 0 TO BATCH-POS-COUNT.
+           MOVE 0 TO BATCH-NEG-COUNT.
+           MOVE 0 TO BATCH-NEU-COUNT.
+           DISPLAY "HOW MANY NUMBERS? " WITH NO ADVANCING.
+           ACCEPT BATCH-COUNT.
+
+           PERFORM VARYING BATCH-I FROM 1 BY 1
+               UNTIL BATCH-I > BATCH-COUNT
+              DISPLAY "ENTER NUMBER " BATCH-I ": " WITH NO ADVANCING
+              ACCEPT BATCH-NUM
+              IF BATCH-NUM IS EQUAL TO ZERO
+                  ADD 1 TO BATCH-NEU-COUNT
+              ELSE IF BATCH-NUM IS GREATER THAN ZERO
+                  ADD 1 TO BATCH-POS-COUNT
+              ELSE
+                  ADD 1 TO BATCH-NEG-COUNT
+              END-IF
+              DISPLAY "  RUNNING TOTALS -- POS: " BATCH-POS-COUNT
+                 " NEG: " BATCH-NEG-COUNT " NEUTRAL: " BATCH-NEU-COUNT
+           END-PERFORM.
+
+           DISPLAY "FINAL TOTALS -- POSITIVE: " BATCH-POS-COUNT.
+           DISPLAY "FINAL TOTALS -- NEGATIVE: " BATCH-NEG-COUNT.
+           DISPLAY "FINAL TOTALS -- NEUTRAL: " BATCH-NEU-COUNT.
+           EXIT.
 
-            STOP RUN.
        END PROGRAM POSITIVE-NEGATIVE-NEUTRAL.
