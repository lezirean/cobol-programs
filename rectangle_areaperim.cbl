@@ -6,8 +6,21 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHAPES-LOG ASSIGN TO
+           "C:\cobol_project\RectangleShapesLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD SHAPES-LOG.
+       01 SHAPES-LOG-REC.
+          05 SL-LENGTH PIC 9(3).
+          05 SL-WIDTH PIC 9(3).
+          05 SL-AREA PIC 9(3).
+          05 SL-PERIMETER PIC 9(3).
        WORKING-STORAGE SECTION.
            01 RECT-LENGTH PIC 9(3).
            01 RECT-WIDTH PIC 9(3).
@@ -26,5 +39,20 @@
 
            DISPLAY "The perimeter of the rectangle is: " RECT-PERIMETER.
            DISPLAY "The area of the rectangle is: " RECT-AREA.
+
+           PERFORM LOG-SHAPE.
+
             STOP RUN.
+
+      ***** APPEND THIS RECTANGLE'S DIMENSIONS AND RESULTS TO THE LOG
+       LOG-SHAPE.
+            MOVE RECT-LENGTH TO SL-LENGTH
+            MOVE RECT-WIDTH TO SL-WIDTH
+            MOVE RECT-AREA TO SL-AREA
+            MOVE RECT-PERIMETER TO SL-PERIMETER
+            OPEN EXTEND SHAPES-LOG
+               WRITE SHAPES-LOG-REC
+            CLOSE SHAPES-LOG.
+            EXIT.
+
        END PROGRAM YOUR-PROGRAM-NAME.
