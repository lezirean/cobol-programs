@@ -6,15 +6,55 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SWAP-2-NUMBERS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUM-LIST ASSIGN TO
+           "C:\cobol_project\SwapNumberList.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD NUM-LIST.
+       01 NUM-LIST-REC PIC 9(2).
        WORKING-STORAGE SECTION.
        01 NUM-1 PIC 9(2).
        01 NUM-2 PIC 9(2).
        01 TEMPORARY PIC 9(2).
+       01 MENU-CHOICE PIC X.
+       01 LIST-COUNT PIC 9(3) VALUE 0.
+       01 LIST-IDX PIC 9(3).
+       01 LIST-ADD-COUNT PIC 9(3).
+       01 LIST-EOF-FLAG PIC 9 VALUE 0.
+       01 LIST-J PIC 9(3).
+       01 LIST-TABLE.
+          05 LIST-ENTRY PIC 9(2) OCCURS 100 TIMES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           DISPLAY "[1] SWAP TWO NUMBERS".
+           DISPLAY "[2] ADD NUMBERS TO THE LIST FILE".
+           DISPLAY "[3] ROTATE THE LIST FILE LEFT BY ONE".
+           DISPLAY "[4] SORT THE LIST FILE IN ASCENDING ORDER".
+           DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+           ACCEPT MENU-CHOICE.
+
+           EVALUATE MENU-CHOICE
+              WHEN '1'
+                 PERFORM SWAP-TWO
+              WHEN '2'
+                 PERFORM ADD-TO-LIST
+              WHEN '3'
+                 PERFORM ROTATE-LIST
+              WHEN '4'
+                 PERFORM SORT-LIST
+              WHEN OTHER
+                 DISPLAY "INVALID CHOICE"
+           END-EVALUATE.
+
+            STOP RUN.
+
+       SWAP-TWO.
            DISPLAY "ENTER NUM 1: " ACCEPT NUM-1.
            DISPLAY "ENTER NUM 2: " ACCEPT NUM-2.
 
@@ -27,6 +67,99 @@
 
            DISPLAY "NUM 1 AFTER THE SWAP: " NUM-1.
            DISPLAY "NUM 2 AFTER THE SWAP: " NUM-2.
+           EXIT.
+
+      ***** APPEND USER-ENTERED NUMBERS TO THE SHARED LIST FILE
+       ADD-TO-LIST.
+           DISPLAY "HOW MANY NUMBERS TO ADD? " WITH NO ADVANCING.
+           ACCEPT LIST-ADD-COUNT.
+
+           OPEN EXTEND NUM-LIST
+           PERFORM VARYING LIST-IDX FROM 1 BY 1
+               UNTIL LIST-IDX > LIST-ADD-COUNT
+              DISPLAY "ENTER NUMBER " LIST-IDX ": " WITH NO ADVANCING
+              ACCEPT NUM-LIST-REC
+              WRITE NUM-LIST-REC
+           END-PERFORM
+           CLOSE NUM-LIST.
+           EXIT.
+
+      ***** READ THE WHOLE LIST FILE INTO THE IN-MEMORY TABLE
+       LOAD-LIST.
+           MOVE 0 TO LIST-EOF-FLAG
+           MOVE 0 TO LIST-COUNT
+           OPEN EXTEND NUM-LIST
+           CLOSE NUM-LIST
+           OPEN INPUT NUM-LIST
+           READ NUM-LIST
+              AT END MOVE 1 TO LIST-EOF-FLAG
+           END-READ
+           PERFORM UNTIL LIST-EOF-FLAG = 1
+              ADD 1 TO LIST-COUNT
+              MOVE NUM-LIST-REC TO LIST-ENTRY(LIST-COUNT)
+              READ NUM-LIST
+                 AT END MOVE 1 TO LIST-EOF-FLAG
+              END-READ
+           END-PERFORM
+           CLOSE NUM-LIST.
+           EXIT.
+
+      ***** REWRITE THE LIST FILE FROM THE IN-MEMORY TABLE
+       SAVE-LIST.
+           OPEN OUTPUT NUM-LIST
+           PERFORM VARYING LIST-IDX FROM 1 BY 1
+               UNTIL LIST-IDX > LIST-COUNT
+              MOVE LIST-ENTRY(LIST-IDX) TO NUM-LIST-REC
+              WRITE NUM-LIST-REC
+           END-PERFORM
+           CLOSE NUM-LIST.
+           EXIT.
+
+      ***** GENERALIZED SWAP: ROTATE THE ENTIRE FILE LIST LEFT BY ONE
+       ROTATE-LIST.
+           PERFORM LOAD-LIST.
+
+           IF LIST-COUNT > 1
+               MOVE LIST-ENTRY(1) TO TEMPORARY
+               PERFORM VARYING LIST-IDX FROM 1 BY 1
+                   UNTIL LIST-IDX > LIST-COUNT - 1
+                  MOVE LIST-ENTRY(LIST-IDX + 1) TO LIST-ENTRY(LIST-IDX)
+               END-PERFORM
+               MOVE TEMPORARY TO LIST-ENTRY(LIST-COUNT)
+           END-IF.
+
+           PERFORM SAVE-LIST.
+
+           DISPLAY "LIST AFTER ROTATING LEFT:".
+           PERFORM VARYING LIST-IDX FROM 1 BY 1
+               UNTIL LIST-IDX > LIST-COUNT
+              DISPLAY LIST-ENTRY(LIST-IDX)
+           END-PERFORM.
+           EXIT.
+
+      ***** GENERALIZED SWAP: BUBBLE-SORT THE ENTIRE FILE LIST
+       SORT-LIST.
+           PERFORM LOAD-LIST.
+
+           PERFORM VARYING LIST-IDX FROM 1 BY 1
+               UNTIL LIST-IDX > LIST-COUNT - 1
+              PERFORM VARYING LIST-J FROM 1 BY 1
+                  UNTIL LIST-J > LIST-COUNT - LIST-IDX
+                 IF LIST-ENTRY(LIST-J) > LIST-ENTRY(LIST-J + 1)
+                     MOVE LIST-ENTRY(LIST-J) TO TEMPORARY
+                     MOVE LIST-ENTRY(LIST-J + 1) TO LIST-ENTRY(LIST-J)
+                     MOVE TEMPORARY TO LIST-ENTRY(LIST-J + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+           PERFORM SAVE-LIST.
+
+           DISPLAY "LIST AFTER SORTING ASCENDING:".
+           PERFORM VARYING LIST-IDX FROM 1 BY 1
+               UNTIL LIST-IDX > LIST-COUNT
+              DISPLAY LIST-ENTRY(LIST-IDX)
+           END-PERFORM.
+           EXIT.
 
-            STOP RUN.
        END PROGRAM SWAP-2-NUMBERS.
