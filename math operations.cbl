@@ -6,8 +6,24 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. math-operations.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO
+           "C:\cobol_project\MathOpsAudit.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD AUDIT-LOG.
+       01 AUDIT-REC.
+          05 AUDIT-NUM1 PIC 9(2).
+          05 AUDIT-NUM2 PIC 9(2).
+          05 AUDIT-TOTAL PIC 9(2).
+          05 AUDIT-DIFFERENCE PIC 9(2).
+          05 AUDIT-QUOTIENT PIC 9(2).
+          05 AUDIT-PRODUCT PIC 9(2).
+          05 AUDIT-STATUS PIC X(20).
        WORKING-STORAGE SECTION.
        01 NUM1 PIC 9(2).
        01 NUM2 PIC 9(2).
@@ -15,6 +31,7 @@
        01 DIFFERENCE PIC 9(2).
        01 QUOTIENT PIC 9(2).
        01 PRODUCT PIC 9(2).
+       01 DIVIDE-STATUS PIC X(20).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -25,14 +42,39 @@
            ADD NUM1 NUM2 GIVING TOTAL.
            MULTIPLY NUM1 BY NUM2 GIVING PRODUCT.
            SUBTRACT NUM1 FROM NUM2 GIVING DIFFERENCE.
-           DIVIDE NUM1 BY NUM2 GIVING QUOTIENT.
+
+           IF NUM2 = 0
+               MOVE 0 TO QUOTIENT
+               MOVE "DIVISION BY ZERO" TO DIVIDE-STATUS
+               DISPLAY "Quotient: UNDEFINED (DIVISION BY ZERO)"
+           ELSE
+               DIVIDE NUM1 BY NUM2 GIVING QUOTIENT
+               MOVE "OK" TO DIVIDE-STATUS
+               DISPLAY "Quotient: " QUOTIENT
+           END-IF.
       *     COMPUTE TOTAL = NUM1 + NUM2.
       *     COMPUTE DIFFERENCE = NUM1 - NUM2.
       *     COMPUTE QUOTIENT = NUM1 / NUM2.
       *     COMPUTE PRODUCT = NUM1 * NUM2.
            DISPLAY "Total: " TOTAL
            DISPLAY "Difference: " DIFFERENCE
-           DISPLAY "Quotient: " QUOTIENT
            DISPLAY "Product: " PRODUCT
+
+           PERFORM LOG-OPERATION
+
             STOP RUN.
+
+      ***** APPEND THIS RUN'S INPUTS, RESULTS, AND STATUS TO THE LOG
+       LOG-OPERATION.
+            MOVE NUM1 TO AUDIT-NUM1
+            MOVE NUM2 TO AUDIT-NUM2
+            MOVE TOTAL TO AUDIT-TOTAL
+            MOVE DIFFERENCE TO AUDIT-DIFFERENCE
+            MOVE QUOTIENT TO AUDIT-QUOTIENT
+            MOVE PRODUCT TO AUDIT-PRODUCT
+            MOVE DIVIDE-STATUS TO AUDIT-STATUS
+            OPEN EXTEND AUDIT-LOG
+               WRITE AUDIT-REC
+            CLOSE AUDIT-LOG.
+            EXIT.
        END PROGRAM math-operations.
