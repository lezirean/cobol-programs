@@ -6,8 +6,21 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ITEM-ORDERS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-LOG ASSIGN TO
+           "C:\cobol_project\SalesLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD SALES-LOG.
+       01 SALES-LOG-REC.
+          05 LOG-ORDER-NUM PIC 9(4).
+          05 LOG-ORDER-TOTAL PIC 9(4)V9(2).
+          05 LOG-AMT-TENDER PIC 9(4)V9(2).
+          05 LOG-ORDER-CHANGE PIC 9(4)V9(2).
        WORKING-STORAGE SECTION.
        01 ORDER-NUM PIC 9(4).
        01 ORDER-TOTAL PIC 9(4)V9(2).
@@ -15,9 +28,31 @@
       * AMOUNT TENDERED = IBABAYAD
       * ORDER TOTAL = BABAYARAN
        01 ORDER-CHANGE PIC 9(4)V9(2).
+       01 MENU-CHOICE PIC X.
+       01 LOG-EOF-FLAG PIC 9 VALUE 0.
+       01 ZR-ORDER-COUNT PIC 9(5) VALUE 0.
+       01 ZR-TOTAL-SALES PIC 9(7)V9(2) VALUE 0.
+       01 ZR-TOTAL-TENDERED PIC 9(7)V9(2) VALUE 0.
+       01 ZR-TOTAL-CHANGE PIC 9(7)V9(2) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "[1] NEW TRANSACTION".
+            DISPLAY "[2] Z-READING REPORT".
+            DISPLAY "ENTER YOUR CHOICE: " ACCEPT MENU-CHOICE.
+
+            EVALUATE MENU-CHOICE
+               WHEN '1'
+                  PERFORM NEW-TRANSACTION
+               WHEN '2'
+                  PERFORM Z-READING
+               WHEN OTHER
+                  DISPLAY "INVALID CHOICE"
+            END-EVALUATE.
+
+            STOP RUN.
+
+       NEW-TRANSACTION.
             DISPLAY "Enter the order number: " ACCEPT ORDER-NUM.
             DISPLAY "Enter the total amount of orders: ".
             ACCEPT ORDER-TOTAL.
@@ -25,12 +60,55 @@
 
             IF AMT-TENDER < ORDER-TOTAL THEN
              DISPLAY "AMOUNT TENDERED MUST BE GREATER THAN TOTAL AMOUNT"
-            EXIT
+             EXIT PARAGRAPH
             END-IF.
 
             COMPUTE ORDER-CHANGE ROUNDED = AMT-TENDER - ORDER-TOTAL.
 
             DISPLAY "Your change is: " ORDER-CHANGE.
 
-           STOP RUN.
+            PERFORM LOG-TRANSACTION.
+            EXIT.
+
+      ********** APPEND THE COMPLETED ORDER TO THE DAILY SALES LOG
+       LOG-TRANSACTION.
+            MOVE ORDER-NUM TO LOG-ORDER-NUM
+            MOVE ORDER-TOTAL TO LOG-ORDER-TOTAL
+            MOVE AMT-TENDER TO LOG-AMT-TENDER
+            MOVE ORDER-CHANGE TO LOG-ORDER-CHANGE
+            OPEN EXTEND SALES-LOG
+               WRITE SALES-LOG-REC
+            CLOSE SALES-LOG.
+            EXIT.
+
+      ********** END-OF-DAY CASH RECONCILIATION (Z-READING) REPORT
+       Z-READING.
+            MOVE 0 TO LOG-EOF-FLAG
+            MOVE 0 TO ZR-ORDER-COUNT
+            MOVE 0 TO ZR-TOTAL-SALES
+            MOVE 0 TO ZR-TOTAL-TENDERED
+            MOVE 0 TO ZR-TOTAL-CHANGE
+            OPEN EXTEND SALES-LOG
+            CLOSE SALES-LOG
+            OPEN INPUT SALES-LOG
+            READ SALES-LOG
+               AT END MOVE 1 TO LOG-EOF-FLAG
+            END-READ
+            PERFORM UNTIL LOG-EOF-FLAG = 1
+               ADD 1 TO ZR-ORDER-COUNT
+               ADD LOG-ORDER-TOTAL TO ZR-TOTAL-SALES
+               ADD LOG-AMT-TENDER TO ZR-TOTAL-TENDERED
+               ADD LOG-ORDER-CHANGE TO ZR-TOTAL-CHANGE
+               READ SALES-LOG
+                  AT END MOVE 1 TO LOG-EOF-FLAG
+               END-READ
+            END-PERFORM
+            CLOSE SALES-LOG
+
+            DISPLAY "===== Z-READING REPORT =====".
+            DISPLAY "ORDERS PROCESSED: " ZR-ORDER-COUNT.
+            DISPLAY "TOTAL SALES: " ZR-TOTAL-SALES.
+            DISPLAY "TOTAL TENDERED: " ZR-TOTAL-TENDERED.
+            DISPLAY "TOTAL CHANGE GIVEN: " ZR-TOTAL-CHANGE.
+            EXIT.
        END PROGRAM ITEM-ORDERS.
