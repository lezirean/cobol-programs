@@ -1,45 +1,45 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 ROWS PIC 9(1) VALUE 5.
-       01 LINESTAR PIC 9(1) VALUE 1.
-       01 CUR-STAR PIC 9(1) VALUE 1.
-      * 01 WS-OUT PIC X(80) VALUE SPACES.
-      * 01 WS-I PIC 9(2) VALUE 0.
-      * 01 WS-N PIC 9(2) VALUE 5.
-      * 01 WS-CENTER PIC 9(2) VALUE 1.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-      *      PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-N
-      *       MOVE ALL '*' TO WS-OUT(WS-CENTER:WS-I)
-      *       DISPLAY WS-OUT
-      *      END-PERFORM.
-
-             PERFORM LINE-STAR VARYING CUR-STAR FROM 1 BY 1 UNTIL
-               CUR-STAR > ROWS.
-      *       END-PERFORM.
-
-             STOP RUN.
-
-       LINE-STAR.
-             PERFORM DISPLAY-STAR UNTIL LINESTAR > CUR-STAR.
-      *       END-PERFORM.
-             SET LINESTAR TO 1.
-       DISPLAY-STAR.
-             PERFORM
-              DISPLAY "*" WITH NO ADVANCING
-             END-PERFORM.
-              ADD 1 TO LINESTAR.
-              ADD 1 TO CUR-STAR.
-              DISPLAY "".
-      *      STOP RUN.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATTERN-EXPORT ASSIGN TO
+           "C:\cobol_project\RightTriAsteriskExport.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PATTERN-EXPORT.
+       01 PATTERN-EXPORT-REC PIC X(40).
+       WORKING-STORAGE SECTION.
+       01 ROWS PIC 9(1) VALUE 5.
+       01 LINESTAR PIC 9(1) VALUE 1.
+       01 CUR-STAR PIC 9(1) VALUE 1.
+       01 PE-LINE PIC X(40).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+             OPEN OUTPUT PATTERN-EXPORT
+             PERFORM VARYING LINESTAR FROM 1 BY 1 UNTIL
+               LINESTAR > ROWS
+               MOVE SPACES TO PE-LINE
+               PERFORM UNTIL CUR-STAR > LINESTAR
+                 DISPLAY "*" WITH NO ADVANCING
+                 ADD 1 TO CUR-STAR
+               END-PERFORM
+               DISPLAY " "
+               MOVE ALL "*" TO PE-LINE(1:LINESTAR)
+               MOVE PE-LINE TO PATTERN-EXPORT-REC
+               WRITE PATTERN-EXPORT-REC
+               SET CUR-STAR TO 1
+             END-PERFORM.
+             CLOSE PATTERN-EXPORT.
+
+             STOP RUN.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
