@@ -19,16 +19,30 @@
            05 RAD PIC 9(3)V9(3).
            05 VOLUME PIC 9(5)V9(3).
            05 VOLUME-DIS PIC ZZZZZ.999.
+           05 SURFACE-AREA PIC 9(5)V9(3).
+           05 SURFACE-AREA-DIS PIC ZZZZZ.999.
            05 PI-VALUE PIC 9V9(5) VALUE 3.14159.
 
        01 ITEM-B.
+           05 UNITCHOICE PIC X.
            05 KM-TO-M-CONSTANT PIC 9V9(6) VALUE 0.621371.
            05 KM-INPUT PIC X(9).
            05 KM PIC 9(5)V9(3).
            05 MILES PIC 9(5)V9(3).
            05 MILES-DIS PIC ZZZZ9.999.
+           05 KG-TO-LBS-CONSTANT PIC 9V9(6) VALUE 2.204623.
+           05 KG-INPUT PIC X(9).
+           05 KG PIC 9(5)V9(3).
+           05 LBS PIC 9(5)V9(3).
+           05 LBS-DIS PIC ZZZZ9.999.
+           05 M-TO-FT-CONSTANT PIC 9V9(6) VALUE 3.280840.
+           05 M-INPUT PIC X(9).
+           05 METERS PIC 9(5)V9(3).
+           05 FEET PIC 9(5)V9(3).
+           05 FEET-DIS PIC ZZZZ9.999.
 
        01 ITEM-C.
+           05 DIVMODE PIC X.
            05 DIVIDEND PIC 9(6).
            05 DIVIDEND-INPUT PIC X(3).
            05 DIVISOR PIC 9(6).
@@ -37,6 +51,12 @@
            05 QUOTIENT-DIS PIC ZZZZZZ.
            05 REM PIC 9(4).
            05 REM-DIS PIC ZZZZ.
+           05 DIVISOR-START PIC 9(6).
+           05 DIVISOR-START-INPUT PIC X(6).
+           05 DIVISOR-END PIC 9(6).
+           05 DIVISOR-END-INPUT PIC X(6).
+           05 TABLE-DIVISOR PIC 9(6).
+           05 TABLE-DIVISOR-DIS PIC ZZZZZZ.
 
        SCREEN SECTION.
        01 CLRSCR.
@@ -77,7 +97,6 @@
                    WHEN OTHER
                        DISPLAY "ERROR: INVALID INPUT" AT 1342
                        PERFORM GETCH
-                       PERFORM MAIN
 
                     END-EVALUATE
             PERFORM GETCH
@@ -96,12 +115,44 @@
                DISPLAY "THE VOLUME OF THE SPHERE IS " AT 0745 VOLUME-DIS
                    AT 0772
 
-               PERFORM GETCH
-               PERFORM MAIN
+            COMPUTE SURFACE-AREA ROUNDED = 4 * PI-VALUE * (RAD * RAD)
+               MOVE SURFACE-AREA TO SURFACE-AREA-DIS
+
+               DISPLAY "THE SURFACE AREA OF THE SPHERE IS " AT 0845
+                   SURFACE-AREA-DIS AT 0881
+
             EXIT.
 
 
        B.
+            PERFORM UNTIL UNITCHOICE = '4'
+            DISPLAY CLRSCR
+            DISPLAY "UNIT CONVERTER" AT 0642
+            DISPLAY "[1] - KILOMETERS PER HOUR TO MILES PER HOUR"
+               AT 0742
+            DISPLAY "[2] - KILOGRAMS TO POUNDS" AT 0842
+            DISPLAY "[3] - METERS TO FEET" AT 0942
+            DISPLAY "[4] - BACK TO MAIN MENU" AT 1042
+            DISPLAY "ENTER CHOICE: " AT 1242
+            ACCEPT UNITCHOICE AT 1259
+
+            EVALUATE UNITCHOICE
+               WHEN '1'
+                   PERFORM B1
+               WHEN '2'
+                   PERFORM B2
+               WHEN '3'
+                   PERFORM B3
+               WHEN '4'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR: INVALID INPUT" AT 1342
+                   PERFORM GETCH
+            END-EVALUATE
+            END-PERFORM.
+            EXIT.
+
+       B1.
             DISPLAY CLRSCR
             DISPLAY "ENTER NUMBER OF KILOMETERS PER HOUR: " AT 0645
             ACCEPT KM-INPUT AT 0682
@@ -114,10 +165,55 @@
              AT 0745 MILES-DIS AT 0787
 
                PERFORM GETCH
-               PERFORM MAIN
+            EXIT.
+
+       B2.
+            DISPLAY CLRSCR
+            DISPLAY "ENTER NUMBER OF KILOGRAMS: " AT 0645
+            ACCEPT KG-INPUT AT 0672
+            MOVE KG-INPUT TO KG
+
+            COMPUTE LBS ROUNDED = KG * KG-TO-LBS-CONSTANT
+            MOVE LBS TO LBS-DIS
+
+            DISPLAY "THE VALUE CONVERTED INTO POUNDS IS: "
+             AT 0745 LBS-DIS AT 0780
+
+               PERFORM GETCH
+            EXIT.
+
+       B3.
+            DISPLAY CLRSCR
+            DISPLAY "ENTER NUMBER OF METERS: " AT 0645
+            ACCEPT M-INPUT AT 0669
+            MOVE M-INPUT TO METERS
+
+            COMPUTE FEET ROUNDED = METERS * M-TO-FT-CONSTANT
+            MOVE FEET TO FEET-DIS
+
+            DISPLAY "THE VALUE CONVERTED INTO FEET IS: "
+             AT 0745 FEET-DIS AT 0779
+
+               PERFORM GETCH
             EXIT.
 
        C.
+            DISPLAY CLRSCR
+            DISPLAY "[1] - SINGLE QUOTIENT AND REMAINDER" AT 0642
+            DISPLAY "[2] - BATCH TABLE OVER A RANGE OF DIVISORS" AT 0742
+            DISPLAY "ENTER CHOICE: " AT 0942
+            ACCEPT DIVMODE AT 0959
+
+            EVALUATE DIVMODE
+               WHEN '2'
+                   PERFORM C-BATCH
+               WHEN OTHER
+                   PERFORM C-SINGLE
+            END-EVALUATE.
+
+            EXIT.
+
+       C-SINGLE.
             DISPLAY CLRSCR
             DISPLAY "ENTER THE DIVIDEND: " AT 0645
             ACCEPT DIVIDEND-INPUT AT 0665
@@ -130,7 +226,7 @@
             IF DIVISOR IS EQUAL TO 0
                 DISPLAY "INVALID DIVISOR" AT 0845
                 PERFORM GETCH
-                PERFORM C
+                PERFORM C-SINGLE
             END-IF.
 
             COMPUTE QUOTIENT = DIVIDEND / DIVISOR
@@ -142,9 +238,45 @@
             DISPLAY "THE QUOTIENT IS " AT 0945 QUOTIENT-DIS AT 0961
             DISPLAY "THE REMAINDER IS " AT 1045
               REM-DIS AT 1062
+            EXIT.
 
-               PERFORM GETCH
-               PERFORM MAIN
+      ***** TABULATE QUOTIENT/REMAINDER FOR A RANGE OF DIVISORS
+       C-BATCH.
+            DISPLAY CLRSCR
+            DISPLAY "ENTER THE DIVIDEND: " AT 0645
+            ACCEPT DIVIDEND-INPUT AT 0665
+            MOVE DIVIDEND-INPUT TO DIVIDEND
+
+            DISPLAY "ENTER THE STARTING DIVISOR: " AT 0745
+            ACCEPT DIVISOR-START-INPUT AT 0773
+            MOVE DIVISOR-START-INPUT TO DIVISOR-START
+
+            DISPLAY "ENTER THE ENDING DIVISOR: " AT 0845
+            ACCEPT DIVISOR-END-INPUT AT 0871
+            MOVE DIVISOR-END-INPUT TO DIVISOR-END
+
+            IF DIVISOR-START IS EQUAL TO 0 OR
+               DIVISOR-START > DIVISOR-END
+                DISPLAY "INVALID DIVISOR RANGE" AT 0945
+                PERFORM GETCH
+                PERFORM C-BATCH
+            END-IF.
+
+            DISPLAY CLRSCR
+            DISPLAY "DIVISOR   QUOTIENT   REMAINDER" AT 0642
+
+            PERFORM VARYING TABLE-DIVISOR FROM DIVISOR-START BY 1
+               UNTIL TABLE-DIVISOR > DIVISOR-END
+               IF TABLE-DIVISOR NOT = 0
+                  COMPUTE QUOTIENT = DIVIDEND / TABLE-DIVISOR
+                  COMPUTE REM = FUNCTION MOD(DIVIDEND, TABLE-DIVISOR)
+                  MOVE TABLE-DIVISOR TO TABLE-DIVISOR-DIS
+                  MOVE QUOTIENT TO QUOTIENT-DIS
+                  MOVE REM TO REM-DIS
+                  DISPLAY TABLE-DIVISOR-DIS "   " QUOTIENT-DIS
+                     "   " REM-DIS
+               END-IF
+            END-PERFORM.
             EXIT.
 
        OUT.
