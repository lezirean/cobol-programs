@@ -29,6 +29,7 @@
 
        PROCEDURE DIVISION.
        MAIN.
+            PERFORM UNTIL CHOICE = 3
             DISPLAY CLRSCR
             DISPLAY "MAIN MENU" AT 0642
             DISPLAY "[1] - ENTER STUDENT INFO AND GRADES" AT 0742
@@ -56,10 +57,9 @@
                WHEN OTHER
                    DISPLAY "ERROR: INVALID INPUT" AT 1342
                    PERFORM GETCH
-                   PERFORM MAIN
 
             END-EVALUATE
-            PERFORM GETCH
+            END-PERFORM.
             STOP RUN.
 
        ONE.
@@ -84,8 +84,6 @@
                MOVE SEMGRADE TO SEMGRADEDIS
            DISPLAY "SEMESTRAL GRADE IS: " AT 1142 SEMGRADEDIS
 
-               PERFORM GETCH
-               PERFORM MAIN
             EXIT.
 
 
@@ -133,8 +131,6 @@
              SEMGRADEDIS " (5.00) FAILED" AT 1065
             END-IF.
 
-               PERFORM GETCH
-               PERFORM MAIN
             EXIT.
 
        OUT.
