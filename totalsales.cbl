@@ -18,6 +18,9 @@
        01 DEDUCTION PIC 9(5)V9(2).
        01 GROSS-PAY PIC 9(5)V9(2).
        01 NET-PAY PIC 9(5)V9(2).
+       01 REGULAR-HOURS PIC 9(5)V9(2).
+       01 OVERTIME-HOURS PIC 9(5)V9(2) VALUE 0.
+       01 OVERTIME-PAY PIC 9(5)V9(2) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -30,12 +33,26 @@
             DISPLAY "Enter the rate per hour: " ACCEPT RATE-PER-HOUR.
             DISPLAY "Enter the deduction fee: " ACCEPT DEDUCTION.
 
-            COMPUTE GROSS-PAY = HOURS-WORKED * RATE-PER-HOUR.
+            IF HOURS-WORKED > 40
+                MOVE 40 TO REGULAR-HOURS
+                COMPUTE OVERTIME-HOURS = HOURS-WORKED - 40
+                COMPUTE OVERTIME-PAY ROUNDED =
+                    OVERTIME-HOURS * RATE-PER-HOUR * 1.5
+            ELSE
+                MOVE HOURS-WORKED TO REGULAR-HOURS
+                MOVE 0 TO OVERTIME-HOURS
+                MOVE 0 TO OVERTIME-PAY
+            END-IF.
+
+            COMPUTE GROSS-PAY =
+                (REGULAR-HOURS * RATE-PER-HOUR) + OVERTIME-PAY.
             COMPUTE NET-PAY = GROSS-PAY - DEDUCTION.
 
             DISPLAY "Employee's name in LN, FN, MN format: ".
             DISPLAY LAST-NAME ", " FIRST-NAME ", " MIDDLE-NAME.
             DISPLAY "Employee's position is: " COMPANY-POSITION.
+            DISPLAY "Employee's overtime hours are: " OVERTIME-HOURS.
+            DISPLAY "Employee's overtime pay is: " OVERTIME-PAY.
             DISPLAY "Employee's gross pay is: " GROSS-PAY.
             DISPLAY "Employee's net pay is: " NET-PAY.
 
