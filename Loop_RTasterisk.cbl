@@ -6,14 +6,35 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTS-LOG ASSIGN TO
+           "C:\cobol_project\ResultsLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+           SELECT TRIANGLE-PRINT ASSIGN TO
+           "C:\cobol_project\TrianglePattern.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD RESULTS-LOG.
+       01 RESULTS-LOG-REC.
+          05 RL-EXERCISE PIC X(20).
+          05 RL-UPPERLIMIT PIC 9(3).
+          05 RL-SUMMARY PIC X(36).
+       FD TRIANGLE-PRINT.
+       01 TRIANGLE-PRINT-REC PIC X(09).
        WORKING-STORAGE SECTION.
        01 ROWS PIC 9(1) VALUE 5.
        01 LINESTAR PIC 9(1) VALUE 1.
        01 CUR-STAR PIC 9(1) VALUE 1.
+       01 WS-LINE PIC X(09).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            OPEN OUTPUT TRIANGLE-PRINT.
+
             PERFORM VARYING LINESTAR FROM 1 BY 1 UNTIL
                 LINESTAR > ROWS
              PERFORM UNTIL CUR-STAR > LINESTAR
@@ -21,11 +42,29 @@
              ADD 1 TO CUR-STAR
               END-PERFORM
              DISPLAY " "
+             MOVE SPACES TO WS-LINE
+             MOVE ALL "*" TO WS-LINE(1:LINESTAR)
+             MOVE WS-LINE TO TRIANGLE-PRINT-REC
+             WRITE TRIANGLE-PRINT-REC
              SET CUR-STAR TO 1
             END-PERFORM.
 
+            CLOSE TRIANGLE-PRINT.
+
+            PERFORM LOG-RESULT.
 
             STOP RUN.
+
+      ***** APPEND A ONE-LINE SUMMARY TO THE SHARED LAB-EXERCISE LOG
+       LOG-RESULT.
+            MOVE "RIGHT TRIANGLE" TO RL-EXERCISE
+            MOVE ROWS TO RL-UPPERLIMIT
+            MOVE "PRINTED A RIGHT TRIANGLE OF ROWS" TO RL-SUMMARY
+            OPEN EXTEND RESULTS-LOG
+               WRITE RESULTS-LOG-REC
+            CLOSE RESULTS-LOG.
+            EXIT.
+
        DISPLAY-STAR.
             PERFORM UNTIL CUR-STAR > LINESTAR
              DISPLAY "*" WITH NO ADVANCING
