@@ -17,9 +17,33 @@
        88 LOWER-CONSO VALUE 'b' THRU 'd', 'f' THRU 'h', 'j' THRU 'n',
        'p' THRU 't', 'v' THRU 'z'.
        88 VALID-CHAR VALUE 'A' THRU 'Z', 'a' THRU 'z'.
+       01 MENU-CHOICE PIC X.
+       01 WS-WORD PIC X(20).
+       01 WS-LEN PIC 9(2) VALUE 0.
+       01 WS-I PIC 9(2) VALUE 0.
+       01 WS-VOWEL-COUNT PIC 9(2) VALUE 0.
+       01 WS-CONSO-COUNT PIC 9(2) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "ENTER A LETTER: " ACCEPT CHAR.
+            DISPLAY "[1] CHECK A SINGLE LETTER".
+            DISPLAY "[2] COUNT VOWELS/CONSONANTS IN A WORD".
+            DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+            ACCEPT MENU-CHOICE.
+
+            EVALUATE MENU-CHOICE
+               WHEN '1'
+                  PERFORM SINGLE-LETTER
+               WHEN '2'
+                  PERFORM WORD-COUNT
+               WHEN OTHER
+                  DISPLAY "INVALID CHOICE"
+            END-EVALUATE.
+
+            STOP RUN.
+
+       SINGLE-LETTER.
+            DISPLAY "ENTER A LETTER: " WITH NO ADVANCING.
+            ACCEPT CHAR.
 
             EVALUATE TRUE
              WHEN VOWEL DISPLAY "VOWEL"
@@ -28,6 +52,36 @@
              WHEN LOWER-CONSO DISPLAY "CONSONANT"
              WHEN OTHER DISPLAY "NOT A LETTER"
             END-EVALUATE.
+            EXIT.
+
+      ***** TALLY VOWELS AND CONSONANTS ACROSS AN ENTIRE WORD
+       WORD-COUNT.
+            MOVE SPACES TO WS-WORD.
+            MOVE 0 TO WS-VOWEL-COUNT.
+            MOVE 0 TO WS-CONSO-COUNT.
+            DISPLAY "ENTER A WORD: " WITH NO ADVANCING.
+            ACCEPT WS-WORD.
+
+            MOVE 0 TO WS-LEN.
+            INSPECT WS-WORD TALLYING WS-LEN FOR CHARACTERS
+                BEFORE INITIAL SPACE.
+
+            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LEN
+               MOVE WS-WORD(WS-I:1) TO CHAR
+               EVALUATE TRUE
+                  WHEN VOWEL
+                     ADD 1 TO WS-VOWEL-COUNT
+                  WHEN LOWER-VOWEL
+                     ADD 1 TO WS-VOWEL-COUNT
+                  WHEN CONSO
+                     ADD 1 TO WS-CONSO-COUNT
+                  WHEN LOWER-CONSO
+                     ADD 1 TO WS-CONSO-COUNT
+               END-EVALUATE
+            END-PERFORM.
+
+            DISPLAY "VOWELS: " WS-VOWEL-COUNT.
+            DISPLAY "CONSONANTS: " WS-CONSO-COUNT.
+            EXIT.
 
-            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
