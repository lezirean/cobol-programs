@@ -29,12 +29,25 @@
          05 WS-RADIUS PIC 99V99.
          05 WS-CIRCUMFERENCE PIC 999V99.
          05 WS-AREA-CIRCLE PIC 999V99.
+       LINKAGE SECTION.
+        01 LK-RADIUS PIC 99V99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "ENTER THE RADIUS OF THE CIRCLE: "
             ACCEPT WS-RADIUSINPUT
             MOVE WS-RADIUSINPUT TO WS-RADIUS
 
+            PERFORM COMPUTE-AND-LOG
+            GOBACK.
+
+      ***** NON-INTERACTIVE ENTRY POINT FOR UNATTENDED BATCH DRIVERS
+      ***** (TAKES THE RADIUS AS A PARAMETER, NO ACCEPT)
+       ENTRY "FHSEQ-CIRCLEAREAANDCIRCUM-BATCH" USING LK-RADIUS.
+            MOVE LK-RADIUS TO WS-RADIUS
+            PERFORM COMPUTE-AND-LOG
+            GOBACK.
+
+       COMPUTE-AND-LOG.
             COMPUTE WS-AREA-CIRCLE = WS-PI-VALUE *
                                                (WS-RADIUS * WS-RADIUS).
             COMPUTE WS-CIRCUMFERENCE = 2 * WS-PI-VALUE * WS-RADIUS.
@@ -45,8 +58,7 @@
                MOVE WS-AREA-CIRCLE TO AREA-CIRCLE
                WRITE FILE-CIRCLE.
             CLOSE CIRCLE.
-
+            EXIT.
       *      DISPLAY "The area of the circle is: " AREA-CIRCLE.
       *      DISPLAY "The circumference of the circle is: " CIRCUMFERENCE.
-            STOP RUN.
        END PROGRAM FHSEQ-CIRCLEAREAANDCIRCUM.
