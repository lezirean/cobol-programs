@@ -12,9 +12,32 @@
        01 NUM1 PIC 9(3).
        01 NUM2 PIC 9(3).
        01 NUM3 PIC 9(3).
+       01 MENU-CHOICE PIC X.
+       01 LIST-COUNT PIC 9(3).
+       01 LIST-IDX PIC 9(3).
+       01 LIST-LARGEST PIC 9(3).
+       01 LIST-TABLE.
+          05 LIST-ENTRY PIC 9(3) OCCURS 100 TIMES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "[1] LARGEST OF THREE NUMBERS".
+            DISPLAY "[2] LARGEST OF AN ARBITRARY LIST".
+            DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+            ACCEPT MENU-CHOICE.
+
+            EVALUATE MENU-CHOICE
+               WHEN '1'
+                  PERFORM THREE-NUM-LARGEST
+               WHEN '2'
+                  PERFORM LIST-LARGEST-PARA
+               WHEN OTHER
+                  DISPLAY "INVALID CHOICE"
+            END-EVALUATE.
+
+            STOP RUN.
+
+       THREE-NUM-LARGEST.
             DISPLAY "Enter the first number: " ACCEPT NUM1.
             DISPLAY "Enter the second number: " ACCEPT NUM2.
             DISPLAY "Enter the third number: " ACCEPT NUM3.
@@ -25,6 +48,28 @@
                 DISPLAY NUM2 " is the largest number.".
             IF NUM3 >= NUM1 AND NUM3 >= NUM2 THEN
                 DISPLAY NUM3 " is the largest number.".
+            EXIT.
+
+      ***** FIND THE LARGEST OF A USER-SIZED LIST, UP TO 100 ENTRIES
+       LIST-LARGEST-PARA.
+            DISPLAY "HOW MANY NUMBERS? " WITH NO ADVANCING.
+            ACCEPT LIST-COUNT.
+
+            PERFORM VARYING LIST-IDX FROM 1 BY 1
+                UNTIL LIST-IDX > LIST-COUNT
+               DISPLAY "ENTER NUMBER " LIST-IDX ": " WITH NO ADVANCING
+               ACCEPT LIST-ENTRY(LIST-IDX)
+            END-PERFORM.
+
+            MOVE LIST-ENTRY(1) TO LIST-LARGEST.
+            PERFORM VARYING LIST-IDX FROM 2 BY 1
+                UNTIL LIST-IDX > LIST-COUNT
+               IF LIST-ENTRY(LIST-IDX) > LIST-LARGEST
+                   MOVE LIST-ENTRY(LIST-IDX) TO LIST-LARGEST
+               END-IF
+            END-PERFORM.
+
+            DISPLAY LIST-LARGEST " IS THE LARGEST NUMBER.".
+            EXIT.
 
-            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
