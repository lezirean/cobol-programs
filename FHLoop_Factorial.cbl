@@ -25,8 +25,27 @@
           05 WS-N PIC 9(4).
           05 CTR PIC 9(4) VALUE 0.
           05 WS-FACTPRODUCT PIC 9(4) VALUE 1.
+       01 MENU-CHOICE PIC X.
+       01 FACT-EOF-FLAG PIC 9 VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "[1] COMPUTE A FACTORIAL".
+            DISPLAY "[2] DISPLAY FACTORIAL HISTORY REPORT".
+            DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+            ACCEPT MENU-CHOICE.
+
+            EVALUATE MENU-CHOICE
+               WHEN '1'
+                  PERFORM COMPUTE-FACTORIAL
+               WHEN '2'
+                  PERFORM FACTORIAL-REPORT
+               WHEN OTHER
+                  DISPLAY "INVALID CHOICE"
+            END-EVALUATE.
+
+            STOP RUN.
+
+       COMPUTE-FACTORIAL.
             DISPLAY "ENTER A NUMBER TO COMPUTE FOR ITS FACTORIAL: ".
             ACCEPT WS-N.
 
@@ -40,6 +59,25 @@
                MOVE WS-FACTPRODUCT TO FACTPRODUCT
             WRITE FILE-FACTORIAL
             CLOSE FACTORIAL.
+            EXIT.
 
-            STOP RUN.
+      ***** READ BACK EVERY FACTORIAL COMPUTED SO FAR
+       FACTORIAL-REPORT.
+            MOVE 0 TO FACT-EOF-FLAG
+            OPEN EXTEND FACTORIAL
+            CLOSE FACTORIAL
+            OPEN INPUT FACTORIAL
+            DISPLAY "===== FACTORIAL HISTORY REPORT ====="
+            DISPLAY "N       N!"
+            READ FACTORIAL
+               AT END MOVE 1 TO FACT-EOF-FLAG
+            END-READ
+            PERFORM UNTIL FACT-EOF-FLAG = 1
+               DISPLAY N "   " FACTPRODUCT
+               READ FACTORIAL
+                  AT END MOVE 1 TO FACT-EOF-FLAG
+               END-READ
+            END-PERFORM
+            CLOSE FACTORIAL.
+            EXIT.
        END PROGRAM YOUR-PROGRAM-NAME.
