@@ -0,0 +1,166 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FHEXPORT-LEDGERPAYROLL.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+         SELECT BANKLEDGER ASSIGN TO "C:\cobol_project\BankLedger.dat"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS IS SEQUENTIAL.
+         SELECT BANKINFO ASSIGN TO "C:\cobol_project\Quiz4FH.dat"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS IS SEQUENTIAL.
+         SELECT LEDGER-CSV ASSIGN TO "C:\cobol_project\BankLedger.csv"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS IS SEQUENTIAL.
+         SELECT PAYROLL-CSV ASSIGN TO "C:\cobol_project\Quiz4FH.csv"
+         ORGANIZATION IS LINE SEQUENTIAL
+         ACCESS IS SEQUENTIAL.
+      **********************************
+       DATA DIVISION.
+       FILE SECTION.
+        FD BANKLEDGER.
+        01 LEDGER-REC.
+           05 LEDG-BANKNUM PIC X(5).
+           05 LEDG-BANKNAME PIC X(10).
+           05 LEDG-BALANCE PIC 9(6)V9(2).
+        FD BANKINFO.
+        01 FILE-BANKINFO.
+           05 EMP-ID PIC X(5).
+           05 EMP-LNAME PIC X(10).
+           05 EMP-FNAME PIC X(10).
+           05 EMP-MNAME PIC X(10).
+           05 EMP-PCODE PIC X(9).
+           05 EMP-RATEPERHOUR PIC 999,999.99.
+           05 EMP-HRSWORKED PIC 9(3).
+           05 EMP-TAX PIC 9,999,999,999.99.
+           05 EMP-LATEANDABSENCES PIC 9(3).
+           05 EMP-TTLDEDUCTION PIC 9,999,999,999.99.
+           05 EMP-GROSSPAY PIC 9,999,999,999.99.
+           05 EMP-NETPAY PIC 9,999,999,999.99.
+           05 EMP-SSS PIC 9,999,999,999.99.
+           05 EMP-PHILHEALTH PIC 9,999,999,999.99.
+           05 EMP-PAGIBIG PIC 9,999,999,999.99.
+        FD LEDGER-CSV.
+        01 CSV-LEDGER-LINE.
+           05 CSV-L-BANKNUM PIC X(5).
+           05 FILLER PIC X VALUE ",".
+           05 CSV-L-BANKNAME PIC X(10).
+           05 FILLER PIC X VALUE ",".
+           05 CSV-L-BALANCE PIC ZZZZZ9.99.
+        FD PAYROLL-CSV.
+        01 CSV-PAYROLL-LINE.
+           05 CSV-P-ID PIC X(5).
+           05 FILLER PIC X VALUE ",".
+           05 CSV-P-LNAME PIC X(10).
+           05 FILLER PIC X VALUE ",".
+           05 CSV-P-FNAME PIC X(10).
+           05 FILLER PIC X VALUE ",".
+           05 CSV-P-MNAME PIC X(10).
+           05 FILLER PIC X VALUE ",".
+           05 CSV-P-PCODE PIC X(9).
+           05 FILLER PIC X VALUE ",".
+           05 CSV-P-RATEPERHOUR PIC ZZZ,ZZZ.99.
+           05 FILLER PIC X VALUE ",".
+           05 CSV-P-HRSWORKED PIC ZZ9.
+           05 FILLER PIC X VALUE ",".
+           05 CSV-P-TAX PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X VALUE ",".
+           05 CSV-P-LATEANDABSENCES PIC ZZ9.
+           05 FILLER PIC X VALUE ",".
+           05 CSV-P-TTLDEDUCTION PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X VALUE ",".
+           05 CSV-P-GROSSPAY PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X VALUE ",".
+           05 CSV-P-NETPAY PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X VALUE ",".
+           05 CSV-P-SSS PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X VALUE ",".
+           05 CSV-P-PHILHEALTH PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X VALUE ",".
+           05 CSV-P-PAGIBIG PIC Z,ZZZ,ZZZ,ZZ9.99.
+      *************************************
+       WORKING-STORAGE SECTION.
+       01 WS-LEDGER-EOF-FLAG PIC 9 VALUE 0.
+       01 WS-PAYROLL-EOF-FLAG PIC 9 VALUE 0.
+       01 WS-LEDGER-COUNT PIC 9(5) VALUE 0.
+       01 WS-PAYROLL-COUNT PIC 9(5) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM EXPORT-LEDGER-CSV.
+           PERFORM EXPORT-PAYROLL-CSV.
+
+           DISPLAY "LEDGER RECORDS EXPORTED: " WS-LEDGER-COUNT.
+           DISPLAY "PAYROLL RECORDS EXPORTED: " WS-PAYROLL-COUNT.
+           GOBACK.
+
+      ***** COPY EVERY BANKLEDGER RECORD OUT AS A CSV ROW
+       EXPORT-LEDGER-CSV.
+           OPEN EXTEND BANKLEDGER
+           CLOSE BANKLEDGER
+           OPEN INPUT BANKLEDGER
+           OPEN OUTPUT LEDGER-CSV
+
+           READ BANKLEDGER
+              AT END MOVE 1 TO WS-LEDGER-EOF-FLAG
+           END-READ
+           PERFORM UNTIL WS-LEDGER-EOF-FLAG = 1
+              MOVE LEDG-BANKNUM TO CSV-L-BANKNUM
+              MOVE LEDG-BANKNAME TO CSV-L-BANKNAME
+              MOVE LEDG-BALANCE TO CSV-L-BALANCE
+              WRITE CSV-LEDGER-LINE
+              ADD 1 TO WS-LEDGER-COUNT
+
+              READ BANKLEDGER
+                 AT END MOVE 1 TO WS-LEDGER-EOF-FLAG
+              END-READ
+           END-PERFORM
+
+           CLOSE BANKLEDGER
+           CLOSE LEDGER-CSV.
+           EXIT.
+
+      ***** COPY EVERY BANKINFO PAYROLL RECORD OUT AS A CSV ROW
+       EXPORT-PAYROLL-CSV.
+           OPEN EXTEND BANKINFO
+           CLOSE BANKINFO
+           OPEN INPUT BANKINFO
+           OPEN OUTPUT PAYROLL-CSV
+
+           READ BANKINFO
+              AT END MOVE 1 TO WS-PAYROLL-EOF-FLAG
+           END-READ
+           PERFORM UNTIL WS-PAYROLL-EOF-FLAG = 1
+              MOVE EMP-ID TO CSV-P-ID
+              MOVE EMP-LNAME TO CSV-P-LNAME
+              MOVE EMP-FNAME TO CSV-P-FNAME
+              MOVE EMP-MNAME TO CSV-P-MNAME
+              MOVE EMP-PCODE TO CSV-P-PCODE
+              MOVE EMP-RATEPERHOUR TO CSV-P-RATEPERHOUR
+              MOVE EMP-HRSWORKED TO CSV-P-HRSWORKED
+              MOVE EMP-TAX TO CSV-P-TAX
+              MOVE EMP-LATEANDABSENCES TO CSV-P-LATEANDABSENCES
+              MOVE EMP-TTLDEDUCTION TO CSV-P-TTLDEDUCTION
+              MOVE EMP-GROSSPAY TO CSV-P-GROSSPAY
+              MOVE EMP-NETPAY TO CSV-P-NETPAY
+              MOVE EMP-SSS TO CSV-P-SSS
+              MOVE EMP-PHILHEALTH TO CSV-P-PHILHEALTH
+              MOVE EMP-PAGIBIG TO CSV-P-PAGIBIG
+              WRITE CSV-PAYROLL-LINE
+              ADD 1 TO WS-PAYROLL-COUNT
+
+              READ BANKINFO
+                 AT END MOVE 1 TO WS-PAYROLL-EOF-FLAG
+              END-READ
+           END-PERFORM
+
+           CLOSE BANKINFO
+           CLOSE PAYROLL-CSV.
+           EXIT.
+
+       END PROGRAM FHEXPORT-LEDGERPAYROLL.
