@@ -13,14 +13,67 @@
        01 MIDTERM PIC 9(3)V9(2).
        01 FINALS PIC 9(3)V9(2).
        01 AVERAGE PIC 9(3)V9(2).
+       01 MENU-CHOICE PIC X.
+       01 GWA-COUNT PIC 9(2).
+       01 GWA-I PIC 9(2).
+       01 GWA-GRADE PIC 9(3)V9(2).
+       01 GWA-UNITS PIC 9(2)V9(1).
+       01 GWA-TOTAL-POINTS PIC 9(5)V9(2) VALUE 0.
+       01 GWA-TOTAL-UNITS PIC 9(3)V9(1) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "[1] SINGLE-SUBJECT AVERAGE".
+            DISPLAY "[2] WEIGHTED MULTI-SUBJECT GWA".
+            DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+            ACCEPT MENU-CHOICE.
+
+            EVALUATE MENU-CHOICE
+               WHEN '1'
+                  PERFORM SINGLE-SUBJECT
+               WHEN '2'
+                  PERFORM WEIGHTED-GWA
+               WHEN OTHER
+                  DISPLAY "INVALID CHOICE"
+            END-EVALUATE.
+
+            STOP RUN.
+
+       SINGLE-SUBJECT.
             DISPLAY "Enter your prelim grade: " ACCEPT PRELIM.
             DISPLAY "Enter your midterm grade: " ACCEPT MIDTERM.
             DISPLAY "Enter your finals grade: " ACCEPT FINALS.
 
             COMPUTE AVERAGE ROUNDED = (PRELIM + MIDTERM + FINALS) / 3.
 
+            PERFORM CLASSIFY-GRADE.
+            EXIT.
+
+      ***** WEIGHTED AVERAGE ACROSS A USER-SIZED LIST OF SUBJECTS
+       WEIGHTED-GWA.
+            MOVE 0 TO GWA-TOTAL-POINTS.
+            MOVE 0 TO GWA-TOTAL-UNITS.
+            DISPLAY "HOW MANY SUBJECTS? " WITH NO ADVANCING.
+            ACCEPT GWA-COUNT.
+
+            PERFORM VARYING GWA-I FROM 1 BY 1
+                UNTIL GWA-I > GWA-COUNT
+               DISPLAY "SUBJECT " GWA-I " GRADE: " WITH NO ADVANCING
+               ACCEPT GWA-GRADE
+               DISPLAY "SUBJECT " GWA-I " UNITS: " WITH NO ADVANCING
+               ACCEPT GWA-UNITS
+               COMPUTE GWA-TOTAL-POINTS =
+                   GWA-TOTAL-POINTS + (GWA-GRADE * GWA-UNITS)
+               ADD GWA-UNITS TO GWA-TOTAL-UNITS
+            END-PERFORM.
+
+            COMPUTE AVERAGE ROUNDED =
+                GWA-TOTAL-POINTS / GWA-TOTAL-UNITS.
+
+            PERFORM CLASSIFY-GRADE.
+            EXIT.
+
+      ***** SHARED GRADE-EQUIVALENT CLASSIFICATION FOR ANY AVERAGE
+       CLASSIFY-GRADE.
             IF AVERAGE >= 97.00 AND AVERAGE <= 100.00
              DISPLAY "YOUR AVERAGE IS: " AVERAGE " (1.O) PASSED"
             ELSE IF AVERAGE >= 94.00 AND AVERAGE <= 96.00
@@ -42,6 +95,6 @@
             ELSE
              DISPLAY "YOUR AVERAGE IS: " AVERAGE "(5.00) FAILED"
             END-IF.
+            EXIT.
 
-            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
