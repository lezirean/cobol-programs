@@ -23,8 +23,27 @@
        WORKING-STORAGE SECTION.
        77 WS-CTR PIC 9(3) VALUE 1.
        77 LAST1 PIC 9(3).
+       77 MENU-CHOICE PIC X.
+       77 PRINT1TON-EOF-FLAG PIC 9 VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            DISPLAY "[1] PRINT VALUES FROM 1 TO N TO THE FILE".
+            DISPLAY "[2] READ BACK THE FILE CONTENTS".
+            DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+            ACCEPT MENU-CHOICE.
+
+            EVALUATE MENU-CHOICE
+               WHEN '1'
+                  PERFORM WRITE-ONETON
+               WHEN '2'
+                  PERFORM PRINT1TON-REPORT
+               WHEN OTHER
+                  DISPLAY "INVALID CHOICE"
+            END-EVALUATE.
+
+            STOP RUN.
+
+       WRITE-ONETON.
             DISPLAY "PRINTING VALUES FROM 1 TO N. ENTER N: ".
             ACCEPT LAST1.
 
@@ -34,6 +53,24 @@
                      WRITE FILE-PRINTONETON
                 END-PERFORM.
            CLOSE PRINT-ONETON.
+           EXIT.
 
-            STOP RUN.
+      ***** LIST BACK WHATEVER WAS WRITTEN ON THE LAST RUN
+       PRINT1TON-REPORT.
+           MOVE 0 TO PRINT1TON-EOF-FLAG
+           OPEN EXTEND PRINT-ONETON
+           CLOSE PRINT-ONETON
+           OPEN INPUT PRINT-ONETON
+           DISPLAY "===== 1 TO N LISTING ====="
+           READ PRINT-ONETON
+              AT END MOVE 1 TO PRINT1TON-EOF-FLAG
+           END-READ
+           PERFORM UNTIL PRINT1TON-EOF-FLAG = 1
+              DISPLAY CTR
+              READ PRINT-ONETON
+                 AT END MOVE 1 TO PRINT1TON-EOF-FLAG
+              END-READ
+           END-PERFORM
+           CLOSE PRINT-ONETON.
+           EXIT.
        END PROGRAM YOUR-PROGRAM-NAME.
