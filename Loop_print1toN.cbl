@@ -6,8 +6,20 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTS-LOG ASSIGN TO
+           "C:\cobol_project\ResultsLog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD RESULTS-LOG.
+       01 RESULTS-LOG-REC.
+          05 RL-EXERCISE PIC X(20).
+          05 RL-UPPERLIMIT PIC 9(3).
+          05 RL-SUMMARY PIC X(36).
        WORKING-STORAGE SECTION.
        01 LAST1 PIC 9(3).
        01 CTR PIC 9(3) VALUE 1.
@@ -19,8 +31,20 @@
              DISPLAY CTR
            END-PERFORM.
 
+           PERFORM LOG-RESULT.
+
             STOP RUN.
 
+      ***** APPEND A ONE-LINE SUMMARY TO THE SHARED LAB-EXERCISE LOG
+       LOG-RESULT.
+            MOVE "PRINT 1 TO N" TO RL-EXERCISE
+            MOVE LAST1 TO RL-UPPERLIMIT
+            MOVE "PRINTED THE VALUES FROM 1 TO N" TO RL-SUMMARY
+            OPEN EXTEND RESULTS-LOG
+               WRITE RESULTS-LOG-REC
+            CLOSE RESULTS-LOG.
+            EXIT.
+
        DISPLAY-PARA.
             DISPLAY CTR " ".
             EXIT.
